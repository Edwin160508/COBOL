@@ -1,7 +1,7 @@
       *================================================================*
        IDENTIFICATION                                DIVISION.
       *================================================================*
-       PROGRAM-ID. PROGRA001.
+       PROGRAM-ID. CCOMPUTE.
        AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
       *================================================================*
       ***********************DOCUMENTACAO*******************************
@@ -28,6 +28,11 @@
        INPUT-OUTPUT                          SECTION.
       *----------------------------------------------------------------*
        FILE-CONTROL.
+      *    Trilha de erros de calculo, mesmo padrao de
+      *    COMANDO_MOVE.COB's AUDITORIA-LOG.
+           SELECT COMPUTE-ERRO-LOG ASSIGN TO "COMPUTE.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRO-LOG-STATUS.
 
       *================================================================*
        DATA                                          DIVISION.
@@ -36,14 +41,31 @@
       *----------------------------------------------------------------*
        FILE                                  SECTION.
       *----------------------------------------------------------------*
+       FD  COMPUTE-ERRO-LOG.
+       01  ERRO-LOG-LINHA             PIC X(100) VALUE SPACES.
       *----------------------------------------------------------------*
        WORKING-STORAGE                       SECTION.
       *----------------------------------------------------------------*
-       77 WRK-ACUMULADOR    PIC 9(2) VALUE 90.
-       77 WRK-ACUMULADOR2    PIC 9(3) VALUE 200.
+      *    Campo monetario com sinal, 2 casas decimais, em packed-decimal
+      *    (COMP-3), para calculo de valores reais sem perder centavos.
+       77 WRK-ACUMULADOR    PIC S9(6)V99 COMP-3 VALUE 90.
+       77 WRK-ACUMULADOR2    PIC S9(6)V99 COMP-3 VALUE 200.
 
+       77 WS-ERRO-LOG-STATUS      PIC X(02) VALUE "00".
+           88 ERRO-LOG-NAO-ACHOU     VALUE "35".
 
+       01  WS-ERRO-TIMESTAMP.
+           05 WS-ERRO-DATA        PIC 9(08).
+           05 WS-ERRO-HORA        PIC 9(08).
 
+      *    Copias DISPLAY dos acumuladores COMP-3, que nao podem ser
+      *    usados direto como item de STRING.
+       77  WS-ERRO-ACUMULADOR     PIC S9(6)V99 VALUE ZEROS.
+       77  WS-ERRO-ACUMULADOR2    PIC S9(6)V99 VALUE ZEROS.
+
+      *    Monta a linha em memoria antes de gravar: STRING direto no
+      *    registro do FD nao fica estavel para WRITE neste runtime.
+       01  WS-ERRO-LOG-LINHA          PIC X(100) VALUE SPACES.
       *
       *================================================================*
        PROCEDURE                                     DIVISION.
@@ -51,15 +73,52 @@
       *Compute suporta operacoes Soma, Subtracao, Multiplicacao, Divisao,
       *Exponenciacao,Atribuicao e () que seria dar preferencia no calculo
 
-      *Atribuindo WRK-ACUMULADOR2 ao resultado da divisao.
-      *subistituindo o valor inicial. resultado vai ser 145 numero de 3 digitos e bytes
-           COMPUTE WRK-ACUMULADOR EQUAL (WRK-ACUMULADOR +
+      *Atribuindo WRK-ACUMULADOR ao resultado arredondado da divisao,
+      *sem truncar os centavos, substituindo o valor inicial.
+           COMPUTE WRK-ACUMULADOR ROUNDED EQUAL (WRK-ACUMULADOR +
                                      WRK-ACUMULADOR2)  / 2
-      *Excessao levantanda quando numero de bytes for maior que 2 nesse caso.
+      *Excessao levantanda quando numero de bytes for maior que o campo.
            ON SIZE ERROR
                DISPLAY 'ERRO NO CALCULO DEVIDO TAMANHO DE BYTES.'
+               PERFORM GRAVAR-ERRO-LOG-COMPUTE
            END-COMPUTE
 
            DISPLAY WRK-ACUMULADOR
 
            STOP RUN.
+
+      *    Registra na trilha de erros os valores de entrada, o calculo
+      *    tentado e o timestamp, para diagnosticar o estouro depois
+      *    que o job ja tiver terminado.
+       GRAVAR-ERRO-LOG-COMPUTE.
+           ACCEPT WS-ERRO-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-ERRO-HORA FROM TIME
+           MOVE WRK-ACUMULADOR  TO WS-ERRO-ACUMULADOR
+           MOVE WRK-ACUMULADOR2 TO WS-ERRO-ACUMULADOR2
+
+           OPEN EXTEND COMPUTE-ERRO-LOG
+           IF ERRO-LOG-NAO-ACHOU
+               CLOSE COMPUTE-ERRO-LOG
+               OPEN OUTPUT COMPUTE-ERRO-LOG
+           END-IF
+
+           MOVE SPACES TO WS-ERRO-LOG-LINHA
+           STRING "PROGRAMA=CCOMPUTE"             DELIMITED BY SIZE
+                  " CALCULO=WRK-ACUMULADOR ROUNDED"
+                                                   DELIMITED BY SIZE
+                  " EQUAL (WRK-ACUMULADOR+WRK-ACUMULADOR2)/2"
+                                                   DELIMITED BY SIZE
+                  " WRK-ACUMULADOR="              DELIMITED BY SIZE
+                  WS-ERRO-ACUMULADOR              DELIMITED BY SIZE
+                  " WRK-ACUMULADOR2="             DELIMITED BY SIZE
+                  WS-ERRO-ACUMULADOR2             DELIMITED BY SIZE
+                  " DATA="                        DELIMITED BY SIZE
+                  WS-ERRO-DATA                    DELIMITED BY SIZE
+                  " HORA="                        DELIMITED BY SIZE
+                  WS-ERRO-HORA                    DELIMITED BY SIZE
+                  INTO WS-ERRO-LOG-LINHA
+           END-STRING
+
+           MOVE WS-ERRO-LOG-LINHA TO ERRO-LOG-LINHA
+           WRITE ERRO-LOG-LINHA
+           CLOSE COMPUTE-ERRO-LOG.
