@@ -1,7 +1,7 @@
       *================================================================*
        IDENTIFICATION                                DIVISION.
       *================================================================*
-       PROGRAM-ID. PROGRA001.
+       PROGRAM-ID. CSUBTR.
        AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
       *================================================================*
       ***********************DOCUMENTACAO*******************************
@@ -28,6 +28,21 @@
        INPUT-OUTPUT                          SECTION.
       *----------------------------------------------------------------*
        FILE-CONTROL.
+      *    Excecoes de calculo (overflow de tamanho de bytes).
+           SELECT ARIT-EXCECOES ASSIGN TO "ARIT.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCECOES-STATUS.
+      *    Ledger com o saldo de abertura/fechamento da conta, para o
+      *    SUBTRACT deixar de ser apenas uma conta em memoria que some
+      *    ao fim do job.
+           SELECT LEDGER-MESTRE ASSIGN TO "LEDGER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+      *    Relatorio de fim de job com o saldo anterior, a transacao e
+      *    o saldo resultante.
+           SELECT SUBTR-RELATORIO ASSIGN TO "SUBTR.REL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
 
       *================================================================*
        DATA                                          DIVISION.
@@ -36,12 +51,62 @@
       *----------------------------------------------------------------*
        FILE                                  SECTION.
       *----------------------------------------------------------------*
+       FD  ARIT-EXCECOES.
+       01  EXC-LINHA                  PIC X(100) VALUE SPACES.
+
+       FD  LEDGER-MESTRE.
+      *    SIGN IS TRAILING SEPARATE CHARACTER (mesma convencao de
+      *    decisao/IF_CONDICAO_SINAL.COB): sem isso, um READ INTO
+      *    deste registro LINE SEQUENTIAL perde o sinal do saldo
+      *    negativo gravado por WRITE...FROM, corrompendo o valor
+      *    lido de volta.
+       01  LEDGER-REC                 PIC S9(10) SIGN IS TRAILING
+                                           SEPARATE CHARACTER.
+
+       FD  SUBTR-RELATORIO.
+       01  REL-LINHA                  PIC X(80) VALUE SPACES.
       *----------------------------------------------------------------*
        WORKING-STORAGE                       SECTION.
       *----------------------------------------------------------------*
-       77 WRK-SALDO        PIC 9(10) VALUE ZEROS.
-       77 WRK-RESULTADO    PIC 9(10) VALUE ZEROS.
-       77 WRK-VALOR        PIC 9(10) VALUE ZEROS.
+      *    Com sinal: sem isso um SUBTRACT onde WRK-VALOR excede
+      *    WRK-SALDO nao tem como representar o saldo negativo
+      *    resultante (truncaria em vez de registrar a falta de fundos).
+       77 WRK-SALDO        PIC S9(10) VALUE ZEROS.
+       77 WRK-RESULTADO    PIC S9(10) VALUE ZEROS.
+       77 WRK-VALOR        PIC S9(10) VALUE ZEROS.
+
+       77 WS-EXCECOES-STATUS    PIC X(02) VALUE "00".
+           88 EXCECOES-NAO-ACHOU   VALUE "35".
+       77 WS-CONTADOR-ERROS     PIC 9(05) VALUE ZEROS.
+      *    Monta a linha em memoria antes de gravar: STRING direto no
+      *    registro do FD nao fica estavel para WRITE neste runtime.
+       77 WS-EXC-LINHA          PIC X(100) VALUE SPACES.
+
+       77 WS-LEDGER-STATUS      PIC X(02) VALUE "00".
+           88 LEDGER-OK             VALUE "00".
+           88 LEDGER-NAO-ACHOU       VALUE "35" "23".
+       77 WS-LEDGER-SALDO-ABERTURA  PIC S9(10) VALUE 100.
+
+      *    Sinaliza saldo insuficiente quando a subtracao levaria o
+      *    saldo a ficar negativo, para a transacao ser auditavel em
+      *    vez de so aparecer como um saldo negativo sem explicacao.
+       77 WS-SALDO-INSUFICIENTE     PIC X(01) VALUE "N".
+           88 SALDO-INSUFICIENTE        VALUE "S".
+           88 SALDO-SUFICIENTE          VALUE "N".
+
+       77 WS-RELATORIO-STATUS   PIC X(02) VALUE "00".
+       01 WS-DATA-EXECUCAO      PIC 9(08) VALUE ZEROS.
+       77 WS-HORA-EXECUCAO      PIC 9(08) VALUE ZEROS.
+      *    Monta a linha em memoria antes de gravar: STRING direto no
+      *    registro do FD nao fica estavel para WRITE neste runtime.
+       77 WS-REL-LINHA          PIC X(80) VALUE SPACES.
+
+      *    Paginacao do relatorio: cada pagina tem cabecalho proprio
+      *    (titulo + data/hora + numero de pagina) e um limite de
+      *    linhas de detalhe antes de quebrar para a proxima.
+       77 WS-PAGINA-ATUAL       PIC 9(04) VALUE ZEROS.
+       77 WS-LINHAS-NA-PAGINA   PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-LINHAS-PAGINA  PIC 9(02) VALUE 12.
 
 
 
@@ -49,16 +114,213 @@
       *================================================================*
        PROCEDURE                                     DIVISION.
       *================================================================*
-      *Atribuindo 100 a variavel saldo
-           MOVE 100    TO WRK-SALDO
+      *    Le o saldo de abertura do ledger (ou usa 100 na primeira
+      *    execucao, quando o ledger ainda nao existe).
+           PERFORM LER-SALDO-LEDGER
 
       *Atribuindo 30 a variavel Valor
            MOVE 30     TO WRK-VALOR
 
            DISPLAY 'ANTES DA SUBITRACAO SALDO = ' WRK-SALDO
+      *    Confere ANTES de subtrair se a conta vai ficar negativa, ja
+      *    que com campos com sinal o SUBTRACT nao estoura mais - mas
+      *    a falta de fundos ainda precisa ser sinalizada e logada.
+           SET SALDO-SUFICIENTE TO TRUE
+           IF WRK-VALOR > WRK-SALDO
+               SET SALDO-INSUFICIENTE TO TRUE
+           END-IF
+
       *Aplivando operacao subitrair com comando SUBTRACT
       *    WRK-RESULTADO = WRK-SALDO - WRK-VALOR
            SUBTRACT WRK-VALOR FROM WRK-SALDO GIVING WRK-RESULTADO
+               ON SIZE ERROR
+                   PERFORM REGISTRAR-ERRO-ARITMETICO
+           END-SUBTRACT
+
+           IF SALDO-INSUFICIENTE
+               PERFORM REGISTRAR-SALDO-INSUFICIENTE
+           END-IF
 
            DISPLAY 'VARIAVEL RESULTADO = ' WRK-RESULTADO
+      *    Grava o saldo de fechamento no ledger, para a proxima
+      *    execucao partir do valor atualizado em vez de voltar a 100.
+           PERFORM GRAVAR-SALDO-LEDGER
+           PERFORM EMITIR-RELATORIO-CALCULOS
            STOP RUN.
+
+      *    Grava o saldo anterior, a transacao e o saldo resultante em
+      *    um relatorio de fim de job, paginado (cabecalho proprio por
+      *    pagina) e com subtotal de quebra de controle por grupo, em
+      *    vez de so aparecerem no console e sumirem.
+       EMITIR-RELATORIO-CALCULOS.
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-EXECUCAO FROM TIME
+           MOVE ZEROS TO WS-PAGINA-ATUAL
+           MOVE ZEROS TO WS-LINHAS-NA-PAGINA
+
+           OPEN OUTPUT SUBTR-RELATORIO
+           PERFORM IMPRIMIR-CABECALHO-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "SALDO ANTERIOR.: " DELIMITED BY SIZE
+               WRK-SALDO DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "* QUEBRA DE CONTROLE - SUBTOTAL SALDO ANTERIOR *"
+               DELIMITED BY SIZE INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "TRANSACAO (DEBITO)..: " DELIMITED BY SIZE
+               WRK-VALOR DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "SALDO INSUFICIENTE..: " DELIMITED BY SIZE
+               WS-SALDO-INSUFICIENTE DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "* QUEBRA DE CONTROLE - SUBTOTAL GRUPO TRANSACAO *"
+               DELIMITED BY SIZE INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "SALDO NOVO..........: " DELIMITED BY SIZE
+               WRK-RESULTADO DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "TOTAL DE ERROS DE OVERFLOW: " DELIMITED BY SIZE
+               WS-CONTADOR-ERROS DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           CLOSE SUBTR-RELATORIO.
+
+      *    Escreve o cabecalho de pagina (titulo, data/hora de execucao
+      *    e numero de pagina) e reinicia a contagem de linhas - usado
+      *    na primeira pagina e sempre que uma pagina enche.
+       IMPRIMIR-CABECALHO-RELATORIO.
+           ADD 1 TO WS-PAGINA-ATUAL
+           MOVE ZEROS TO WS-LINHAS-NA-PAGINA
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "RELATORIO DE CALCULOS - COMANDO_SUBTRACT"
+               DELIMITED BY SIZE
+               "   PAGINA: " DELIMITED BY SIZE
+               WS-PAGINA-ATUAL DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "DATA: " DELIMITED BY SIZE
+               WS-DATA-EXECUCAO DELIMITED BY SIZE
+               "   HORA: " DELIMITED BY SIZE
+               WS-HORA-EXECUCAO DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA.
+
+      *    Grava uma linha de detalhe, quebrando para uma nova pagina
+      *    (com cabecalho novo) quando a pagina atual ja esta cheia.
+       GRAVAR-LINHA-RELATORIO.
+           IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM IMPRIMIR-CABECALHO-RELATORIO
+           END-IF
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+           ADD 1 TO WS-LINHAS-NA-PAGINA.
+
+      *    Le o saldo de abertura gravado pela execucao anterior. Se o
+      *    ledger ainda nao existe (primeira execucao), assume o saldo
+      *    inicial padrao.
+       LER-SALDO-LEDGER.
+           MOVE WS-LEDGER-SALDO-ABERTURA TO WRK-SALDO
+           OPEN INPUT LEDGER-MESTRE
+           IF LEDGER-NAO-ACHOU
+               CLOSE LEDGER-MESTRE
+           ELSE
+      *    READ...INTO nao preserva corretamente o sinal deste campo
+      *    neste runtime (um saldo negativo gravado via WRITE...FROM
+      *    volta corrompido e positivo); READ simples seguido de MOVE
+      *    explicito para WRK-SALDO funciona.
+               READ LEDGER-MESTRE
+                   AT END
+                       MOVE WS-LEDGER-SALDO-ABERTURA TO WRK-SALDO
+                   NOT AT END
+                       MOVE LEDGER-REC TO WRK-SALDO
+               END-READ
+               CLOSE LEDGER-MESTRE
+           END-IF.
+
+      *    Grava o saldo de fechamento (WRK-RESULTADO) como novo saldo
+      *    de abertura para a proxima execucao.
+       GRAVAR-SALDO-LEDGER.
+           OPEN OUTPUT LEDGER-MESTRE
+           WRITE LEDGER-REC FROM WRK-RESULTADO
+           CLOSE LEDGER-MESTRE.
+
+      *    Conta mais um erro de overflow e grava os valores de entrada
+      *    que causaram a falha no arquivo de excecoes, em vez de
+      *    deixar o resultado ser truncado silenciosamente.
+       REGISTRAR-ERRO-ARITMETICO.
+           ADD 1 TO WS-CONTADOR-ERROS
+           OPEN EXTEND ARIT-EXCECOES
+           IF EXCECOES-NAO-ACHOU
+               CLOSE ARIT-EXCECOES
+               OPEN OUTPUT ARIT-EXCECOES
+           END-IF
+           MOVE SPACES TO WS-EXC-LINHA
+           STRING "CSUBTR ERRO#" DELIMITED BY SIZE
+                  WS-CONTADOR-ERROS DELIMITED BY SIZE
+                  " CALCULO=SUBTRACT WRK-VALOR FROM WRK-SALDO"
+                      DELIMITED BY SIZE
+                  " SALDO=" DELIMITED BY SIZE
+                  WRK-SALDO DELIMITED BY SIZE
+                  " VALOR=" DELIMITED BY SIZE
+                  WRK-VALOR DELIMITED BY SIZE
+                  INTO WS-EXC-LINHA
+           END-STRING
+           MOVE WS-EXC-LINHA TO EXC-LINHA
+           WRITE EXC-LINHA
+           CLOSE ARIT-EXCECOES.
+
+      *    Grava no mesmo arquivo de excecoes a tentativa de saldo
+      *    insuficiente, com o saldo e o valor que causaram a falta de
+      *    fundos, para auditar depois de onde vieram essas transacoes.
+       REGISTRAR-SALDO-INSUFICIENTE.
+           OPEN EXTEND ARIT-EXCECOES
+           IF EXCECOES-NAO-ACHOU
+               CLOSE ARIT-EXCECOES
+               OPEN OUTPUT ARIT-EXCECOES
+           END-IF
+           MOVE SPACES TO WS-EXC-LINHA
+           STRING "CSUBTR SALDO INSUFICIENTE" DELIMITED BY SIZE
+                  " SALDO=" DELIMITED BY SIZE
+                  WRK-SALDO DELIMITED BY SIZE
+                  " VALOR=" DELIMITED BY SIZE
+                  WRK-VALOR DELIMITED BY SIZE
+                  " RESULTADO=" DELIMITED BY SIZE
+                  WRK-RESULTADO DELIMITED BY SIZE
+                  INTO WS-EXC-LINHA
+           END-STRING
+           MOVE WS-EXC-LINHA TO EXC-LINHA
+           WRITE EXC-LINHA
+           CLOSE ARIT-EXCECOES
+           DISPLAY "ATENCAO - SALDO INSUFICIENTE PARA A TRANSACAO".
