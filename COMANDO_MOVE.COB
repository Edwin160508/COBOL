@@ -1,7 +1,7 @@
       *================================================================*
        IDENTIFICATION                                DIVISION.
       *================================================================*
-       PROGRAM-ID. PROGRA001.
+       PROGRAM-ID. CMDMOVE.
        AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
       *================================================================*
       ***********************DOCUMENTACAO*******************************
@@ -28,6 +28,22 @@
        INPUT-OUTPUT                          SECTION.
       *----------------------------------------------------------------*
        FILE-CONTROL.
+      *    Trilha de auditoria de todo MOVE que altera um saldo.
+           SELECT AUDITORIA-LOG ASSIGN TO "MOVE.AUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITORIA-STATUS.
+      *    Relatorio de fechamento de periodo, com o valor de
+      *    WRK-TOT2 transportado para a abertura do proximo periodo.
+           SELECT FECHAMENTO-REL ASSIGN TO "MOVE.FECHAMENTO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FECHAMENTO-STATUS.
+      *    Saldo de abertura de WRK-TOT, persistido entre execucoes -
+      *    sem isso o total fechado em FECHAR-PERIODO nao sobrevive a
+      *    um reinicio do programa, ja que WRK-TOT e WORKING-STORAGE
+      *    reinicializado pelo VALUE a cada novo run.
+           SELECT WRKTOT-CTL ASSIGN TO "WRKTOT.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WRKTOT-STATUS.
 
       *================================================================*
        DATA                                          DIVISION.
@@ -36,6 +52,14 @@
       *----------------------------------------------------------------*
        FILE                                  SECTION.
       *----------------------------------------------------------------*
+       FD  AUDITORIA-LOG.
+       01  AUD-LINHA                  PIC X(100) VALUE SPACES.
+
+       FD  FECHAMENTO-REL.
+       01  FECHAMENTO-LINHA           PIC X(100) VALUE SPACES.
+
+       FD  WRKTOT-CTL.
+       01  WRKTOT-REC                 PIC 9(5).
       *----------------------------------------------------------------*
        WORKING-STORAGE                       SECTION.
       *----------------------------------------------------------------*
@@ -50,21 +74,177 @@
       *Item de Grupo
        01 WRK-TOT2.
            05 WRK-TOTAL PIC 9(5) VALUE ZEROS.
+
+       77 WS-AUDITORIA-STATUS     PIC X(02) VALUE "00".
+           88 AUDITORIA-NAO-ACHOU    VALUE "35".
+
+       01  WS-AUD-TIMESTAMP.
+           05 WS-AUD-DATA         PIC 9(08).
+           05 WS-AUD-HORA         PIC 9(08).
+
+       01  WS-AUD-ANTES           PIC 9(10) VALUE ZEROS.
+       01  WS-AUD-DEPOIS          PIC 9(10) VALUE ZEROS.
+      *    Monta a linha em memoria antes de gravar: STRING direto no
+      *    registro do FD nao fica estavel para WRITE neste runtime.
+       01  WS-AUD-LINHA           PIC X(100) VALUE SPACES.
+
+       77 WS-FECHAMENTO-STATUS    PIC X(02) VALUE "00".
+           88 FECHAMENTO-NAO-ACHOU   VALUE "35".
+       01  WS-FECHAMENTO-LINHA    PIC X(100) VALUE SPACES.
+
+       77 WS-WRKTOT-STATUS        PIC X(02) VALUE "00".
+           88 WRKTOT-OK              VALUE "00".
+           88 WRKTOT-NAO-ACHOU       VALUE "35".
+
+      *    Area de chegada alfanumerica para qualquer valor que venha
+      *    de ACCEPT ou registro de entrada, antes de ser movido para
+      *    um campo PIC 9 - um valor nao numerico move direto para um
+      *    PIC 9 corromperia o campo em vez de dar erro.
+       77  WS-VALOR-ENTRADA          PIC X(10) VALUE SPACES.
       *
+      *----------------------------------------------------------------*
+       LINKAGE                               SECTION.
+      *----------------------------------------------------------------*
+      *    Recebido do programa chamador (ver DRIVER_PRINCIPAL.COB);
+      *    devolvido "00" quando o programa roda ate o fim sem excecao.
+       77 LS-RETURN-CODE  PIC 9(02).
       *================================================================*
-       PROCEDURE                                     DIVISION.
+       PROCEDURE                                     DIVISION
+           USING LS-RETURN-CODE.
       *================================================================*
+      *    Recupera a abertura de WRK-TOT persistida pela ultima
+      *    execucao (ver FECHAR-PERIODO); se nao existir WRKTOT.CTL
+      *    ainda (primeira vez), mantem o VALUE 19 do WORKING-STORAGE.
+           PERFORM LER-ABERTURA-WRK-TOT
+
       *    WRK-VALOR foi inicializado com valor 10
            DISPLAY WRK-VALOR.
       *    Comando move e serve para atribuicao
-      *    WRK-VALOR2 = 20
-           MOVE 20 TO WRK-VALOR2
-      *    Atirbuindo 70 as valor3 e valor4
-           MOVE 70 TO WRK-VALOR3 WRK-VALOR4.
+      *    WRK-VALOR2 = 20 - validado como se tivesse vindo de um
+      *    ACCEPT/registro de entrada antes do MOVE para o campo PIC 9.
+           MOVE "0000000020" TO WS-VALOR-ENTRADA
+           IF WS-VALOR-ENTRADA IS NUMERIC
+               MOVE WS-VALOR-ENTRADA TO WRK-VALOR2
+           ELSE
+               DISPLAY "WRK-VALOR2 REJEITADO - ENTRADA NAO NUMERICA: "
+                   WS-VALOR-ENTRADA
+           END-IF
+
+      *    Atirbuindo 70 as valor3 e valor4, mesma validacao.
+           MOVE "0000000070" TO WS-VALOR-ENTRADA
+           IF WS-VALOR-ENTRADA IS NUMERIC
+               MOVE WS-VALOR-ENTRADA TO WRK-VALOR3 WRK-VALOR4
+           ELSE
+               DISPLAY
+                   "WRK-VALOR3/WRK-VALOR4 REJEITADOS - ENTRADA NAO "
+                   "NUMERICA: " WS-VALOR-ENTRADA
+           END-IF.
       *    Atribuindo valor 19 na variavel WRK-VALOR antes inicializado com 10
+           MOVE WRK-VALOR TO WS-AUD-ANTES
            MOVE WRK-TOTAL OF WRK-TOT TO WRK-VALOR.
+           MOVE WRK-VALOR TO WS-AUD-DEPOIS
+           PERFORM GRAVAR-AUDITORIA-MOVE
 
            DISPLAY 'VALOR 3 ' WRK-VALOR3.
            DISPLAY 'VALOR 4 ' WRK-VALOR4.
            DISPLAY WRK-VALOR.
-           STOP RUN.
+
+      *    Acumula em WRK-TOT2 os valores movimentados no periodo
+      *    (WRK-VALOR2/3/4 acima), para FECHAR-PERIODO ter um total
+      *    de fato para transportar em vez de so os ZEROS iniciais.
+           ADD WRK-VALOR2 WRK-VALOR3 WRK-VALOR4 TO WRK-TOTAL OF WRK-TOT2
+
+      *    WRK-TOT2 acumulou o total do periodo corrente; fecha o
+      *    periodo transportando esse total para a abertura do proximo.
+           PERFORM FECHAR-PERIODO
+
+           MOVE ZEROS TO LS-RETURN-CODE
+           GOBACK.
+
+      *    Le WRKTOT.CTL, gravado pela ultima execucao em
+      *    FECHAR-PERIODO, para abrir este run com o total fechado no
+      *    periodo anterior em vez do VALUE 19 fixo no WORKING-STORAGE.
+       LER-ABERTURA-WRK-TOT.
+           OPEN INPUT WRKTOT-CTL
+           IF WRKTOT-OK
+               READ WRKTOT-CTL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE WRKTOT-REC TO WRK-TOTAL OF WRK-TOT
+               END-READ
+               CLOSE WRKTOT-CTL
+           END-IF.
+
+      *    Transporta o total acumulado em WRK-TOT2 para WRK-TOT, que
+      *    passa a ser a abertura do proximo periodo, gravando o valor
+      *    transportado num relatorio de fechamento para auditoria.
+       FECHAR-PERIODO.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-HORA FROM TIME
+
+           MOVE WRK-TOTAL OF WRK-TOT2 TO WRK-TOTAL OF WRK-TOT
+
+      *    Persiste a nova abertura para a proxima execucao ler de
+      *    volta em LER-ABERTURA-WRK-TOT.
+           OPEN OUTPUT WRKTOT-CTL
+           MOVE WRK-TOTAL OF WRK-TOT TO WRKTOT-REC
+           WRITE WRKTOT-REC
+           CLOSE WRKTOT-CTL
+
+           OPEN EXTEND FECHAMENTO-REL
+           IF FECHAMENTO-NAO-ACHOU
+               CLOSE FECHAMENTO-REL
+               OPEN OUTPUT FECHAMENTO-REL
+           END-IF
+
+           MOVE SPACES TO WS-FECHAMENTO-LINHA
+           STRING "FECHAMENTO DE PERIODO"      DELIMITED BY SIZE
+                  " VALOR TRANSPORTADO="       DELIMITED BY SIZE
+                  WRK-TOTAL OF WRK-TOT2        DELIMITED BY SIZE
+                  " NOVA ABERTURA WRK-TOT="    DELIMITED BY SIZE
+                  WRK-TOTAL OF WRK-TOT         DELIMITED BY SIZE
+                  " DATA="                     DELIMITED BY SIZE
+                  WS-AUD-DATA                  DELIMITED BY SIZE
+                  " HORA="                     DELIMITED BY SIZE
+                  WS-AUD-HORA                  DELIMITED BY SIZE
+                  INTO WS-FECHAMENTO-LINHA
+           END-STRING
+
+           MOVE WS-FECHAMENTO-LINHA TO FECHAMENTO-LINHA
+           WRITE FECHAMENTO-LINHA
+           CLOSE FECHAMENTO-REL
+
+           DISPLAY "FECHAMENTO DE PERIODO - TRANSPORTADO: "
+               WRK-TOTAL OF WRK-TOT.
+
+      *    Registra na trilha de auditoria o valor anterior, o valor
+      *    novo, o timestamp e o programa responsavel pela alteracao
+      *    de saldo, para reconstruir depois como o valor chegou ali.
+       GRAVAR-AUDITORIA-MOVE.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-HORA FROM TIME
+
+           OPEN EXTEND AUDITORIA-LOG
+           IF AUDITORIA-NAO-ACHOU
+               CLOSE AUDITORIA-LOG
+               OPEN OUTPUT AUDITORIA-LOG
+           END-IF
+
+           MOVE SPACES TO WS-AUD-LINHA
+           STRING "PROGRAMA=CMDMOVE"         DELIMITED BY SIZE
+                  " CAMPO=WRK-VALOR"         DELIMITED BY SIZE
+                  " ANTES="                  DELIMITED BY SIZE
+                  WS-AUD-ANTES               DELIMITED BY SIZE
+                  " DEPOIS="                 DELIMITED BY SIZE
+                  WS-AUD-DEPOIS              DELIMITED BY SIZE
+                  " DATA="                   DELIMITED BY SIZE
+                  WS-AUD-DATA                DELIMITED BY SIZE
+                  " HORA="                   DELIMITED BY SIZE
+                  WS-AUD-HORA                DELIMITED BY SIZE
+                  INTO WS-AUD-LINHA
+           END-STRING
+
+           MOVE WS-AUD-LINHA TO AUD-LINHA
+           WRITE AUD-LINHA
+           CLOSE AUDITORIA-LOG.
