@@ -0,0 +1,177 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CADCONS.
+       AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
+      *================================================================*
+      ***********************DOCUMENTACAO*******************************
+      ******************************************************************
+      *>                                              NOME DA EMPRESA <*
+      *> OBJETIVO.:                                                   <*
+      *>   Transacao online de consulta: o operador digita um CPF e o <*
+      *>   programa busca o cliente no cadastro mestre pela chave     <*
+      *>   primaria e mostra os dados, com CPF/RG mascarados (mesma   <*
+      *>   mascara usada em VARIAVEISCOMPOSTAS.COB). Repete ate o     <*
+      *>   operador digitar "99999999999" para encerrar.              <*
+      ******************************************************************
+      *********************FIN DOCUMENTACAO*****************************
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION                         SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                          SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *    Mesmo cadastro mestre de clientes usado por
+      *    VARIAVEISCOMPOSTAS.COB e CADCLI_DUPCPF.COB.
+           SELECT CADCLI-MESTRE ASSIGN TO "CADCLI.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CADCLI-CPF
+               ALTERNATE RECORD KEY IS CADCLI-RG
+               FILE STATUS IS WS-CADCLI-STATUS.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                                  SECTION.
+      *----------------------------------------------------------------*
+       FD  CADCLI-MESTRE.
+       01  CADCLI-REC.
+           02 CADCLI-CPF          PIC X(11).
+           02 CADCLI-NOME         PIC X(50).
+           02 CADCLI-RG           PIC X(11).
+           02 CADCLI-ENDERECO.
+              03 CADCLI-LOGRADOURO   PIC X(40).
+              03 CADCLI-NUMERO       PIC X(06).
+              03 CADCLI-BAIRRO       PIC X(20).
+              03 CADCLI-CIDADE       PIC X(20).
+              03 CADCLI-UF           PIC X(02).
+              03 CADCLI-CEP          PIC X(08).
+           02 CADCLI-DATANASC.
+              03 CADCLI-DIA       PIC XX.
+              03 CADCLI-MES       PIC XX.
+              03 CADCLI-ANO       PIC X(04).
+           02 CADCLI-GENERO       PIC X(01).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                       SECTION.
+       77 WS-CADCLI-STATUS   PIC X(02) VALUE "00".
+           88 CADCLI-OK         VALUE "00".
+           88 CADCLI-NAO-ACHOU  VALUE "23" "35".
+
+       77 WS-CPF-CONSULTA    PIC X(11) VALUE SPACES.
+       77 WS-CONTINUAR       PIC X(01) VALUE "S".
+           88 CONTINUAR-CONSULTANDO  VALUE "S".
+
+      *    Mesma mascara de CPF/RG usada em VARIAVEISCOMPOSTAS.COB: so
+      *    os 2 ultimos digitos ficam visiveis.
+       01  WS-MASCARA-ENTRADA.
+           05 WS-MASCARA-9           PIC X(09).
+           05 WS-MASCARA-2           PIC X(02).
+       77  WS-CPF-MASCARADO          PIC X(11) VALUE SPACES.
+       77  WS-RG-MASCARADO           PIC X(11) VALUE SPACES.
+
+      *    Layout compartilhado do cliente (req029) - o registro lido
+      *    de CADCLI-MESTRE e transportado para ca antes de mascarar/
+      *    exibir, para esta tela de consulta trabalhar com os mesmos
+      *    nomes de campo que VARIAVEISCOMPOSTAS.COB usa na validacao,
+      *    em vez de reler os campos CADCLI- direto do FD.
+       COPY CLIENTE.
+      *
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+
+           PERFORM UNTIL NOT CONTINUAR-CONSULTANDO
+               PERFORM OBTER-CPF-CONSULTA
+               IF CONTINUAR-CONSULTANDO
+                   PERFORM CONSULTAR-CADCLI-POR-CPF
+               END-IF
+           END-PERFORM
+           STOP RUN.
+
+      *    Pede o CPF a consultar; "99999999999" encerra a transacao.
+       OBTER-CPF-CONSULTA.
+           DISPLAY "CPF A CONSULTAR (99999999999 PARA SAIR): "
+           ACCEPT WS-CPF-CONSULTA
+           IF WS-CPF-CONSULTA = "99999999999"
+               MOVE "N" TO WS-CONTINUAR
+           END-IF.
+
+      *    Busca o CPF digitado pela chave primaria do cadastro mestre
+      *    e exibe os dados encontrados com CPF/RG mascarados, ou uma
+      *    mensagem de nao encontrado.
+       CONSULTAR-CADCLI-POR-CPF.
+           MOVE WS-CPF-CONSULTA TO CADCLI-CPF
+           OPEN INPUT CADCLI-MESTRE
+           IF NOT CADCLI-OK AND NOT CADCLI-NAO-ACHOU
+               DISPLAY "ERRO AO ABRIR CADCLI.DAT - STATUS "
+                   WS-CADCLI-STATUS
+           ELSE
+               IF CADCLI-NAO-ACHOU
+                   DISPLAY "CADASTRO MESTRE VAZIO OU INEXISTENTE"
+               ELSE
+                   READ CADCLI-MESTRE
+                       INVALID KEY
+                           DISPLAY "CLIENTE NAO ENCONTRADO PARA O CPF "
+                               "INFORMADO"
+                       NOT INVALID KEY
+                           PERFORM EXIBIR-CLIENTE-ENCONTRADO
+                   END-READ
+               END-IF
+               CLOSE CADCLI-MESTRE
+           END-IF.
+
+      *    Copia o registro achado do FD para o layout compartilhado
+      *    CLIENTE (req029), unica fonte usada daqui em diante.
+       CARREGAR-CLIENTE-DO-CADCLI.
+           MOVE CADCLI-NOME        TO NOME OF CLIENTE
+           MOVE CADCLI-RG          TO RG OF CLIENTE
+           MOVE CADCLI-CPF         TO CPF OF CLIENTE
+           MOVE CADCLI-LOGRADOURO  TO LOGRADOURO OF ENDERECO OF CLIENTE
+           MOVE CADCLI-NUMERO      TO NUMERO OF ENDERECO OF CLIENTE
+           MOVE CADCLI-BAIRRO      TO BAIRRO OF ENDERECO OF CLIENTE
+           MOVE CADCLI-CIDADE      TO CIDADE OF ENDERECO OF CLIENTE
+           MOVE CADCLI-UF          TO UF OF ENDERECO OF CLIENTE
+           MOVE CADCLI-CEP         TO CEP OF ENDERECO OF CLIENTE
+           MOVE CADCLI-DIA         TO DIA OF DATANASC OF CLIENTE
+           MOVE CADCLI-MES         TO MES OF DATANASC OF CLIENTE
+           MOVE CADCLI-ANO         TO ANO OF DATANASC OF CLIENTE.
+
+      *    Monta as mascaras de CPF/RG do registro encontrado e exibe
+      *    os dados do cliente, a partir do layout CLIENTE acima.
+       EXIBIR-CLIENTE-ENCONTRADO.
+           PERFORM CARREGAR-CLIENTE-DO-CADCLI
+
+           MOVE CPF OF CLIENTE TO WS-MASCARA-ENTRADA
+           MOVE SPACES TO WS-CPF-MASCARADO
+           STRING "*********"   DELIMITED BY SIZE
+                  WS-MASCARA-2  DELIMITED BY SIZE
+                  INTO WS-CPF-MASCARADO
+           END-STRING
+
+           MOVE RG OF CLIENTE TO WS-MASCARA-ENTRADA
+           MOVE SPACES TO WS-RG-MASCARADO
+           STRING "*********"   DELIMITED BY SIZE
+                  WS-MASCARA-2  DELIMITED BY SIZE
+                  INTO WS-RG-MASCARADO
+           END-STRING
+
+           DISPLAY "CLIENTE: " NOME OF CLIENTE.
+           DISPLAY "CPF....: " WS-CPF-MASCARADO.
+           DISPLAY "RG.....: " WS-RG-MASCARADO.
+           DISPLAY "ENDERECO: " LOGRADOURO OF ENDERECO OF CLIENTE ", "
+               NUMERO OF ENDERECO OF CLIENTE " "
+               BAIRRO OF ENDERECO OF CLIENTE " "
+               CIDADE OF ENDERECO OF CLIENTE "/"
+               UF OF ENDERECO OF CLIENTE " CEP "
+               CEP OF ENDERECO OF CLIENTE.
+           DISPLAY "NASCIMENTO: " DIA OF DATANASC OF CLIENTE "/"
+               MES OF DATANASC OF CLIENTE "/" ANO OF DATANASC OF CLIENTE.
