@@ -1,7 +1,7 @@
       *================================================================*
        IDENTIFICATION                                DIVISION.
       *================================================================*
-       PROGRAM-ID. PROGRA001.
+       PROGRAM-ID. IFSINAL.
        AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
       *================================================================*
       ***********************DOCUMENTACAO*******************************
@@ -28,6 +28,23 @@
        INPUT-OUTPUT                          SECTION.
       *----------------------------------------------------------------*
        FILE-CONTROL.
+      *    Lancamentos a classificar pelo sinal.
+           SELECT TRANS-ENTRADA ASSIGN TO "data/TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+      *    Lancamentos positivos (creditos).
+           SELECT TRANS-CREDITOS ASSIGN TO "CREDITOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CREDITOS-STATUS.
+      *    Lancamentos negativos (debitos).
+           SELECT TRANS-DEBITOS ASSIGN TO "DEBITOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEBITOS-STATUS.
+      *    Lancamentos com valor zero (suspense, nao se enquadram em
+      *    credito nem debito).
+           SELECT TRANS-SUSPENSE ASSIGN TO "SUSPENSE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
 
       *================================================================*
        DATA                                          DIVISION.
@@ -36,15 +53,41 @@
       *----------------------------------------------------------------*
        FILE                                  SECTION.
       *----------------------------------------------------------------*
+       FD  TRANS-ENTRADA.
+       01  TRANS-REC                  PIC S9(10) SIGN IS TRAILING
+                                           SEPARATE CHARACTER.
+
+       FD  TRANS-CREDITOS.
+       01  CRED-REC                   PIC S9(10) SIGN IS TRAILING
+                                           SEPARATE CHARACTER.
+
+       FD  TRANS-DEBITOS.
+       01  DEB-REC                    PIC S9(10) SIGN IS TRAILING
+                                           SEPARATE CHARACTER.
+
+       FD  TRANS-SUSPENSE.
+       01  SUSP-REC                   PIC S9(10) SIGN IS TRAILING
+                                           SEPARATE CHARACTER.
       *----------------------------------------------------------------*
        WORKING-STORAGE                       SECTION.
       *----------------------------------------------------------------*
-
+      *    Mantidas como demonstracao original do teste de sinal.
        77 WRK-VALOR1        PIC S9(10) VALUE ZEROS.
        77 WRK-VALOR2        PIC 9(10) VALUE 1.
        77 WRK-VALOR3        PIC S9(10) VALUE -1.
 
+       77 WS-ENTRADA-STATUS     PIC X(02) VALUE "00".
+           88 ENTRADA-OK            VALUE "00".
+           88 ENTRADA-NAO-ACHOU      VALUE "35".
+       77 WS-ENTRADA-FIM        PIC X(01) VALUE "N".
+           88 ENTRADA-FIM           VALUE "S".
+       77 WS-CREDITOS-STATUS    PIC X(02) VALUE "00".
+       77 WS-DEBITOS-STATUS     PIC X(02) VALUE "00".
+       77 WS-SUSPENSE-STATUS    PIC X(02) VALUE "00".
 
+       77 WS-QTD-CREDITOS       PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-DEBITOS        PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-SUSPENSE       PIC 9(05) VALUE ZEROS.
 
       *
       *================================================================*
@@ -71,4 +114,53 @@
                DISPLAY 'WRK-VALOR3 E NEGATIVO ' WRK-VALOR3
            END-IF.
 
+      *    O mesmo teste de sinal, agora aplicado lancamento a
+      *    lancamento, classificando cada um em credito, debito ou
+      *    suspense em vez de apenas testar variaveis fixas.
+           PERFORM CLASSIFICAR-LANCAMENTOS
+
            STOP RUN.
+
+      *    Le cada lancamento do arquivo de entrada e grava no arquivo
+      *    de saida correspondente conforme o sinal do valor.
+       CLASSIFICAR-LANCAMENTOS.
+           OPEN INPUT TRANS-ENTRADA
+           IF ENTRADA-NAO-ACHOU
+               DISPLAY 'ARQUIVO DE LANCAMENTOS NAO ENCONTRADO'
+           ELSE
+               OPEN OUTPUT TRANS-CREDITOS
+               OPEN OUTPUT TRANS-DEBITOS
+               OPEN OUTPUT TRANS-SUSPENSE
+
+               READ TRANS-ENTRADA
+                   AT END SET ENTRADA-FIM TO TRUE
+               END-READ
+               PERFORM UNTIL ENTRADA-FIM
+                   EVALUATE TRUE
+                       WHEN TRANS-REC IS POSITIVE
+                           MOVE TRANS-REC TO CRED-REC
+                           WRITE CRED-REC
+                           ADD 1 TO WS-QTD-CREDITOS
+                       WHEN TRANS-REC IS NEGATIVE
+                           MOVE TRANS-REC TO DEB-REC
+                           WRITE DEB-REC
+                           ADD 1 TO WS-QTD-DEBITOS
+                       WHEN OTHER
+                           MOVE TRANS-REC TO SUSP-REC
+                           WRITE SUSP-REC
+                           ADD 1 TO WS-QTD-SUSPENSE
+                   END-EVALUATE
+                   READ TRANS-ENTRADA
+                       AT END SET ENTRADA-FIM TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE TRANS-ENTRADA
+               CLOSE TRANS-CREDITOS
+               CLOSE TRANS-DEBITOS
+               CLOSE TRANS-SUSPENSE
+
+               DISPLAY 'CREDITOS CLASSIFICADOS..: ' WS-QTD-CREDITOS
+               DISPLAY 'DEBITOS CLASSIFICADOS...: ' WS-QTD-DEBITOS
+               DISPLAY 'SUSPENSE (VALOR ZERO)...: ' WS-QTD-SUSPENSE
+           END-IF.
