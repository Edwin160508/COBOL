@@ -0,0 +1,177 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CADDUPC.
+       AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
+      *================================================================*
+      ***********************DOCUMENTACAO*******************************
+      ******************************************************************
+      *>                                              NOME DA EMPRESA <*
+      *> OBJETIVO.:                                                   <*
+      *>   Passada em lote pelo cadastro mestre de clientes inteiro,  <*
+      *>   do primeiro ao ultimo CPF em ordem de chave, procurando    <*
+      *>   CPFs duplicados. O indice primario de CADCLI-MESTRE ja     <*
+      *>   impede duas gravacoes com o mesmo CPF, mas esta passada    <*
+      *>   serve de controle independente (ex.: depois de restaurar   <*
+      *>   um backup - ver jcl/DAILYBAT.JCL STEP045 - ou de uma carga <*
+      *>   em lote que tenha contornado o indice).                    <*
+      ******************************************************************
+      *********************FIN DOCUMENTACAO*****************************
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION                         SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                          SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *    Mesmo cadastro mestre de clientes usado por
+      *    VARIAVEISCOMPOSTAS.COB - layout de chave tem que bater com
+      *    o daquele programa, pois e o mesmo arquivo fisico.
+           SELECT CADCLI-MESTRE ASSIGN TO "CADCLI.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CADCLI-CPF
+               ALTERNATE RECORD KEY IS CADCLI-RG
+               FILE STATUS IS WS-CADCLI-STATUS.
+      *    Relatorio da passada: CPFs duplicados encontrados (se
+      *    algum) e o total de registros varridos.
+           SELECT CADCLI-DUP-REL ASSIGN TO "CADCLI.DUPCPF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUP-REL-STATUS.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                                  SECTION.
+      *----------------------------------------------------------------*
+       FD  CADCLI-MESTRE.
+       01  CADCLI-REC.
+           02 CADCLI-CPF          PIC X(11).
+           02 CADCLI-NOME         PIC X(50).
+           02 CADCLI-RG           PIC X(11).
+           02 CADCLI-ENDERECO.
+              03 CADCLI-LOGRADOURO   PIC X(40).
+              03 CADCLI-NUMERO       PIC X(06).
+              03 CADCLI-BAIRRO       PIC X(20).
+              03 CADCLI-CIDADE       PIC X(20).
+              03 CADCLI-UF           PIC X(02).
+              03 CADCLI-CEP          PIC X(08).
+           02 CADCLI-DATANASC.
+              03 CADCLI-DIA       PIC XX.
+              03 CADCLI-MES       PIC XX.
+              03 CADCLI-ANO       PIC X(04).
+           02 CADCLI-GENERO       PIC X(01).
+
+       FD  CADCLI-DUP-REL.
+       01  CADCLI-DUP-LINHA      PIC X(100) VALUE SPACES.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                       SECTION.
+       77 WS-CADCLI-STATUS   PIC X(02) VALUE "00".
+           88 CADCLI-OK         VALUE "00".
+           88 CADCLI-NAO-ACHOU  VALUE "23" "35".
+       77 WS-DUP-REL-STATUS  PIC X(02) VALUE "00".
+
+      *    CPF do registro lido na iteracao anterior, para comparar
+      *    contra o atual - vindo em ordem de chave, dois registros
+      *    com o mesmo CPF so podem aparecer um logo apos o outro.
+       77 WS-CPF-ANTERIOR    PIC X(11) VALUE LOW-VALUES.
+       77 WS-TEM-ANTERIOR    PIC X(01) VALUE "N".
+           88 TEM-REGISTRO-ANTERIOR   VALUE "S".
+
+       77 WS-CADCLI-FIM      PIC X(01) VALUE "N".
+           88 CADCLI-FIM         VALUE "S".
+
+       01  WS-TOTAIS-DUPCPF.
+           05 WS-TOTAL-LIDOS        PIC 9(06) VALUE ZEROS.
+           05 WS-TOTAL-DUPLICADOS   PIC 9(06) VALUE ZEROS.
+
+      *    Monta a linha em memoria antes de gravar: STRING direto no
+      *    registro do FD nao fica estavel para WRITE neste runtime.
+       77  WS-DUP-LINHA          PIC X(100) VALUE SPACES.
+      *
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM VARRER-CADCLI-MESTRE
+           PERFORM EMITIR-RESUMO-DUPCPF
+           PERFORM FECHAR-ARQUIVOS
+           STOP RUN.
+
+       ABRIR-ARQUIVOS.
+           OPEN INPUT CADCLI-MESTRE
+           IF NOT CADCLI-OK AND NOT CADCLI-NAO-ACHOU
+               DISPLAY "ERRO AO ABRIR CADCLI.DAT - STATUS "
+                   WS-CADCLI-STATUS
+           END-IF
+           OPEN OUTPUT CADCLI-DUP-REL.
+
+      *    Le o cadastro mestre do primeiro ao ultimo CPF em ordem de
+      *    chave (START posiciona no inicio, READ NEXT RECORD anda
+      *    registro a registro) comparando cada CPF contra o anterior.
+       VARRER-CADCLI-MESTRE.
+           IF CADCLI-NAO-ACHOU
+               DISPLAY "CADCLI.DAT NAO ENCONTRADO - NADA A VARRER"
+           ELSE
+               MOVE LOW-VALUES TO CADCLI-CPF
+               START CADCLI-MESTRE KEY IS NOT LESS THAN CADCLI-CPF
+                   INVALID KEY
+                       SET CADCLI-FIM TO TRUE
+               END-START
+
+               PERFORM UNTIL CADCLI-FIM
+                   READ CADCLI-MESTRE NEXT RECORD
+                       AT END
+                           SET CADCLI-FIM TO TRUE
+                       NOT AT END
+                           PERFORM CONFERIR-CPF-DUPLICADO
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+      *    Conta o registro lido e compara o CPF atual contra o CPF do
+      *    registro imediatamente anterior; se baterem, e duplicado.
+       CONFERIR-CPF-DUPLICADO.
+           ADD 1 TO WS-TOTAL-LIDOS
+           IF TEM-REGISTRO-ANTERIOR AND CADCLI-CPF = WS-CPF-ANTERIOR
+               ADD 1 TO WS-TOTAL-DUPLICADOS
+               DISPLAY "CPF DUPLICADO NO CADASTRO MESTRE: " CADCLI-CPF
+               MOVE SPACES TO WS-DUP-LINHA
+               STRING "CPF DUPLICADO: "  DELIMITED BY SIZE
+                      CADCLI-CPF         DELIMITED BY SIZE
+                      " "                DELIMITED BY SIZE
+                      CADCLI-NOME        DELIMITED BY SIZE
+                      INTO WS-DUP-LINHA
+               END-STRING
+               MOVE WS-DUP-LINHA TO CADCLI-DUP-LINHA
+               WRITE CADCLI-DUP-LINHA
+           END-IF
+           MOVE CADCLI-CPF TO WS-CPF-ANTERIOR
+           MOVE "S" TO WS-TEM-ANTERIOR.
+
+      *    Grava o total de registros varridos e de duplicados achados
+      *    ao final da passada, mesmo quando nenhum foi encontrado.
+       EMITIR-RESUMO-DUPCPF.
+           MOVE SPACES TO WS-DUP-LINHA
+           STRING "REGISTROS VARRIDOS: "   DELIMITED BY SIZE
+                  WS-TOTAL-LIDOS           DELIMITED BY SIZE
+                  "   CPFS DUPLICADOS: "   DELIMITED BY SIZE
+                  WS-TOTAL-DUPLICADOS      DELIMITED BY SIZE
+                  INTO WS-DUP-LINHA
+           END-STRING
+           MOVE WS-DUP-LINHA TO CADCLI-DUP-LINHA
+           WRITE CADCLI-DUP-LINHA
+           DISPLAY "REGISTROS VARRIDOS: " WS-TOTAL-LIDOS
+               "   CPFS DUPLICADOS: " WS-TOTAL-DUPLICADOS.
+
+       FECHAR-ARQUIVOS.
+           CLOSE CADCLI-MESTRE
+           CLOSE CADCLI-DUP-REL.
