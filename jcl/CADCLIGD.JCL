@@ -0,0 +1,18 @@
+//CADCLIGD JOB (ACCT),'EDWIN LIMA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------
+//* Job de setup, rodado uma unica vez (ou sempre que o LIMIT mudar):
+//* define o GDG base usado pelo STEP045 de DAILYBAT.JCL para guardar
+//* as copias de backup do cadastro mestre de clientes. LIMIT(5)
+//* mantem as ultimas 5 geracoes; SCRATCH apaga fisicamente a geracao
+//* mais antiga do catalogo quando o limite estoura, em vez de so
+//* desconectar o nome e deixar o DASD ocupado.
+//*----------------------------------------------------------------
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.CADCLI.BACKUP) -
+             LIMIT(5)                 -
+             SCRATCH                  -
+             NOEMPTY)
+/*
