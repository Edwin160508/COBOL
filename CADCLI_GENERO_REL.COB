@@ -0,0 +1,168 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CADGENR.
+       AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
+      *================================================================*
+      ***********************DOCUMENTACAO*******************************
+      ******************************************************************
+      *>                                              NOME DA EMPRESA <*
+      *> OBJETIVO.:                                                   <*
+      *>   Passada em lote pelo cadastro mestre de clientes inteiro   <*
+      *>   contando quantos sao MASCULINO e quantos sao FEMININO      <*
+      *>   (mesmos 88-levels de VARIAVEISCOMPOSTAS.COB's GENERO),     <*
+      *>   sinalizando qualquer registro cujo CADCLI-GENERO nao bata  <*
+      *>   com nenhum dos dois.                                       <*
+      ******************************************************************
+      *********************FIN DOCUMENTACAO*****************************
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION                         SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                          SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *    Mesmo cadastro mestre de clientes usado por
+      *    VARIAVEISCOMPOSTAS.COB, CADCLI_DUPCPF.COB,
+      *    CADCLI_CONSULTA.COB e CADCLI_EXTRACT.COB.
+           SELECT CADCLI-MESTRE ASSIGN TO "CADCLI.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CADCLI-CPF
+               ALTERNATE RECORD KEY IS CADCLI-RG
+               FILE STATUS IS WS-CADCLI-STATUS.
+      *    Relatorio de distribuicao por genero.
+           SELECT CADCLI-GENERO-REL ASSIGN TO "CADCLI.GENERO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GENERO-REL-STATUS.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                                  SECTION.
+      *----------------------------------------------------------------*
+       FD  CADCLI-MESTRE.
+       01  CADCLI-REC.
+           02 CADCLI-CPF          PIC X(11).
+           02 CADCLI-NOME         PIC X(50).
+           02 CADCLI-RG           PIC X(11).
+           02 CADCLI-ENDERECO.
+              03 CADCLI-LOGRADOURO   PIC X(40).
+              03 CADCLI-NUMERO       PIC X(06).
+              03 CADCLI-BAIRRO       PIC X(20).
+              03 CADCLI-CIDADE       PIC X(20).
+              03 CADCLI-UF           PIC X(02).
+              03 CADCLI-CEP          PIC X(08).
+           02 CADCLI-DATANASC.
+              03 CADCLI-DIA       PIC XX.
+              03 CADCLI-MES       PIC XX.
+              03 CADCLI-ANO       PIC X(04).
+      *    Mesmos 88-levels de VARIAVEISCOMPOSTAS.COB's GENERO.
+           02 CADCLI-GENERO       PIC X(01).
+              88 CADCLI-MASCULINO    VALUE "M".
+              88 CADCLI-FEMININO     VALUE "F".
+
+       FD  CADCLI-GENERO-REL.
+       01  CADCLI-GENERO-LINHA    PIC X(100) VALUE SPACES.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                       SECTION.
+       77 WS-CADCLI-STATUS   PIC X(02) VALUE "00".
+           88 CADCLI-OK         VALUE "00".
+           88 CADCLI-NAO-ACHOU  VALUE "23" "35".
+       77 WS-GENERO-REL-STATUS  PIC X(02) VALUE "00".
+
+       77 WS-CADCLI-FIM      PIC X(01) VALUE "N".
+           88 CADCLI-FIM         VALUE "S".
+
+       01  WS-TOTAIS-GENERO.
+           05 WS-TOTAL-LIDOS       PIC 9(06) VALUE ZEROS.
+           05 WS-TOTAL-MASCULINO   PIC 9(06) VALUE ZEROS.
+           05 WS-TOTAL-FEMININO    PIC 9(06) VALUE ZEROS.
+           05 WS-TOTAL-INVALIDO    PIC 9(06) VALUE ZEROS.
+
+       77  WS-GENERO-LINHA       PIC X(100) VALUE SPACES.
+      *
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+
+           PERFORM ABRIR-ARQUIVOS-GENERO
+           PERFORM VARRER-CADCLI-POR-GENERO
+           PERFORM EMITIR-RESUMO-GENERO
+           PERFORM FECHAR-ARQUIVOS-GENERO
+           STOP RUN.
+
+       ABRIR-ARQUIVOS-GENERO.
+           OPEN INPUT CADCLI-MESTRE
+           IF NOT CADCLI-OK AND NOT CADCLI-NAO-ACHOU
+               DISPLAY "ERRO AO ABRIR CADCLI.DAT - STATUS "
+                   WS-CADCLI-STATUS
+           END-IF
+           OPEN OUTPUT CADCLI-GENERO-REL.
+
+      *    Le o cadastro mestre do primeiro ao ultimo registro em
+      *    ordem de chave, contando cada registro pelo genero.
+       VARRER-CADCLI-POR-GENERO.
+           IF CADCLI-NAO-ACHOU
+               DISPLAY "CADCLI.DAT NAO ENCONTRADO - NADA A CONTAR"
+           ELSE
+               MOVE LOW-VALUES TO CADCLI-CPF
+               START CADCLI-MESTRE KEY IS NOT LESS THAN CADCLI-CPF
+                   INVALID KEY
+                       SET CADCLI-FIM TO TRUE
+               END-START
+
+               PERFORM UNTIL CADCLI-FIM
+                   READ CADCLI-MESTRE NEXT RECORD
+                       AT END
+                           SET CADCLI-FIM TO TRUE
+                       NOT AT END
+                           PERFORM CONTAR-GENERO-CLIENTE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+      *    Conta o registro lido na faixa MASCULINO/FEMININO/invalido.
+       CONTAR-GENERO-CLIENTE.
+           ADD 1 TO WS-TOTAL-LIDOS
+           IF CADCLI-MASCULINO
+               ADD 1 TO WS-TOTAL-MASCULINO
+           ELSE
+               IF CADCLI-FEMININO
+                   ADD 1 TO WS-TOTAL-FEMININO
+               ELSE
+                   ADD 1 TO WS-TOTAL-INVALIDO
+                   DISPLAY "GENERO INVALIDO NO CADASTRO MESTRE - CPF="
+                       CADCLI-CPF " GENERO=[" CADCLI-GENERO "]"
+               END-IF
+           END-IF.
+
+       EMITIR-RESUMO-GENERO.
+           MOVE SPACES TO WS-GENERO-LINHA
+           STRING "TOTAL DE CLIENTES: "    DELIMITED BY SIZE
+                  WS-TOTAL-LIDOS           DELIMITED BY SIZE
+                  "   MASCULINO: "         DELIMITED BY SIZE
+                  WS-TOTAL-MASCULINO       DELIMITED BY SIZE
+                  "   FEMININO: "          DELIMITED BY SIZE
+                  WS-TOTAL-FEMININO        DELIMITED BY SIZE
+                  "   INVALIDO: "          DELIMITED BY SIZE
+                  WS-TOTAL-INVALIDO        DELIMITED BY SIZE
+                  INTO WS-GENERO-LINHA
+           END-STRING
+           MOVE WS-GENERO-LINHA TO CADCLI-GENERO-LINHA
+           WRITE CADCLI-GENERO-LINHA
+           DISPLAY "TOTAL DE CLIENTES: " WS-TOTAL-LIDOS
+               "   MASCULINO: " WS-TOTAL-MASCULINO
+               "   FEMININO: " WS-TOTAL-FEMININO
+               "   INVALIDO: " WS-TOTAL-INVALIDO.
+
+       FECHAR-ARQUIVOS-GENERO.
+           CLOSE CADCLI-MESTRE
+           CLOSE CADCLI-GENERO-REL.
