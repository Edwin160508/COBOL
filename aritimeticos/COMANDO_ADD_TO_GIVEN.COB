@@ -1,7 +1,7 @@
       *================================================================*
        IDENTIFICATION                                DIVISION.
       *================================================================*
-       PROGRAM-ID. PROGRA001.
+       PROGRAM-ID. CADDTOT.
        AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
       *================================================================*
       ***********************DOCUMENTACAO*******************************
@@ -28,6 +28,21 @@
        INPUT-OUTPUT                          SECTION.
       *----------------------------------------------------------------*
        FILE-CONTROL.
+      *    Excecoes de calculo (overflow de tamanho de bytes).
+           SELECT ARIT-EXCECOES ASSIGN TO "ARIT.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCECOES-STATUS.
+      *    Relatorio de fim de job com os totais acumulados.
+           SELECT ADD-RELATORIO ASSIGN TO "ADD.REL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+      *    Total de controle mantido independente dos acumuladores do
+      *    lote (quantidade de registros do lote e hash total), para
+      *    conferir se o lote bateu com o que a execucao anterior
+      *    deixou gravado antes de dar o lote como concluido.
+           SELECT CONTROLE-LOTE ASSIGN TO "ADD.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
 
       *================================================================*
        DATA                                          DIVISION.
@@ -36,6 +51,14 @@
       *----------------------------------------------------------------*
        FILE                                  SECTION.
       *----------------------------------------------------------------*
+       FD  ARIT-EXCECOES.
+       01  EXC-LINHA                  PIC X(100) VALUE SPACES.
+
+       FD  ADD-RELATORIO.
+       01  REL-LINHA                  PIC X(80) VALUE SPACES.
+
+       FD  CONTROLE-LOTE.
+       01  CTL-LINHA                  PIC X(60) VALUE SPACES.
       *----------------------------------------------------------------*
        WORKING-STORAGE                       SECTION.
       *----------------------------------------------------------------*
@@ -43,19 +66,323 @@
        77 WRK-ACUMULADOR2    PIC 9(2) VALUE ZEROS.
 
        77 WRK-ACUMULADOR3    PIC 9(2) VALUE 10.
+
+      *    WRK-ACUMULADOR/2 sao PIC 9(2) (maximo 99) - um lote real de
+      *    transacoes estouraria isso silenciosamente. O excedente a
+      *    cada estouro e transportado para estes totais de "centenas"
+      *    em vez de ser perdido.
+       77 WRK-ACUMULADOR-CENTENAS     PIC 9(7) VALUE ZEROS.
+       77 WRK-ACUMULADOR2-CENTENAS    PIC 9(7) VALUE ZEROS.
+
+      *    Campo largo usado para somar sem estourar antes de decidir
+      *    quanto fica no acumulador de 2 digitos e quanto vira centena.
+       77 WS-ACUM-TEMP                PIC 9(9) VALUE ZEROS.
+
+       77 WS-EXCECOES-STATUS    PIC X(02) VALUE "00".
+           88 EXCECOES-NAO-ACHOU   VALUE "35".
+       77 WS-CONTADOR-ERROS     PIC 9(05) VALUE ZEROS.
+       77 WS-EXC-MOTIVO         PIC X(60) VALUE SPACES.
+
+       77 WS-RELATORIO-STATUS   PIC X(02) VALUE "00".
+       01 WS-DATA-EXECUCAO      PIC 9(08) VALUE ZEROS.
+       77 WS-HORA-EXECUCAO      PIC 9(08) VALUE ZEROS.
+      *    Montam a linha em memoria antes de gravar: STRING direto no
+      *    registro do FD nao fica estavel para WRITE neste runtime.
+       77 WS-EXC-LINHA          PIC X(100) VALUE SPACES.
+       77 WS-REL-LINHA          PIC X(80) VALUE SPACES.
+
+      *    Paginacao do relatorio: cada pagina tem cabecalho proprio
+      *    (titulo + data/hora + numero de pagina) e um limite de
+      *    linhas de detalhe antes de quebrar para a proxima.
+       77 WS-PAGINA-ATUAL       PIC 9(04) VALUE ZEROS.
+       77 WS-LINHAS-NA-PAGINA   PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-LINHAS-PAGINA  PIC 9(02) VALUE 12.
+       77 WS-TOTAL-GERAL        PIC 9(09) VALUE ZEROS.
+
+      *    Total de controle: contagem de operacoes e total "hash"
+      *    acumulados de forma independente, a medida que cada operacao
+      *    aritmetica do lote executa, para conferir contra o total
+      *    recalculado a partir dos acumuladores no fim do lote - sem
+      *    depender dos mesmos campos que estao sendo conferidos.
+      *    Semeado com 10 (o saldo de abertura de WRK-ACUMULADOR3, o
+      *    unico dos tres acumuladores reconciliados aqui que nao
+      *    comeca do zero) para que o hash independente acompanhe o
+      *    saldo final corretamente, em vez de so as adicoes do lote.
+       77 WS-CTL-STATUS              PIC X(02) VALUE "00".
+           88 CTL-NAO-ACHOU              VALUE "35".
+       77 WS-CTL-CONTADOR-OPERACOES  PIC 9(05) VALUE ZEROS.
+       77 WS-CTL-OPERACOES-ESPERADAS PIC 9(05) VALUE 4.
+       77 WS-CTL-HASH-TOTAL          PIC 9(09) VALUE 10.
+       77 WS-CTL-LINHA               PIC X(60) VALUE SPACES.
+       77 WS-RECONCILIACAO-STATUS    PIC X(01) VALUE "N".
+           88 RECONCILIACAO-OK           VALUE "N".
+           88 RECONCILIACAO-FALHOU       VALUE "S".
       *
       *================================================================*
        PROCEDURE                                     DIVISION.
       *================================================================*
            DISPLAY 'Acumulador = ' WRK-ACUMULADOR
       *    Comando ADD se trata de uma soma ex 1+1 retorna 2
-           ADD 1 1 TO WRK-ACUMULADOR
+      *    Soma calculada num campo largo primeiro, para decidir se
+      *    estoura os 2 digitos antes de tentar o ADD real.
+           COMPUTE WS-ACUM-TEMP EQUAL WRK-ACUMULADOR + 1 + 1
+           PERFORM SOMAR-COM-ROLLOVER-ACUM
+           ADD 2 TO WS-CTL-HASH-TOTAL
+           ADD 1 TO WS-CTL-CONTADOR-OPERACOES
       *    Comando ADD Acumulador = 6 e Acumulador2 = 4
-           ADD 1 3 TO WRK-ACUMULADOR WRK-ACUMULADOR2
-      *    GIVING clausula de aribuicao Acumulador3=1 ante iniciado com 10
-           ADD 1 GIVING WRK-ACUMULADOR3
+           COMPUTE WS-ACUM-TEMP EQUAL WRK-ACUMULADOR + 1 + 3
+           PERFORM SOMAR-COM-ROLLOVER-ACUM
+           ADD 4 TO WS-CTL-HASH-TOTAL
+           ADD 1 TO WS-CTL-CONTADOR-OPERACOES
+           COMPUTE WS-ACUM-TEMP EQUAL WRK-ACUMULADOR2 + 1 + 3
+           PERFORM SOMAR-COM-ROLLOVER-ACUM2
+           ADD 4 TO WS-CTL-HASH-TOTAL
+           ADD 1 TO WS-CTL-CONTADOR-OPERACOES
+      *    Acumulador3 iniciado com 10 - soma 1 em cima do saldo de
+      *    abertura em vez de substitui-lo (ADD...GIVING sobrescrevia
+      *    os 10 iniciais, perdendo o saldo de abertura).
+           ADD 1 TO WRK-ACUMULADOR3
+               ON SIZE ERROR
+                   MOVE "ADD 1 TO WRK-ACUMULADOR3" TO WS-EXC-MOTIVO
+                   PERFORM REGISTRAR-ERRO-ARITMETICO
+           END-ADD
+           ADD 1 TO WS-CTL-HASH-TOTAL
+           ADD 1 TO WS-CTL-CONTADOR-OPERACOES
 
 
            DISPLAY 'Acumulador = ' WRK-ACUMULADOR ' Acumulador2 = '
       -     WRK-ACUMULADOR2 ' Acumulador3 = ' WRK-ACUMULADOR3
+           PERFORM RECONCILIAR-TOTAIS-CONTROLE
+           PERFORM EMITIR-RELATORIO-TOTAIS
            STOP RUN.
+
+      *    Confere o total recalculado a partir dos acumuladores contra
+      *    o total de controle (contagem de operacoes + hash) mantido
+      *    de forma independente durante o processamento do lote, e
+      *    grava o resultado em ADD.CTL antes do lote ser dado como
+      *    concluido. Uma divergencia vira excecao em ARIT.EXC, pelo
+      *    mesmo caminho dos erros de overflow.
+       RECONCILIAR-TOTAIS-CONTROLE.
+           SET RECONCILIACAO-OK TO TRUE
+           COMPUTE WS-TOTAL-GERAL EQUAL
+               WRK-ACUMULADOR + (WRK-ACUMULADOR-CENTENAS * 100)
+               + WRK-ACUMULADOR2 + (WRK-ACUMULADOR2-CENTENAS * 100)
+               + WRK-ACUMULADOR3
+
+           IF WS-CTL-HASH-TOTAL NOT EQUAL WS-TOTAL-GERAL
+               SET RECONCILIACAO-FALHOU TO TRUE
+               MOVE "RECONCILIACAO HASH DIVERGENTE"
+                   TO WS-EXC-MOTIVO
+               PERFORM REGISTRAR-ERRO-ARITMETICO
+           END-IF
+
+           IF WS-CTL-CONTADOR-OPERACOES NOT EQUAL
+                   WS-CTL-OPERACOES-ESPERADAS
+               SET RECONCILIACAO-FALHOU TO TRUE
+               MOVE "RECONCILIACAO CONTADOR DIVERGENTE"
+                   TO WS-EXC-MOTIVO
+               PERFORM REGISTRAR-ERRO-ARITMETICO
+           END-IF
+
+           MOVE SPACES TO WS-CTL-LINHA
+           STRING "OPERACOES=" DELIMITED BY SIZE
+               WS-CTL-CONTADOR-OPERACOES DELIMITED BY SIZE
+               " HASH=" DELIMITED BY SIZE
+               WS-CTL-HASH-TOTAL DELIMITED BY SIZE
+               " STATUS=" DELIMITED BY SIZE
+               WS-RECONCILIACAO-STATUS DELIMITED BY SIZE
+               INTO WS-CTL-LINHA
+           END-STRING
+
+           OPEN OUTPUT CONTROLE-LOTE
+           MOVE WS-CTL-LINHA TO CTL-LINHA
+           WRITE CTL-LINHA
+           CLOSE CONTROLE-LOTE.
+
+      *    Grava os totais acumulados em um relatorio de fim de job,
+      *    datado com a data de execucao, paginado (cabecalho proprio
+      *    por pagina) e com subtotal de quebra de controle por grupo
+      *    de acumulador, em vez de uma unica lista corrida.
+       EMITIR-RELATORIO-TOTAIS.
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-EXECUCAO FROM TIME
+           MOVE ZEROS TO WS-PAGINA-ATUAL
+           MOVE ZEROS TO WS-LINHAS-NA-PAGINA
+
+           OPEN OUTPUT ADD-RELATORIO
+           PERFORM IMPRIMIR-CABECALHO-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "ACUMULADOR.....: " DELIMITED BY SIZE
+               WRK-ACUMULADOR DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "ACUMULADOR CENTENAS...: " DELIMITED BY SIZE
+               WRK-ACUMULADOR-CENTENAS DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "* QUEBRA DE CONTROLE - SUBTOTAL GRUPO ACUMULADOR *"
+               DELIMITED BY SIZE INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "ACUMULADOR2....: " DELIMITED BY SIZE
+               WRK-ACUMULADOR2 DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "ACUMULADOR2 CENTENAS..: " DELIMITED BY SIZE
+               WRK-ACUMULADOR2-CENTENAS DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "* QUEBRA DE CONTROLE - SUBTOTAL GRUPO ACUMULADOR2 *"
+               DELIMITED BY SIZE INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "ACUMULADOR3....: " DELIMITED BY SIZE
+               WRK-ACUMULADOR3 DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "* QUEBRA DE CONTROLE - SUBTOTAL GRUPO ACUMULADOR3 *"
+               DELIMITED BY SIZE INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           COMPUTE WS-TOTAL-GERAL EQUAL
+               WRK-ACUMULADOR + (WRK-ACUMULADOR-CENTENAS * 100)
+               + WRK-ACUMULADOR2 + (WRK-ACUMULADOR2-CENTENAS * 100)
+               + WRK-ACUMULADOR3
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "TOTAL GERAL (TODOS OS GRUPOS): " DELIMITED BY SIZE
+               WS-TOTAL-GERAL DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "TOTAL DE ERROS DE OVERFLOW: " DELIMITED BY SIZE
+               WS-CONTADOR-ERROS DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           IF RECONCILIACAO-FALHOU
+               STRING "RECONCILIACAO DE CONTROLE: FALHOU"
+                   DELIMITED BY SIZE INTO WS-REL-LINHA
+               END-STRING
+           ELSE
+               STRING "RECONCILIACAO DE CONTROLE: OK"
+                   DELIMITED BY SIZE INTO WS-REL-LINHA
+               END-STRING
+           END-IF
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           CLOSE ADD-RELATORIO.
+
+      *    Escreve o cabecalho de pagina (titulo, data/hora de execucao
+      *    e numero de pagina) e reinicia a contagem de linhas - usado
+      *    na primeira pagina e sempre que uma pagina enche.
+       IMPRIMIR-CABECALHO-RELATORIO.
+           ADD 1 TO WS-PAGINA-ATUAL
+           MOVE ZEROS TO WS-LINHAS-NA-PAGINA
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "RELATORIO DE TOTAIS - COMANDO_ADD_TO_GIVEN"
+               DELIMITED BY SIZE
+               "   PAGINA: " DELIMITED BY SIZE
+               WS-PAGINA-ATUAL DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "DATA: " DELIMITED BY SIZE
+               WS-DATA-EXECUCAO DELIMITED BY SIZE
+               "   HORA: " DELIMITED BY SIZE
+               WS-HORA-EXECUCAO DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA.
+
+      *    Grava uma linha de detalhe, quebrando para uma nova pagina
+      *    (com cabecalho novo) quando a pagina atual ja esta cheia.
+       GRAVAR-LINHA-RELATORIO.
+           IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM IMPRIMIR-CABECALHO-RELATORIO
+           END-IF
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+           ADD 1 TO WS-LINHAS-NA-PAGINA.
+
+      *    Decide se o total calculado em WS-ACUM-TEMP cabe nos 2
+      *    digitos de WRK-ACUMULADOR; se nao couber, o excedente (em
+      *    centenas) vai para WRK-ACUMULADOR-CENTENAS e o acumulador
+      *    fica com o resto da divisao por 100.
+       SOMAR-COM-ROLLOVER-ACUM.
+           IF WS-ACUM-TEMP > 99
+               COMPUTE WRK-ACUMULADOR-CENTENAS EQUAL
+                   WRK-ACUMULADOR-CENTENAS + (WS-ACUM-TEMP / 100)
+               COMPUTE WRK-ACUMULADOR EQUAL
+                   FUNCTION MOD(WS-ACUM-TEMP, 100)
+           ELSE
+               MOVE WS-ACUM-TEMP TO WRK-ACUMULADOR
+           END-IF.
+
+      *    Mesmo tratamento de rollover, para WRK-ACUMULADOR2.
+       SOMAR-COM-ROLLOVER-ACUM2.
+           IF WS-ACUM-TEMP > 99
+               COMPUTE WRK-ACUMULADOR2-CENTENAS EQUAL
+                   WRK-ACUMULADOR2-CENTENAS + (WS-ACUM-TEMP / 100)
+               COMPUTE WRK-ACUMULADOR2 EQUAL
+                   FUNCTION MOD(WS-ACUM-TEMP, 100)
+           ELSE
+               MOVE WS-ACUM-TEMP TO WRK-ACUMULADOR2
+           END-IF.
+
+      *    Conta mais um erro de overflow e grava os valores de entrada
+      *    que causaram a falha no arquivo de excecoes, em vez de
+      *    deixar o resultado ser truncado silenciosamente.
+       REGISTRAR-ERRO-ARITMETICO.
+           ADD 1 TO WS-CONTADOR-ERROS
+           OPEN EXTEND ARIT-EXCECOES
+           IF EXCECOES-NAO-ACHOU
+               CLOSE ARIT-EXCECOES
+               OPEN OUTPUT ARIT-EXCECOES
+           END-IF
+           MOVE SPACES TO WS-EXC-LINHA
+           STRING "CADDTOT ERRO#" DELIMITED BY SIZE
+                  WS-CONTADOR-ERROS DELIMITED BY SIZE
+                  " CALCULO=" DELIMITED BY SIZE
+                  WS-EXC-MOTIVO DELIMITED BY SIZE
+                  " ACUM=" DELIMITED BY SIZE
+                  WRK-ACUMULADOR DELIMITED BY SIZE
+                  " ACUM2=" DELIMITED BY SIZE
+                  WRK-ACUMULADOR2 DELIMITED BY SIZE
+                  " ACUM3=" DELIMITED BY SIZE
+                  WRK-ACUMULADOR3 DELIMITED BY SIZE
+                  INTO WS-EXC-LINHA
+           END-STRING
+           MOVE WS-EXC-LINHA TO EXC-LINHA
+           WRITE EXC-LINHA
+           CLOSE ARIT-EXCECOES.
