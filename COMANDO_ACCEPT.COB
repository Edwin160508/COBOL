@@ -1,7 +1,7 @@
       *================================================================*
        IDENTIFICATION                                DIVISION.
       *================================================================*
-       PROGRAM-ID. PROGRA001.
+       PROGRAM-ID. CMDACEPT.
        AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
       *================================================================*
       ***********************DOCUMENTACAO*******************************
@@ -40,25 +40,130 @@
        WORKING-STORAGE                       SECTION.
       *----------------------------------------------------------------*
        77 WRK-NOME    PIC X(20) VALUE SPACES.
-       77 WRK-DATA    PIC 9(06) VALUE ZEROS.
+       77 WRK-DATA    PIC 9(08) VALUE ZEROS.
       *Variavel referente a contagem de dias passados ate hoje da Era de Julho Cesar.
-       77 WRK-DATA-JULIANA  PIC 9(05) VALUE ZEROS.
+       77 WRK-DATA-JULIANA  PIC 9(03) VALUE ZEROS.
       *Variavel referente a dia da semana.
       *1 = segunda, 2 = terca, 3 = quarta, 4 = quinta, 5 = sexta, 6 = sabado e 7 = domingo
-       77 WRK-DIA-SEMANA PIC 9(1) VALUES ZERO.
-      *Variavel referente a Hora
-       77 WRK-HORA    PIC 9(08) VALUES ZEROS.
+       77 WRK-DIA-SEMANA PIC 9(1) VALUE ZERO.
+      *Variavel referente a Hora, capturada no inicio do job. Nivel 01
+      *    (em vez de 77) para permitir o REDEFINES abaixo, que quebra
+      *    os 8 digitos hh/mm/ss/ce devolvidos por ACCEPT FROM TIME.
+       01  WRK-HORA    PIC 9(08) VALUE ZEROS.
+       01  WRK-HORA-DETALHE REDEFINES WRK-HORA.
+           05 WH-HH    PIC 99.
+           05 WH-MM    PIC 99.
+           05 WH-SS    PIC 99.
+           05 WH-CC    PIC 99.
+
+      *    Hora capturada no fim do job, para calcular o tempo
+      *    decorrido de execucao.
+       01  WRK-HORA-FIM    PIC 9(08) VALUE ZEROS.
+       01  WRK-HORA-FIM-DETALHE REDEFINES WRK-HORA-FIM.
+           05 WHF-HH   PIC 99.
+           05 WHF-MM   PIC 99.
+           05 WHF-SS   PIC 99.
+           05 WHF-CC   PIC 99.
+
+       77  WS-CENTESIMOS-INICIO      PIC 9(08) VALUE ZEROS.
+       77  WS-CENTESIMOS-FIM         PIC 9(08) VALUE ZEROS.
+       77  WS-CENTESIMOS-DECORRIDOS  PIC 9(08) VALUE ZEROS.
+       77  WS-RESTO-1                PIC 9(08) VALUE ZEROS.
+       77  WS-RESTO-2                PIC 9(08) VALUE ZEROS.
+
+       01  WS-HORA-DECORRIDA.
+           05 WD-HH    PIC 99.
+           05 WD-MM    PIC 99.
+           05 WD-SS    PIC 99.
+           05 WD-CC    PIC 99.
+
+      *    Horarios formatados HH:MM:SS.CC para exibicao legivel, em
+      *    vez do digitado cru de ACCEPT FROM TIME.
+       01  WS-HORA-INICIO-FMT.
+           05 WIF-HH   PIC 99.
+           05 FILLER   PIC X VALUE ':'.
+           05 WIF-MM   PIC 99.
+           05 FILLER   PIC X VALUE ':'.
+           05 WIF-SS   PIC 99.
+           05 FILLER   PIC X VALUE '.'.
+           05 WIF-CC   PIC 99.
+
+       01  WS-HORA-FIM-FMT.
+           05 WFF-HH   PIC 99.
+           05 FILLER   PIC X VALUE ':'.
+           05 WFF-MM   PIC 99.
+           05 FILLER   PIC X VALUE ':'.
+           05 WFF-SS   PIC 99.
+           05 FILLER   PIC X VALUE '.'.
+           05 WFF-CC   PIC 99.
+
+       01  WS-HORA-DECORRIDA-FMT.
+           05 WDF-HH   PIC 99.
+           05 FILLER   PIC X VALUE ':'.
+           05 WDF-MM   PIC 99.
+           05 FILLER   PIC X VALUE ':'.
+           05 WDF-SS   PIC 99.
+           05 FILLER   PIC X VALUE '.'.
+           05 WDF-CC   PIC 99.
       *
+      *    Ano completo (4 digitos), usado para decodificar o dia
+      *    juliano em data de calendario e tratar o ano bissexto.
+       01 WRK-DATA-COMPLETA.
+           05 WRK-ANO-ATUAL  PIC 9(04).
+           05 WRK-MES-ATUAL  PIC 9(02).
+           05 WRK-DIA-ATUAL  PIC 9(02).
+
+      *    Nome do dia da semana decodificado de WRK-DIA-SEMANA.
+       77 WRK-NOME-DIA-SEMANA PIC X(12) VALUE SPACES.
+
+      *    Tabela de dias por mes para decodificar o dia juliano.
+       01 WS-TABELA-MESES-LIT.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 28.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+       01 WS-TABELA-MESES REDEFINES WS-TABELA-MESES-LIT.
+           05 WS-DIAS-MES PIC 9(02) OCCURS 12 TIMES.
+
+       77 WS-MES-CALENDARIO   PIC 9(02) VALUE 1.
+       77 WS-DIA-CALENDARIO   PIC 9(03) VALUE ZEROS.
+       77 WS-IND-MES          PIC 9(02) VALUE 1.
+
+      *    Quantidade de dias do ano (365 ou 366, conforme bissexto) e
+      *    flag de faixa valida para o dia juliano recebido de DAY.
+       77 WS-DIAS-NO-ANO      PIC 9(03) VALUE 365.
+       77 WS-JULIANA-VALIDO   PIC X(01) VALUE "N".
+           88 JULIANA-VALIDA      VALUE "S".
+           88 JULIANA-INVALIDA    VALUE "N".
+      *
+      *----------------------------------------------------------------*
+       LINKAGE                               SECTION.
+      *----------------------------------------------------------------*
+      *    Recebido do programa chamador (ver DRIVER_PRINCIPAL.COB);
+      *    devolvido "00" quando o programa roda ate o fim sem excecao.
+       77 LS-RETURN-CODE  PIC 9(02).
       *================================================================*
-       PROCEDURE                                     DIVISION.
+       PROCEDURE                                     DIVISION
+           USING LS-RETURN-CODE.
       *================================================================*
       *    Comandos de excu��o s� pode ser posto na coluna 12 at� 72
       *    LIMITE DE 72 bites
       *    Recebe valor digitado pelo usuario no console.
            ACCEPT WRK-NOME.
       *    Recebe valor diretamente do sistema DATE ja retorna Data Atual
-      *    Formato da data esta "aa mm dd"
-           ACCEPT WRK-DATA FROM DATE.
+      *    Formato da data esta "aaaa mm dd". ACCEPT FROM DATE (sem
+      *    YYYYMMDD) devolveria so 2 digitos de ano, que quebra
+      *    comparacao contra campos de ano com 4 digitos como
+      *    DATANASC-ANO.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
       *    Recebe valor diretamente do sistema quantidade de dias passados.
            ACCEPT WRK-DATA-JULIANA FROM DAY.
       *    Recebe valor diretamente do sistema o numero do dia da semana.
@@ -66,11 +171,147 @@
       *    Recebe valor diretamente do sistema a hora
       *    Formato hora minuto segundo e centesimo "hh mm ss ce"
            ACCEPT WRK-HORA FROM TIME
+      *    Ano completo, usado so para decodificar o calendario abaixo.
+           ACCEPT WRK-DATA-COMPLETA FROM DATE YYYYMMDD
 
       *    Exibindo valores de todas as variaveis.
            DISPLAY "OLA! "WRK-NOME.
            DISPLAY WRK-DATA.
            DISPLAY WRK-DATA-JULIANA.
            DISPLAY WRK-DIA-SEMANA.
-           DISPLAY WRK-HORA.
-           STOP RUN.
+           PERFORM FORMATAR-HORA-INICIO
+           DISPLAY "HORA INICIO: " WS-HORA-INICIO-FMT.
+
+           PERFORM DECODIFICAR-CALENDARIO
+
+      *    Hora de fim do job e tempo decorrido desde o inicio.
+           ACCEPT WRK-HORA-FIM FROM TIME
+           PERFORM FORMATAR-HORA-FIM
+           PERFORM CALCULAR-HORA-DECORRIDA
+           DISPLAY "HORA FIM....: " WS-HORA-FIM-FMT.
+           DISPLAY "TEMPO DECORRIDO: " WS-HORA-DECORRIDA-FMT.
+
+           MOVE ZEROS TO LS-RETURN-CODE
+           GOBACK.
+
+      *    Quebra WRK-HORA (hh/mm/ss/ce) no formato legivel HH:MM:SS.CC.
+       FORMATAR-HORA-INICIO.
+           MOVE WH-HH TO WIF-HH
+           MOVE WH-MM TO WIF-MM
+           MOVE WH-SS TO WIF-SS
+           MOVE WH-CC TO WIF-CC.
+
+      *    Mesma quebra acima, para a hora de fim do job.
+       FORMATAR-HORA-FIM.
+           MOVE WHF-HH TO WFF-HH
+           MOVE WHF-MM TO WFF-MM
+           MOVE WHF-SS TO WFF-SS
+           MOVE WHF-CC TO WFF-CC.
+
+      *    Calcula o tempo decorrido entre o inicio e o fim do job em
+      *    centesimos de segundo, convertendo hh/mm/ss/ce de cada
+      *    horario para um unico total antes de subtrair, e depois
+      *    decompondo a diferenca de volta em hh/mm/ss/ce.
+       CALCULAR-HORA-DECORRIDA.
+           COMPUTE WS-CENTESIMOS-INICIO EQUAL
+               (WH-HH * 3600 + WH-MM * 60 + WH-SS) * 100 + WH-CC
+           COMPUTE WS-CENTESIMOS-FIM EQUAL
+               (WHF-HH * 3600 + WHF-MM * 60 + WHF-SS) * 100 + WHF-CC
+
+      *    Job atravessou a meia-noite: soma 24h em centesimos.
+           IF WS-CENTESIMOS-FIM >= WS-CENTESIMOS-INICIO
+               COMPUTE WS-CENTESIMOS-DECORRIDOS EQUAL
+                   WS-CENTESIMOS-FIM - WS-CENTESIMOS-INICIO
+           ELSE
+               COMPUTE WS-CENTESIMOS-DECORRIDOS EQUAL
+                   8640000 + WS-CENTESIMOS-FIM - WS-CENTESIMOS-INICIO
+           END-IF
+
+           DIVIDE WS-CENTESIMOS-DECORRIDOS BY 360000
+               GIVING WD-HH REMAINDER WS-RESTO-1
+           DIVIDE WS-RESTO-1 BY 6000
+               GIVING WD-MM REMAINDER WS-RESTO-2
+           DIVIDE WS-RESTO-2 BY 100
+               GIVING WD-SS REMAINDER WD-CC
+
+           MOVE WD-HH TO WDF-HH
+           MOVE WD-MM TO WDF-MM
+           MOVE WD-SS TO WDF-SS
+           MOVE WD-CC TO WDF-CC.
+
+      *    Traduz o codigo de dia da semana (1-7) e a contagem de dia
+      *    juliano (1-365/366) para um relatorio de calendario legivel.
+       DECODIFICAR-CALENDARIO.
+           EVALUATE WRK-DIA-SEMANA
+               WHEN 1 MOVE "SEGUNDA-FEIRA" TO WRK-NOME-DIA-SEMANA
+               WHEN 2 MOVE "TERCA-FEIRA"   TO WRK-NOME-DIA-SEMANA
+               WHEN 3 MOVE "QUARTA-FEIRA"  TO WRK-NOME-DIA-SEMANA
+               WHEN 4 MOVE "QUINTA-FEIRA"  TO WRK-NOME-DIA-SEMANA
+               WHEN 5 MOVE "SEXTA-FEIRA"   TO WRK-NOME-DIA-SEMANA
+               WHEN 6 MOVE "SABADO"        TO WRK-NOME-DIA-SEMANA
+               WHEN 7 MOVE "DOMINGO"       TO WRK-NOME-DIA-SEMANA
+               WHEN OTHER MOVE "INVALIDO"  TO WRK-NOME-DIA-SEMANA
+           END-EVALUATE
+
+      *    Fevereiro tem 29 dias em ano bissexto.
+           IF FUNCTION MOD(WRK-ANO-ATUAL, 400) = 0
+               MOVE 29 TO WS-DIAS-MES (2)
+           ELSE
+               IF FUNCTION MOD(WRK-ANO-ATUAL, 100) = 0
+                   MOVE 28 TO WS-DIAS-MES (2)
+               ELSE
+                   IF FUNCTION MOD(WRK-ANO-ATUAL, 4) = 0
+                       MOVE 29 TO WS-DIAS-MES (2)
+                   ELSE
+                       MOVE 28 TO WS-DIAS-MES (2)
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-DIAS-MES (2) = 29
+               MOVE 366 TO WS-DIAS-NO-ANO
+           ELSE
+               MOVE 365 TO WS-DIAS-NO-ANO
+           END-IF
+
+           PERFORM VALIDAR-DIA-JULIANO
+
+           IF JULIANA-VALIDA
+               MOVE WRK-DATA-JULIANA TO WS-DIA-CALENDARIO
+               MOVE 1 TO WS-MES-CALENDARIO
+               PERFORM VARYING WS-IND-MES FROM 1 BY 1
+                       UNTIL WS-IND-MES > 12
+                       OR WS-DIA-CALENDARIO <=
+                           WS-DIAS-MES (WS-IND-MES)
+                   SUBTRACT WS-DIAS-MES (WS-IND-MES)
+                       FROM WS-DIA-CALENDARIO
+                   ADD 1 TO WS-MES-CALENDARIO
+               END-PERFORM
+           END-IF
+
+           DISPLAY "=============================================".
+           DISPLAY "RELATORIO DE CALENDARIO".
+           DISPLAY "DIA DA SEMANA.......: " WRK-NOME-DIA-SEMANA.
+           DISPLAY "DIA JULIANO.........: " WRK-DATA-JULIANA.
+           IF JULIANA-VALIDA
+               DISPLAY "DATA DECODIFICADA...: " WS-DIA-CALENDARIO "/"
+                   WS-MES-CALENDARIO "/" WRK-ANO-ATUAL
+           ELSE
+               DISPLAY "DATA DECODIFICADA...: INDISPONIVEL - DIA "
+                   "JULIANO FORA DA FAIXA DO ANO"
+           END-IF
+           DISPLAY "=============================================".
+
+      *    Valida se o dia juliano recebido de ACCEPT FROM DAY esta
+      *    dentro da faixa possivel do ano (1 a 365, ou 1 a 366 em ano
+      *    bissexto), sinalizando em vez de decodificar um valor sem
+      *    sentido se a faixa for excedida.
+       VALIDAR-DIA-JULIANO.
+           SET JULIANA-INVALIDA TO TRUE
+           IF WRK-DATA-JULIANA >= 1
+                   AND WRK-DATA-JULIANA <= WS-DIAS-NO-ANO
+               SET JULIANA-VALIDA TO TRUE
+           ELSE
+               DISPLAY "ATENCAO - DIA JULIANO FORA DA FAIXA DO ANO ("
+                   WS-DIAS-NO-ANO " DIAS): " WRK-DATA-JULIANA
+           END-IF.
