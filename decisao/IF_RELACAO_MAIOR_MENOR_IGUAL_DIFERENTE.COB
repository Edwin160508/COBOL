@@ -1,7 +1,7 @@
       *================================================================*
        IDENTIFICATION                                DIVISION.
       *================================================================*
-       PROGRAM-ID. PROGRA001.
+       PROGRAM-ID. IFRELAC.
        AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
       *================================================================*
       ***********************DOCUMENTACAO*******************************
@@ -23,11 +23,22 @@
        CONFIGURATION                         SECTION.
       *----------------------------------------------------------------*
 
+      *    Virgula como separador decimal (formato brasileiro) no campo
+      *    editado WS-VALOR-DISPLAY abaixo.
        SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
       *----------------------------------------------------------------*
        INPUT-OUTPUT                          SECTION.
       *----------------------------------------------------------------*
        FILE-CONTROL.
+      *    Faturas em aberto a classificar por faixa de atraso.
+           SELECT FATURAS-ENTRADA ASSIGN TO "data/FATURAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FATURAS-STATUS.
+      *    Relatorio de aging (current / 30 / 60 / 90+).
+           SELECT AGING-RELATORIO ASSIGN TO "AGING.REL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
 
       *================================================================*
        DATA                                          DIVISION.
@@ -36,10 +47,19 @@
       *----------------------------------------------------------------*
        FILE                                  SECTION.
       *----------------------------------------------------------------*
+       FD  FATURAS-ENTRADA.
+       01  FAT-REC.
+           05  FAT-NUMERO              PIC 9(06).
+           05  FAT-DIAS-ATRASO         PIC 9(03).
+           05  FAT-VALOR               PIC 9(08)V99.
+
+       FD  AGING-RELATORIO.
+       01  REL-LINHA                   PIC X(80) VALUE SPACES.
       *----------------------------------------------------------------*
        WORKING-STORAGE                       SECTION.
       *----------------------------------------------------------------*
-
+      *    Mantidas como demonstracao original dos operadores
+      *    relacionais.
        77 WRK-VALOR         PIC S9(2) VALUE 20.
        77 WRK-NUMERO        PIC 9(2) VALUE 20.
        77 WRK-NUMERO2        PIC 9(2) VALUE 30.
@@ -47,7 +67,25 @@
        77 WRK-NUMERO4        PIC 9(2) VALUE 10.
        77 WRK-NUMERO5        PIC S9(2) VALUE 10.
 
+       77 WS-FATURAS-STATUS     PIC X(02) VALUE "00".
+           88 FATURAS-NAO-ACHOU     VALUE "35".
+       77 WS-FATURAS-FIM        PIC X(01) VALUE "N".
+           88 FATURAS-FIM           VALUE "S".
+       77 WS-RELATORIO-STATUS   PIC X(02) VALUE "00".
 
+       77 WS-QTD-CORRENTE       PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-FAIXA-30       PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-FAIXA-60       PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-FAIXA-90       PIC 9(05) VALUE ZEROS.
+
+       77 WS-TOT-CORRENTE       PIC 9(09)V99 VALUE ZEROS.
+       77 WS-TOT-FAIXA-30       PIC 9(09)V99 VALUE ZEROS.
+       77 WS-TOT-FAIXA-60       PIC 9(09)V99 VALUE ZEROS.
+       77 WS-TOT-FAIXA-90       PIC 9(09)V99 VALUE ZEROS.
+       77 WS-VALOR-DISPLAY      PIC Z(08)9,99.
+      *    Monta a linha em memoria antes de gravar: STRING direto no
+      *    registro do FD nao fica estavel para WRITE neste runtime.
+       77 WS-REL-LINHA          PIC X(80) VALUE SPACES.
 
       *
       *================================================================*
@@ -93,4 +131,98 @@
                DISPLAY 'VALOR = 'WRK-NUMERO4 ' NUMERO = ' WRK-NUMERO5
            END-IF.
 
+      *    Os mesmos operadores relacionais, agora usados para separar
+      *    faturas em aberto por faixa de atraso (aging).
+           PERFORM GERAR-RELATORIO-AGING
+
            STOP RUN.
+
+      *    Le cada fatura e acumula quantidade/valor na faixa de atraso
+      *    correspondente, gravando o relatorio de aging ao final.
+       GERAR-RELATORIO-AGING.
+           OPEN INPUT FATURAS-ENTRADA
+           IF FATURAS-NAO-ACHOU
+               DISPLAY 'ARQUIVO DE FATURAS NAO ENCONTRADO'
+           ELSE
+               READ FATURAS-ENTRADA
+                   AT END SET FATURAS-FIM TO TRUE
+               END-READ
+               PERFORM UNTIL FATURAS-FIM
+                   EVALUATE TRUE
+                       WHEN FAT-DIAS-ATRASO NOT GREATER 30
+                           ADD 1 TO WS-QTD-CORRENTE
+                           ADD FAT-VALOR TO WS-TOT-CORRENTE
+                       WHEN FAT-DIAS-ATRASO GREATER 30 AND
+                            FAT-DIAS-ATRASO NOT GREATER 60
+                           ADD 1 TO WS-QTD-FAIXA-30
+                           ADD FAT-VALOR TO WS-TOT-FAIXA-30
+                       WHEN FAT-DIAS-ATRASO GREATER 60 AND
+                            FAT-DIAS-ATRASO NOT GREATER 90
+                           ADD 1 TO WS-QTD-FAIXA-60
+                           ADD FAT-VALOR TO WS-TOT-FAIXA-60
+                       WHEN FAT-DIAS-ATRASO GREATER 90
+                           ADD 1 TO WS-QTD-FAIXA-90
+                           ADD FAT-VALOR TO WS-TOT-FAIXA-90
+                   END-EVALUATE
+                   READ FATURAS-ENTRADA
+                       AT END SET FATURAS-FIM TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE FATURAS-ENTRADA
+
+               OPEN OUTPUT AGING-RELATORIO
+               MOVE "RELATORIO DE AGING DE FATURAS EM ABERTO"
+                   TO REL-LINHA
+               WRITE REL-LINHA
+
+               MOVE WS-TOT-CORRENTE TO WS-VALOR-DISPLAY
+               MOVE SPACES TO WS-REL-LINHA
+               STRING "CORRENTE (ATE 30 DIAS)..: QTD=" DELIMITED BY SIZE
+                      WS-QTD-CORRENTE DELIMITED BY SIZE
+                      " VALOR=" DELIMITED BY SIZE
+                      WS-VALOR-DISPLAY DELIMITED BY SIZE
+                      INTO WS-REL-LINHA
+               END-STRING
+               MOVE WS-REL-LINHA TO REL-LINHA
+               WRITE REL-LINHA
+
+               MOVE WS-TOT-FAIXA-30 TO WS-VALOR-DISPLAY
+               MOVE SPACES TO WS-REL-LINHA
+               STRING "FAIXA 31-60 DIAS.........: QTD="
+                      DELIMITED BY SIZE
+                      WS-QTD-FAIXA-30 DELIMITED BY SIZE
+                      " VALOR=" DELIMITED BY SIZE
+                      WS-VALOR-DISPLAY DELIMITED BY SIZE
+                      INTO WS-REL-LINHA
+               END-STRING
+               MOVE WS-REL-LINHA TO REL-LINHA
+               WRITE REL-LINHA
+
+               MOVE WS-TOT-FAIXA-60 TO WS-VALOR-DISPLAY
+               MOVE SPACES TO WS-REL-LINHA
+               STRING "FAIXA 61-90 DIAS.........: QTD="
+                      DELIMITED BY SIZE
+                      WS-QTD-FAIXA-60 DELIMITED BY SIZE
+                      " VALOR=" DELIMITED BY SIZE
+                      WS-VALOR-DISPLAY DELIMITED BY SIZE
+                      INTO WS-REL-LINHA
+               END-STRING
+               MOVE WS-REL-LINHA TO REL-LINHA
+               WRITE REL-LINHA
+
+               MOVE WS-TOT-FAIXA-90 TO WS-VALOR-DISPLAY
+               MOVE SPACES TO WS-REL-LINHA
+               STRING "FAIXA 90+ DIAS...........: QTD="
+                      DELIMITED BY SIZE
+                      WS-QTD-FAIXA-90 DELIMITED BY SIZE
+                      " VALOR=" DELIMITED BY SIZE
+                      WS-VALOR-DISPLAY DELIMITED BY SIZE
+                      INTO WS-REL-LINHA
+               END-STRING
+               MOVE WS-REL-LINHA TO REL-LINHA
+               WRITE REL-LINHA
+
+               CLOSE AGING-RELATORIO
+
+               DISPLAY 'RELATORIO DE AGING GRAVADO EM AGING.REL'
+           END-IF.
