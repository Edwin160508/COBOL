@@ -0,0 +1,184 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. CADEXTR.
+       AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
+      *================================================================*
+      ***********************DOCUMENTACAO*******************************
+      ******************************************************************
+      *>                                              NOME DA EMPRESA <*
+      *> OBJETIVO.:                                                   <*
+      *>   Passada em lote que varre o cadastro mestre de clientes do <*
+      *>   inicio ao fim e grava cada registro num arquivo de extrato <*
+      *>   de largura fixa (CADCLI.EXTRATO). Todo registro que esta no<*
+      *>   cadastro mestre ja passou pela validacao de CPF/RG/CEP/     <*
+      *>   DATANASC feita em VARIAVEISCOMPOSTAS.COB antes de ser       <*
+      *>   gravado, entao o extrato e a interface oficial para outros <*
+      *>   sistemas consumirem os dados de cliente sem mexer           <*
+      *>   diretamente no arquivo mestre.                              <*
+      ******************************************************************
+      *********************FIN DOCUMENTACAO*****************************
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION                         SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                          SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *    Mesmo cadastro mestre de clientes usado por
+      *    VARIAVEISCOMPOSTAS.COB, CADCLI_DUPCPF.COB e
+      *    CADCLI_CONSULTA.COB.
+           SELECT CADCLI-MESTRE ASSIGN TO "CADCLI.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CADCLI-CPF
+               ALTERNATE RECORD KEY IS CADCLI-RG
+               FILE STATUS IS WS-CADCLI-STATUS.
+      *    Extrato de largura fixa para consumo por outros sistemas -
+      *    layout estavel e documentado, em vez desses sistemas lerem
+      *    o arquivo mestre diretamente.
+           SELECT CADCLI-EXTRATO ASSIGN TO "CADCLI.EXTRATO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRATO-STATUS.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                                  SECTION.
+      *----------------------------------------------------------------*
+       FD  CADCLI-MESTRE.
+       01  CADCLI-REC.
+           02 CADCLI-CPF          PIC X(11).
+           02 CADCLI-NOME         PIC X(50).
+           02 CADCLI-RG           PIC X(11).
+           02 CADCLI-ENDERECO.
+              03 CADCLI-LOGRADOURO   PIC X(40).
+              03 CADCLI-NUMERO       PIC X(06).
+              03 CADCLI-BAIRRO       PIC X(20).
+              03 CADCLI-CIDADE       PIC X(20).
+              03 CADCLI-UF           PIC X(02).
+              03 CADCLI-CEP          PIC X(08).
+           02 CADCLI-DATANASC.
+              03 CADCLI-DIA       PIC XX.
+              03 CADCLI-MES       PIC XX.
+              03 CADCLI-ANO       PIC X(04).
+           02 CADCLI-GENERO       PIC X(01).
+
+      *    Layout fixo do extrato: cada campo numa posicao de coluna
+      *    fixa, documentado aqui para quem for consumir o arquivo.
+       FD  CADCLI-EXTRATO.
+       01  CADCLI-EXTRATO-LINHA.
+           02 EXT-CPF             PIC X(11).
+           02 EXT-NOME            PIC X(50).
+           02 EXT-RG              PIC X(11).
+           02 EXT-LOGRADOURO      PIC X(40).
+           02 EXT-NUMERO          PIC X(06).
+           02 EXT-BAIRRO          PIC X(20).
+           02 EXT-CIDADE          PIC X(20).
+           02 EXT-UF              PIC X(02).
+           02 EXT-CEP             PIC X(08).
+           02 EXT-DIA             PIC X(02).
+           02 EXT-MES             PIC X(02).
+           02 EXT-ANO             PIC X(04).
+           02 EXT-GENERO          PIC X(01).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                       SECTION.
+       77 WS-CADCLI-STATUS   PIC X(02) VALUE "00".
+           88 CADCLI-OK         VALUE "00".
+           88 CADCLI-NAO-ACHOU  VALUE "23" "35".
+       77 WS-EXTRATO-STATUS  PIC X(02) VALUE "00".
+
+       77 WS-CADCLI-FIM      PIC X(01) VALUE "N".
+           88 CADCLI-FIM         VALUE "S".
+
+       77 WS-TOTAL-EXTRAIDOS PIC 9(06) VALUE ZEROS.
+
+      *    Monta a linha em memoria antes de gravar: STRING/MOVE direto
+      *    no registro do FD nao fica estavel para WRITE neste runtime.
+       01  WS-EXTRATO-BUFFER.
+           02 WS-EXT-CPF             PIC X(11).
+           02 WS-EXT-NOME            PIC X(50).
+           02 WS-EXT-RG              PIC X(11).
+           02 WS-EXT-LOGRADOURO      PIC X(40).
+           02 WS-EXT-NUMERO          PIC X(06).
+           02 WS-EXT-BAIRRO          PIC X(20).
+           02 WS-EXT-CIDADE          PIC X(20).
+           02 WS-EXT-UF              PIC X(02).
+           02 WS-EXT-CEP             PIC X(08).
+           02 WS-EXT-DIA             PIC X(02).
+           02 WS-EXT-MES             PIC X(02).
+           02 WS-EXT-ANO             PIC X(04).
+           02 WS-EXT-GENERO          PIC X(01).
+      *
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+
+           PERFORM ABRIR-ARQUIVOS-EXTRACT
+           PERFORM EXTRAIR-CADCLI-MESTRE
+           PERFORM EMITIR-RESUMO-EXTRACT
+           PERFORM FECHAR-ARQUIVOS-EXTRACT
+           STOP RUN.
+
+       ABRIR-ARQUIVOS-EXTRACT.
+           OPEN INPUT CADCLI-MESTRE
+           IF NOT CADCLI-OK AND NOT CADCLI-NAO-ACHOU
+               DISPLAY "ERRO AO ABRIR CADCLI.DAT - STATUS "
+                   WS-CADCLI-STATUS
+           END-IF
+           OPEN OUTPUT CADCLI-EXTRATO.
+
+      *    Le o cadastro mestre do primeiro ao ultimo registro em
+      *    ordem de chave e grava cada um no extrato de largura fixa.
+       EXTRAIR-CADCLI-MESTRE.
+           IF CADCLI-NAO-ACHOU
+               DISPLAY "CADCLI.DAT NAO ENCONTRADO - NADA A EXTRAIR"
+           ELSE
+               MOVE LOW-VALUES TO CADCLI-CPF
+               START CADCLI-MESTRE KEY IS NOT LESS THAN CADCLI-CPF
+                   INVALID KEY
+                       SET CADCLI-FIM TO TRUE
+               END-START
+
+               PERFORM UNTIL CADCLI-FIM
+                   READ CADCLI-MESTRE NEXT RECORD
+                       AT END
+                           SET CADCLI-FIM TO TRUE
+                       NOT AT END
+                           PERFORM GRAVAR-LINHA-EXTRATO
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       GRAVAR-LINHA-EXTRATO.
+           MOVE CADCLI-CPF         TO WS-EXT-CPF
+           MOVE CADCLI-NOME        TO WS-EXT-NOME
+           MOVE CADCLI-RG          TO WS-EXT-RG
+           MOVE CADCLI-LOGRADOURO  TO WS-EXT-LOGRADOURO
+           MOVE CADCLI-NUMERO      TO WS-EXT-NUMERO
+           MOVE CADCLI-BAIRRO      TO WS-EXT-BAIRRO
+           MOVE CADCLI-CIDADE      TO WS-EXT-CIDADE
+           MOVE CADCLI-UF          TO WS-EXT-UF
+           MOVE CADCLI-CEP         TO WS-EXT-CEP
+           MOVE CADCLI-DIA         TO WS-EXT-DIA
+           MOVE CADCLI-MES         TO WS-EXT-MES
+           MOVE CADCLI-ANO         TO WS-EXT-ANO
+           MOVE CADCLI-GENERO      TO WS-EXT-GENERO
+           MOVE WS-EXTRATO-BUFFER  TO CADCLI-EXTRATO-LINHA
+           WRITE CADCLI-EXTRATO-LINHA
+           ADD 1 TO WS-TOTAL-EXTRAIDOS.
+
+       EMITIR-RESUMO-EXTRACT.
+           DISPLAY "REGISTROS EXTRAIDOS PARA CADCLI.EXTRATO: "
+               WS-TOTAL-EXTRAIDOS.
+
+       FECHAR-ARQUIVOS-EXTRACT.
+           CLOSE CADCLI-MESTRE
+           CLOSE CADCLI-EXTRATO.
