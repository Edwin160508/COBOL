@@ -1,7 +1,7 @@
       *================================================================*
        IDENTIFICATION                                DIVISION.
       *================================================================*
-       PROGRAM-ID. PROGRA001.
+       PROGRAM-ID. CMULT.
        AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
       *================================================================*
       ***********************DOCUMENTACAO*******************************
@@ -23,11 +23,24 @@
        CONFIGURATION                         SECTION.
       *----------------------------------------------------------------*
 
+      *    Virgula como separador decimal (formato brasileiro) nos
+      *    campos editados WS-VALOR-DISPLAY/WS-RESULTADO-DISPLAY/
+      *    WS-QUOCIENTE-DISPLAY/WS-RESTO-DISPLAY abaixo.
        SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
       *----------------------------------------------------------------*
        INPUT-OUTPUT                          SECTION.
       *----------------------------------------------------------------*
        FILE-CONTROL.
+      *    Excecoes de calculo (overflow de tamanho de bytes).
+           SELECT ARIT-EXCECOES ASSIGN TO "ARIT.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCECOES-STATUS.
+      *    Relatorio de fim de job com os resultados da multiplicacao
+      *    e da divisao.
+           SELECT MULT-RELATORIO ASSIGN TO "MULT.REL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
 
       *================================================================*
        DATA                                          DIVISION.
@@ -36,13 +49,46 @@
       *----------------------------------------------------------------*
        FILE                                  SECTION.
       *----------------------------------------------------------------*
+       FD  ARIT-EXCECOES.
+       01  EXC-LINHA                  PIC X(100) VALUE SPACES.
+
+       FD  MULT-RELATORIO.
+       01  REL-LINHA                  PIC X(80) VALUE SPACES.
       *----------------------------------------------------------------*
        WORKING-STORAGE                       SECTION.
       *----------------------------------------------------------------*
-       77 WRK-SALDO        PIC 9(10) VALUE ZEROS.
-       77 WRK-RESULTADO    PIC 9(10) VALUE ZEROS.
-       77 WRK-VALOR        PIC 9(10) VALUE 51.
-       77 WRK-RESTO        PIC 9(10) VALUE ZEROS.
+      *    Campos monetarios com sinal, 2 casas decimais, em
+      *    packed-decimal (COMP-3), para nao perder centavos.
+       77 WRK-SALDO        PIC S9(8)V99 COMP-3 VALUE ZEROS.
+       77 WRK-RESULTADO    PIC S9(8)V99 COMP-3 VALUE ZEROS.
+       77 WRK-VALOR        PIC S9(8)V99 COMP-3 VALUE 51.
+       77 WRK-RESTO        PIC S9(8)V99 COMP-3 VALUE ZEROS.
+       77 WRK-QUOCIENTE    PIC S9(8)V99 COMP-3 VALUE ZEROS.
+
+       77 WS-EXCECOES-STATUS    PIC X(02) VALUE "00".
+           88 EXCECOES-NAO-ACHOU   VALUE "35".
+       77 WS-CONTADOR-ERROS     PIC 9(05) VALUE ZEROS.
+      *    Monta a linha em memoria antes de gravar: STRING direto no
+      *    registro do FD nao fica estavel para WRITE neste runtime.
+       77 WS-EXC-LINHA          PIC X(100) VALUE SPACES.
+       77 WS-VALOR-DISPLAY      PIC -(8)9,99.
+
+       77 WS-RELATORIO-STATUS   PIC X(02) VALUE "00".
+       01 WS-DATA-EXECUCAO      PIC 9(08) VALUE ZEROS.
+       77 WS-HORA-EXECUCAO      PIC 9(08) VALUE ZEROS.
+      *    Monta a linha em memoria antes de gravar: STRING direto no
+      *    registro do FD nao fica estavel para WRITE neste runtime.
+       77 WS-REL-LINHA          PIC X(80) VALUE SPACES.
+       77 WS-RESULTADO-DISPLAY  PIC -(8)9,99.
+       77 WS-QUOCIENTE-DISPLAY  PIC -(8)9,99.
+       77 WS-RESTO-DISPLAY      PIC -(8)9,99.
+
+      *    Paginacao do relatorio: cada pagina tem cabecalho proprio
+      *    (titulo + data/hora + numero de pagina) e um limite de
+      *    linhas de detalhe antes de quebrar para a proxima.
+       77 WS-PAGINA-ATUAL       PIC 9(04) VALUE ZEROS.
+       77 WS-LINHAS-NA-PAGINA   PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-LINHAS-PAGINA  PIC 9(02) VALUE 12.
 
 
 
@@ -61,6 +107,145 @@
 
       *     Essa ultima forma obriga uso do GIVING pelo fato do COBOL nao
       *saber onde vai armazenar resultado do calculo
-            MULTIPLY WRK-VALOR    BY  2 GIVING WRK-RESULTADO
+            MULTIPLY WRK-VALOR    BY  2 GIVING WRK-RESULTADO ROUNDED
+               ON SIZE ERROR
+                   PERFORM REGISTRAR-ERRO-ARITMETICO
+           END-MULTIPLY
            DISPLAY WRK-VALOR' Resultado da multiplicacao 'WRK-RESULTADO
+
+      *    Quociente e resto da divisao de WRK-VALOR por 2, usados em
+      *    conversao de unidades (pares completos + sobra).
+           DIVIDE WRK-VALOR BY 2 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO
+           DISPLAY WRK-VALOR ' Resto da divisao por 2 ' WRK-RESTO
+
+           PERFORM EMITIR-RELATORIO-CALCULOS
+
            STOP RUN.
+
+      *    Grava os resultados da multiplicacao e da divisao em um
+      *    relatorio de fim de job, paginado (cabecalho proprio por
+      *    pagina) e com subtotal de quebra de controle por grupo de
+      *    calculo, em vez de so aparecerem no console e sumirem.
+       EMITIR-RELATORIO-CALCULOS.
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-EXECUCAO FROM TIME
+           MOVE ZEROS TO WS-PAGINA-ATUAL
+           MOVE ZEROS TO WS-LINHAS-NA-PAGINA
+
+           MOVE WRK-VALOR     TO WS-VALOR-DISPLAY
+           MOVE WRK-RESULTADO TO WS-RESULTADO-DISPLAY
+           MOVE WRK-QUOCIENTE TO WS-QUOCIENTE-DISPLAY
+           MOVE WRK-RESTO     TO WS-RESTO-DISPLAY
+
+           OPEN OUTPUT MULT-RELATORIO
+           PERFORM IMPRIMIR-CABECALHO-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "VALOR..........: " DELIMITED BY SIZE
+               WS-VALOR-DISPLAY DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "RESULTADO (VALOR X 2)..: " DELIMITED BY SIZE
+               WS-RESULTADO-DISPLAY DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "* QUEBRA DE CONTROLE - SUBTOTAL MULTIPLICACAO *"
+               DELIMITED BY SIZE INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "QUOCIENTE (VALOR / 2)...: " DELIMITED BY SIZE
+               WS-QUOCIENTE-DISPLAY DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "RESTO...................: " DELIMITED BY SIZE
+               WS-RESTO-DISPLAY DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "* QUEBRA DE CONTROLE - SUBTOTAL GRUPO DIVISAO *"
+               DELIMITED BY SIZE INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "TOTAL DE ERROS DE OVERFLOW: " DELIMITED BY SIZE
+               WS-CONTADOR-ERROS DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-RELATORIO
+
+           CLOSE MULT-RELATORIO.
+
+      *    Escreve o cabecalho de pagina (titulo, data/hora de execucao
+      *    e numero de pagina) e reinicia a contagem de linhas - usado
+      *    na primeira pagina e sempre que uma pagina enche.
+       IMPRIMIR-CABECALHO-RELATORIO.
+           ADD 1 TO WS-PAGINA-ATUAL
+           MOVE ZEROS TO WS-LINHAS-NA-PAGINA
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "RELATORIO DE CALCULOS - COMANDO_MULTIPLY"
+               DELIMITED BY SIZE
+               "   PAGINA: " DELIMITED BY SIZE
+               WS-PAGINA-ATUAL DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "DATA: " DELIMITED BY SIZE
+               WS-DATA-EXECUCAO DELIMITED BY SIZE
+               "   HORA: " DELIMITED BY SIZE
+               WS-HORA-EXECUCAO DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA.
+
+      *    Grava uma linha de detalhe, quebrando para uma nova pagina
+      *    (com cabecalho novo) quando a pagina atual ja esta cheia.
+       GRAVAR-LINHA-RELATORIO.
+           IF WS-LINHAS-NA-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM IMPRIMIR-CABECALHO-RELATORIO
+           END-IF
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+           ADD 1 TO WS-LINHAS-NA-PAGINA.
+
+      *    Conta mais um erro de overflow e grava os valores de entrada
+      *    que causaram a falha no arquivo de excecoes, em vez de
+      *    deixar o resultado ser truncado silenciosamente.
+       REGISTRAR-ERRO-ARITMETICO.
+           ADD 1 TO WS-CONTADOR-ERROS
+           MOVE WRK-VALOR TO WS-VALOR-DISPLAY
+           OPEN EXTEND ARIT-EXCECOES
+           IF EXCECOES-NAO-ACHOU
+               CLOSE ARIT-EXCECOES
+               OPEN OUTPUT ARIT-EXCECOES
+           END-IF
+           MOVE SPACES TO WS-EXC-LINHA
+           STRING "CMULT ERRO#" DELIMITED BY SIZE
+                  WS-CONTADOR-ERROS DELIMITED BY SIZE
+                  " CALCULO=MULTIPLY WRK-VALOR BY 2" DELIMITED BY SIZE
+                  " VALOR=" DELIMITED BY SIZE
+                  WS-VALOR-DISPLAY DELIMITED BY SIZE
+                  INTO WS-EXC-LINHA
+           END-STRING
+           MOVE WS-EXC-LINHA TO EXC-LINHA
+           WRITE EXC-LINHA
+           CLOSE ARIT-EXCECOES.
