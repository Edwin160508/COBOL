@@ -0,0 +1,69 @@
+//NIGHTREG JOB (ACCT),'EDWIN LIMA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------
+//* REGRESSAO NOTURNA - roda os mesmos programas batch de DAILYBAT.JCL
+//* contra os mesmos dados fixos de entrada (data/*.DAT) e compara
+//* cada relatorio produzido, registro a registro, contra a copia
+//* "esperada" guardada em PROD.REGRESSION.EXPECTED.* via IEBCOMPR
+//* (utilitario padrao de comparacao sequencial - sem necessidade de
+//* um programa COBOL novo so para diff de texto). IEBCOMPR retorna
+//* RC=8 se encontrar qualquer registro diferente (e lista as
+//* diferencas no SYSPRINT do proprio passo de comparacao), o que,
+//* pelo mesmo mecanismo de COND ja usado em DAILYBAT.JCL (req023),
+//* interrompe os passos seguintes para o resultado ser revisado antes
+//* de qualquer coisa ser promovida.
+//*
+//* As copias esperadas em PROD.REGRESSION.EXPECTED.* NAO sao
+//* atualizadas por este job - isso teria que ser feito por uma REPRO
+//* manual depois que uma mudanca de comportamento for revisada e
+//* aceita como o novo "certo", senao uma regressao real nunca seria
+//* pega (o job estaria sempre comparando a saida contra si mesma).
+//*----------------------------------------------------------------
+//JOBLIB   DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//*
+//* Loop de controle de totais do job - produz LACO.REL.
+//STEP010  EXEC PGM=LACO
+//SYSOUT   DD SYSOUT=*
+//*
+//COMPR010 EXEC PGM=IEBCOMPR,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.LACO.REL,DISP=SHR
+//SYSUT2   DD DSN=PROD.REGRESSION.EXPECTED.LACOREL,DISP=SHR
+//SYSIN    DD DUMMY
+//*
+//* Comando SUBTRACT (packed-decimal) - produz SUBTR.REL.
+//STEP020  EXEC PGM=CSUBTR,COND=((0,NE,STEP010),(0,NE,COMPR010))
+//SYSOUT   DD SYSOUT=*
+//*
+//COMPR020 EXEC PGM=IEBCOMPR,COND=((0,NE,STEP010),(0,NE,COMPR010),
+//             (0,NE,STEP020))
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.SUBTR.REL,DISP=SHR
+//SYSUT2   DD DSN=PROD.REGRESSION.EXPECTED.SUBTRREL,DISP=SHR
+//SYSIN    DD DUMMY
+//*
+//* Comando MULTIPLY/DIVIDE - produz MULT.REL.
+//STEP030  EXEC PGM=CMULT,COND=((0,NE,STEP010),(0,NE,COMPR010),
+//             (0,NE,STEP020),(0,NE,COMPR020))
+//SYSOUT   DD SYSOUT=*
+//*
+//COMPR030 EXEC PGM=IEBCOMPR,COND=((0,NE,STEP010),(0,NE,COMPR010),
+//             (0,NE,STEP020),(0,NE,COMPR020),(0,NE,STEP030))
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.MULT.REL,DISP=SHR
+//SYSUT2   DD DSN=PROD.REGRESSION.EXPECTED.MULTREL,DISP=SHR
+//SYSIN    DD DUMMY
+//*
+//* Totais do ADD TO GIVEN (acumuladores + reconciliacao) - ADD.REL.
+//STEP040  EXEC PGM=CADDTOT,COND=((0,NE,STEP010),(0,NE,COMPR010),
+//             (0,NE,STEP020),(0,NE,COMPR020),(0,NE,STEP030),
+//             (0,NE,COMPR030))
+//SYSOUT   DD SYSOUT=*
+//*
+//COMPR040 EXEC PGM=IEBCOMPR,COND=((0,NE,STEP010),(0,NE,COMPR010),
+//             (0,NE,STEP020),(0,NE,COMPR020),(0,NE,STEP030),
+//             (0,NE,COMPR030),(0,NE,STEP040))
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.ADD.REL,DISP=SHR
+//SYSUT2   DD DSN=PROD.REGRESSION.EXPECTED.ADDREL,DISP=SHR
+//SYSIN    DD DUMMY
