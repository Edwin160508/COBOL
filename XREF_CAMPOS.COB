@@ -0,0 +1,237 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. XREFCMP.
+       AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
+      *================================================================*
+      ***********************DOCUMENTACAO*******************************
+      ******************************************************************
+      *>                                              NOME DA EMPRESA <*
+      *> OBJETIVO.:                                                   <*
+      *>   Dicionario de dados / cross-reference de todo campo         <*
+      *>   WORKING-STORAGE que comeca com WRK- nos programas deste     <*
+      *>   repositorio, listando nome, PIC e programa onde e           <*
+      *>   declarado - para que nomes repetidos como WRK-VALOR que     <*
+      *>   tem PIC diferente em cada programa parem de ser confundidos <*
+      *>   como se fossem o mesmo campo.                                <*
+      *>                                                                <*
+      *>   A tabela abaixo e mantida manualmente junto com os campos   <*
+      *>   WRK- de cada programa (o mesmo jeito que CADCLI_GENERO_REL  <*
+      *>   mantem seus 88-levels em sincronia com os de                <*
+      *>   VARIAVEISCOMPOSTAS.COB): sempre que um campo WRK- for        <*
+      *>   criado, renomeado ou tiver o PIC alterado em qualquer        <*
+      *>   programa, atualize a entrada correspondente aqui.            <*
+      ******************************************************************
+      *********************FIN DOCUMENTACAO*****************************
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION                         SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                          SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *    Relatorio de cross-reference de campos.
+           SELECT XREF-RELATORIO ASSIGN TO "XREF.REL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                                  SECTION.
+      *----------------------------------------------------------------*
+       FD  XREF-RELATORIO.
+       01  REL-LINHA                  PIC X(80) VALUE SPACES.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                       SECTION.
+      *----------------------------------------------------------------*
+       77 WS-RELATORIO-STATUS   PIC X(02) VALUE "00".
+       77 WS-REL-LINHA          PIC X(80) VALUE SPACES.
+       77 WS-INDICE             PIC 9(03) VALUE ZEROS.
+
+      *    Tabela de dicionario de dados: um FILLER de 3 campos por
+      *    entrada (nome do campo, PIC, programa onde esta declarado),
+      *    depois enxergada como uma tabela via REDEFINES - mesmo jeito
+      *    que o repositorio ja usa tabelas literais de referencia.
+       01  WS-TABELA-XREF-DADOS.
+           05 FILLER PIC X(20) VALUE "WRK-NOME".
+           05 FILLER PIC X(15) VALUE "X(20)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ACCEPT.COB".
+           05 FILLER PIC X(20) VALUE "WRK-DATA".
+           05 FILLER PIC X(15) VALUE "9(08)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ACCEPT.COB".
+           05 FILLER PIC X(20) VALUE "WRK-DATA-JULIANA".
+           05 FILLER PIC X(15) VALUE "9(05)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ACCEPT.COB".
+           05 FILLER PIC X(20) VALUE "WRK-DIA-SEMANA".
+           05 FILLER PIC X(15) VALUE "9(1)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ACCEPT.COB".
+           05 FILLER PIC X(20) VALUE "WRK-HORA".
+           05 FILLER PIC X(15) VALUE "9(08)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ACCEPT.COB".
+           05 FILLER PIC X(20) VALUE "WRK-HORA-FIM".
+           05 FILLER PIC X(15) VALUE "9(08)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ACCEPT.COB".
+           05 FILLER PIC X(20) VALUE "WRK-ANO-ATUAL".
+           05 FILLER PIC X(15) VALUE "9(04)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ACCEPT.COB".
+           05 FILLER PIC X(20) VALUE "WRK-MES-ATUAL".
+           05 FILLER PIC X(15) VALUE "9(02)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ACCEPT.COB".
+           05 FILLER PIC X(20) VALUE "WRK-DIA-ATUAL".
+           05 FILLER PIC X(15) VALUE "9(02)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ACCEPT.COB".
+           05 FILLER PIC X(20) VALUE "WRK-NOME-DIA-SEMANA".
+           05 FILLER PIC X(15) VALUE "X(12)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ACCEPT.COB".
+           05 FILLER PIC X(20) VALUE "WRK-VALOR".
+           05 FILLER PIC X(15) VALUE "9(10)".
+           05 FILLER PIC X(45) VALUE "COMANDO_MOVE.COB".
+           05 FILLER PIC X(20) VALUE "WRK-VALOR2".
+           05 FILLER PIC X(15) VALUE "9(10)".
+           05 FILLER PIC X(45) VALUE "COMANDO_MOVE.COB".
+           05 FILLER PIC X(20) VALUE "WRK-VALOR3".
+           05 FILLER PIC X(15) VALUE "9(10)".
+           05 FILLER PIC X(45) VALUE "COMANDO_MOVE.COB".
+           05 FILLER PIC X(20) VALUE "WRK-VALOR4".
+           05 FILLER PIC X(15) VALUE "9(10)".
+           05 FILLER PIC X(45) VALUE "COMANDO_MOVE.COB".
+           05 FILLER PIC X(20) VALUE "WRK-TOTAL (WRK-TOT)".
+           05 FILLER PIC X(15) VALUE "9(5)".
+           05 FILLER PIC X(45) VALUE "COMANDO_MOVE.COB".
+           05 FILLER PIC X(20) VALUE "WRK-TOTAL (WRK-TOT2)".
+           05 FILLER PIC X(15) VALUE "9(5)".
+           05 FILLER PIC X(45) VALUE "COMANDO_MOVE.COB".
+           05 FILLER PIC X(20) VALUE "WRK-ACUMULADOR".
+           05 FILLER PIC X(15) VALUE "9(2)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ADD_TO_GIVEN.COB".
+           05 FILLER PIC X(20) VALUE "WRK-ACUMULADOR2".
+           05 FILLER PIC X(15) VALUE "9(2)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ADD_TO_GIVEN.COB".
+           05 FILLER PIC X(20) VALUE "WRK-ACUMULADOR3".
+           05 FILLER PIC X(15) VALUE "9(2)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ADD_TO_GIVEN.COB".
+           05 FILLER PIC X(20) VALUE "WRK-ACUMULADOR-CENT".
+           05 FILLER PIC X(15) VALUE "9(7)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ADD_TO_GIVEN.COB".
+           05 FILLER PIC X(20) VALUE "WRK-ACUMULADOR2-CENT".
+           05 FILLER PIC X(15) VALUE "9(7)".
+           05 FILLER PIC X(45) VALUE "COMANDO_ADD_TO_GIVEN.COB".
+           05 FILLER PIC X(20) VALUE "WRK-ACUMULADOR".
+           05 FILLER PIC X(15) VALUE "S9(6)V99 COMP-3".
+           05 FILLER PIC X(45) VALUE "COMANDO_COMPUTE.COB".
+           05 FILLER PIC X(20) VALUE "WRK-ACUMULADOR2".
+           05 FILLER PIC X(15) VALUE "S9(6)V99 COMP-3".
+           05 FILLER PIC X(45) VALUE "COMANDO_COMPUTE.COB".
+           05 FILLER PIC X(20) VALUE "WRK-SALDO".
+           05 FILLER PIC X(15) VALUE "S9(8)V99 COMP-3".
+           05 FILLER PIC X(45) VALUE "COMANDO_MULTIPLY.COB".
+           05 FILLER PIC X(20) VALUE "WRK-RESULTADO".
+           05 FILLER PIC X(15) VALUE "S9(8)V99 COMP-3".
+           05 FILLER PIC X(45) VALUE "COMANDO_MULTIPLY.COB".
+           05 FILLER PIC X(20) VALUE "WRK-VALOR".
+           05 FILLER PIC X(15) VALUE "S9(8)V99 COMP-3".
+           05 FILLER PIC X(45) VALUE "COMANDO_MULTIPLY.COB".
+           05 FILLER PIC X(20) VALUE "WRK-RESTO".
+           05 FILLER PIC X(15) VALUE "S9(8)V99 COMP-3".
+           05 FILLER PIC X(45) VALUE "COMANDO_MULTIPLY.COB".
+           05 FILLER PIC X(20) VALUE "WRK-QUOCIENTE".
+           05 FILLER PIC X(15) VALUE "S9(8)V99 COMP-3".
+           05 FILLER PIC X(45) VALUE "COMANDO_MULTIPLY.COB".
+           05 FILLER PIC X(20) VALUE "WRK-SALDO".
+           05 FILLER PIC X(15) VALUE "S9(10)".
+           05 FILLER PIC X(45) VALUE "COMANDO_SUBTRACT.COB".
+           05 FILLER PIC X(20) VALUE "WRK-RESULTADO".
+           05 FILLER PIC X(15) VALUE "S9(10)".
+           05 FILLER PIC X(45) VALUE "COMANDO_SUBTRACT.COB".
+           05 FILLER PIC X(20) VALUE "WRK-VALOR".
+           05 FILLER PIC X(15) VALUE "S9(10)".
+           05 FILLER PIC X(45) VALUE "COMANDO_SUBTRACT.COB".
+           05 FILLER PIC X(20) VALUE "WRK-VALOR1".
+           05 FILLER PIC X(15) VALUE "S9(10)".
+           05 FILLER PIC X(45) VALUE "IF_CONDICAO_SINAL.COB".
+           05 FILLER PIC X(20) VALUE "WRK-VALOR2".
+           05 FILLER PIC X(15) VALUE "9(10)".
+           05 FILLER PIC X(45) VALUE "IF_CONDICAO_SINAL.COB".
+           05 FILLER PIC X(20) VALUE "WRK-VALOR3".
+           05 FILLER PIC X(15) VALUE "S9(10)".
+           05 FILLER PIC X(45) VALUE "IF_CONDICAO_SINAL.COB".
+           05 FILLER PIC X(20) VALUE "WRK-VALOR".
+           05 FILLER PIC X(15) VALUE "S9(2)".
+           05 FILLER PIC X(45) VALUE
+               "IF_RELACAO_MAIOR_MENOR_IGUAL_DIFERENTE.COB".
+           05 FILLER PIC X(20) VALUE "WRK-NUMERO".
+           05 FILLER PIC X(15) VALUE "9(2)".
+           05 FILLER PIC X(45) VALUE
+               "IF_RELACAO_MAIOR_MENOR_IGUAL_DIFERENTE.COB".
+           05 FILLER PIC X(20) VALUE "WRK-NUMERO2".
+           05 FILLER PIC X(15) VALUE "9(2)".
+           05 FILLER PIC X(45) VALUE
+               "IF_RELACAO_MAIOR_MENOR_IGUAL_DIFERENTE.COB".
+           05 FILLER PIC X(20) VALUE "WRK-NUMERO3".
+           05 FILLER PIC X(15) VALUE "9(2)".
+           05 FILLER PIC X(45) VALUE
+               "IF_RELACAO_MAIOR_MENOR_IGUAL_DIFERENTE.COB".
+           05 FILLER PIC X(20) VALUE "WRK-NUMERO4".
+           05 FILLER PIC X(15) VALUE "9(2)".
+           05 FILLER PIC X(45) VALUE
+               "IF_RELACAO_MAIOR_MENOR_IGUAL_DIFERENTE.COB".
+           05 FILLER PIC X(20) VALUE "WRK-NUMERO5".
+           05 FILLER PIC X(15) VALUE "S9(2)".
+           05 FILLER PIC X(45) VALUE
+               "IF_RELACAO_MAIOR_MENOR_IGUAL_DIFERENTE.COB".
+
+       01  WS-TABELA-XREF REDEFINES WS-TABELA-XREF-DADOS.
+           05 WS-XREF-ENTRADA OCCURS 40 TIMES.
+               10 WS-XREF-CAMPO       PIC X(20).
+               10 WS-XREF-PIC         PIC X(15).
+               10 WS-XREF-PROGRAMA    PIC X(45).
+      *
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+
+           OPEN OUTPUT XREF-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "DICIONARIO DE DADOS - CAMPOS WRK- WORKING-STORAGE"
+               DELIMITED BY SIZE INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "CAMPO               " DELIMITED BY SIZE
+               "PIC            " DELIMITED BY SIZE
+               "PROGRAMA" DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE > 40
+               PERFORM GRAVAR-LINHA-XREF
+           END-PERFORM
+
+           CLOSE XREF-RELATORIO
+           STOP RUN.
+
+      *    Grava uma linha do relatorio com os tres campos da entrada
+      *    atual da tabela (nome do campo, PIC, programa).
+       GRAVAR-LINHA-XREF.
+           MOVE SPACES TO WS-REL-LINHA
+           STRING WS-XREF-CAMPO (WS-INDICE)    DELIMITED BY SIZE
+               WS-XREF-PIC (WS-INDICE)         DELIMITED BY SIZE
+               WS-XREF-PROGRAMA (WS-INDICE)    DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA.
