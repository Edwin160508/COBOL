@@ -1,7 +1,7 @@
       *================================================================*
        IDENTIFICATION                                DIVISION.
       *================================================================*
-       PROGRAM-ID. PROGRA001.
+       PROGRAM-ID. VARIAVEI.
        AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
       *================================================================*
       ***********************DOCUMENTACAO*******************************
@@ -23,7 +23,10 @@
        CONFIGURATION                         SECTION.
       *----------------------------------------------------------------*
 
+      *    Valores monetarios abaixo sao exibidos no formato brasileiro
+      *    (virgula decimal, ponto separador de milhar).
        SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
       *----------------------------------------------------------------*
        INPUT-OUTPUT                          SECTION.
       *----------------------------------------------------------------*
@@ -56,24 +59,79 @@
       *Variaveis tamb�m ja podem ser inicializadas
       *<nivel><nome-da-variavel><tipo(tamanho)><valor-inicial>
 
-       77  NUMEROX                           PIC 9(18).
+      *Campo grande (18 digitos) redesenhado como packed-decimal
+      *(COMP-3): ocupa 10 bytes em vez de 18 e as operacoes aritmeticas
+      *sobre ele rodam mais rapido do que sobre um DISPLAY puro.
+       77  NUMEROX                           PIC 9(18) COMP-3.
       *Representando n�meros com sinais Ex -10
        77  NUMEROX-SINAL                     PIC S9(02).
       *Repersentando n�meros inteiro e casas decimais Ex 10,50
-       77  NUMEROX-DECIMAL-SINAL                   PIC S9(02)V9(02).
+      *Ampliado para packed-decimal (COMP-3) com mais digitos, para
+      *comportar valores monetarios reais em vez de so 2 digitos.
+       77  NUMEROX-DECIMAL-SINAL             PIC S9(09)V9(02) COMP-3.
       *Representando n�meros com 3 digitos e 2 decimais Ex 960,54
-       77  NUMEROX-DECIMAL2                  PIC S999V99.
+      *Mesma amplia��o aplicada a este campo monetario.
+       77  NUMEROX-DECIMAL2                  PIC S9(09)V99 COMP-3.
+
+      *Campos editados para exibicao dos valores monetarios acima no
+      *formato de moeda (com separador de milhar e sinal de negativo).
+      *Com DECIMAL-POINT IS COMMA acima, ponto e virgula trocam de
+      *papel na PICTURE: ponto agora separa milhar e virgula agora
+      *marca a casa decimal - o formato brasileiro de fato.
+       77  NUMEROX-DECIMAL-SINAL-ED          PIC $$$.$$$.$$9,99-.
+       77  NUMEROX-DECIMAL2-ED               PIC $$$.$$$.$$9,99-.
 
       *Representa valores apenas letras
        77  NOMEX                             PIC A(50).
       *Representa valores letras e n�meros
        77  NOMENUMERO                        PIC X(50).
+
+      *    Flags de validacao para NOMEX (somente letras) e NOMENUMERO
+      *    (nao pode ficar em branco).
+       77  WS-NOMEX-VALIDO                   PIC X(01) VALUE "S".
+           88  NOMEX-OK                          VALUE "S".
+           88  NOMEX-INVALIDO                    VALUE "N".
+       77  WS-NOMENUMERO-VALIDO               PIC X(01) VALUE "S".
+           88  NOMENUMERO-OK                     VALUE "S".
+           88  NOMENUMERO-INVALIDO               VALUE "N".
+       77  WS-NOMENUMERO-TAMANHO               PIC 9(03) VALUE ZEROS.
+      *----------------------------------------------------------------*
+       LINKAGE                               SECTION.
+      *----------------------------------------------------------------*
+      *    Recebido do programa chamador (ver DRIVER_PRINCIPAL.COB);
+      *    devolvido "00" quando o programa roda ate o fim sem excecao.
+       77  LS-RETURN-CODE                      PIC 9(02).
       *================================================================*
-       PROCEDURE                                     DIVISION.
+       PROCEDURE                                     DIVISION
+           USING LS-RETURN-CODE.
       *================================================================*
       *    Comandos de excu��o s� pode ser posto na coluna 12 at� 72
            DISPLAY 'OLA MUNDO'.
            DISPLAY 'N�mero Inteiro: ' NUMEROX.
            DISPLAY 'N�mero com sinal: ' NUMEROX-SINAL.
-           DISPLAY 'N�mero C/ decimais e sinal: ' NUMEROX-DECIMAL-SINAL.
-           STOP RUN.
+
+      *    Com DECIMAL-POINT IS COMMA, literais numericos decimais
+      *    tambem usam virgula em vez de ponto.
+           MOVE 10,50   TO NUMEROX-DECIMAL-SINAL
+           MOVE 960,54  TO NUMEROX-DECIMAL2
+
+           DISPLAY 'N�mero C/ decimais e sinal: '
+               NUMEROX-DECIMAL-SINAL.
+
+      *    Exibindo os mesmos valores no formato de moeda editado.
+           MOVE NUMEROX-DECIMAL-SINAL TO NUMEROX-DECIMAL-SINAL-ED
+           MOVE NUMEROX-DECIMAL2      TO NUMEROX-DECIMAL2-ED
+           DISPLAY 'Valor formatado 1: ' NUMEROX-DECIMAL-SINAL-ED.
+           DISPLAY 'Valor formatado 2: ' NUMEROX-DECIMAL2-ED.
+
+           MOVE "JOAO DA SILVA" TO NOMEX
+           MOVE "RUA DAS FLORES 123" TO NOMENUMERO
+
+      *    VALIDAR-CAMPOS-TEXTO virou o subprograma VALCAMPO (req016):
+      *    qualquer programa que aceite campos parecidos com nome pode
+      *    chamar o mesmo CALL, em vez de duplicar o paragrafo.
+           CALL "VALCAMPO" USING NOMEX, NOMENUMERO, WS-NOMEX-VALIDO,
+               WS-NOMENUMERO-VALIDO, WS-NOMENUMERO-TAMANHO
+
+           MOVE ZEROS TO LS-RETURN-CODE
+           GOBACK.
