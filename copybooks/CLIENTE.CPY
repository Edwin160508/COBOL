@@ -0,0 +1,27 @@
+      *================================================================*
+      *    Copybook CLIENTE - layout do registro de cliente usado por
+      *    qualquer programa que precise ler/gravar os mesmos dados
+      *    (cadastro, relatorios, consultas), em vez de cada programa
+      *    repetir a sua propria copia da definicao.
+      *================================================================*
+       01 CLIENTE.
+           02 NOME          PIC X(50) VALUE "EDWIN PEREIRA OLIVEIRA LIMA
+      -"".
+           02 RG            PIC X(11) VALUE "1111111".
+           02 CPF           PIC X(11) VALUE "22222222222".
+      *    Endereco estruturado em campos separados, em vez de uma
+      *    unica linha solta, para permitir validacao e uso individual
+      *    de cada parte (ex.: CEP).
+           02 ENDERECO.
+              03 LOGRADOURO    PIC X(40) VALUE "RUA ALMIRANTE BARROSO".
+              03 NUMERO        PIC X(06) VALUE "100".
+              03 BAIRRO        PIC X(20) VALUE "CENTRO".
+              03 CIDADE        PIC X(20) VALUE "RIO DE JANEIRO".
+              03 UF            PIC X(02) VALUE "RJ".
+              03 CEP           PIC X(08) VALUE "20021140".
+           02 DATANASC.
+              03 DIA       PIC XX VALUE "16".
+              03 MES       PIC XX VALUE "05".
+              03 ANO       PIC X(04) VALUE "1988".
+      *Nivel 66 serve para juntar valor de variaveis
+              66 MES-ANO   RENAMES MES THRU ANO.
