@@ -0,0 +1,60 @@
+//DAILYBAT JOB (ACCT),'EDWIN LIMA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------
+//* JOB STREAM DIARIO - roda os programas batch deste repositorio
+//* em sequencia (LACO, os programas aritmeticos e a manutencao do
+//* cadastro de clientes). Cada passo so executa se todos os passos
+//* anteriores terminaram com condition code 0; se um passo falhar,
+//* o COND dos passos seguintes pula a execucao deles em vez de
+//* deixar o job continuar sobre dados que nao foram atualizados.
+//*----------------------------------------------------------------
+//JOBLIB   DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//*
+//* Loop de controle de totais do job: le as transacoes de
+//* data/LACO_TRANSACOES.DAT e grava LACO.REL / LACO.CKP.
+//STEP010  EXEC PGM=LACO
+//SYSOUT   DD SYSOUT=*
+//*
+//* Comando SUBTRACT (packed-decimal, ledger em ARIT.EXC/LEDGER.DAT).
+//STEP020  EXEC PGM=CSUBTR,COND=(0,NE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//*
+//* Comando MULTIPLY/DIVIDE com arquivo de excecoes de overflow.
+//STEP030  EXEC PGM=CMULT,COND=((0,NE,STEP010),(0,NE,STEP020))
+//SYSOUT   DD SYSOUT=*
+//*
+//* Totais do ADD TO GIVEN (acumuladores + relatorio de totais).
+//STEP040  EXEC PGM=CADDTOT,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//SYSOUT   DD SYSOUT=*
+//*
+//* Backup geracional do cadastro mestre de clientes, tirado antes da
+//* manutencao noturna (STEP050) mexer no arquivo. O GDG base
+//* PROD.CADCLI.BACKUP e definido uma unica vez por CADCLIGD.JCL com
+//* LIMIT(5) SCRATCH, entao o proprio catalogo descarta a geracao mais
+//* antiga quando a sexta e criada; nao e preciso rotacionar nada aqui.
+//STEP045  EXEC PGM=IDCAMS,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040))
+//SYSPRINT DD SYSOUT=*
+//* INDD aponta para CADCLI.DAT, o mesmo literal usado pelo SELECT
+//* CADCLI-MESTRE ASSIGN TO "CADCLI.DAT" em todo programa que le/grava
+//* o cadastro mestre - um DSN diferente faria este step tirar backup
+//* de um dataset que nenhum programa do repositorio de fato produz.
+//INDD     DD DSN=CADCLI.DAT,DISP=SHR
+//OUTDD    DD DSN=PROD.CADCLI.BACKUP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             LIKE=CADCLI.DAT
+//SYSIN    DD *
+  REPRO INFILE(INDD) OUTFILE(OUTDD)
+/*
+//*
+//* Manutencao do cadastro mestre de clientes (CPF/RG/CEP/idade).
+//* VARCOMP (VARIAVEISCOMPOSTAS.COB) virou subprograma CALLed a
+//* partir de DRIVER_PRINCIPAL.COB (req047) - este passo tem que
+//* rodar o driver (PROGRAM-ID MAINDRV), que encadeia CMDACEPT/
+//* CMDMOVE/VARIAVEI/VARCOMP, em vez de chamar VARCOMP direto, ja
+//* que VARCOMP sozinho nao tem mais um RETURN-CODE para devolver a
+//* este step sem o parametro de LINKAGE que so o driver fornece.
+//STEP050  EXEC PGM=MAINDRV,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040),(0,NE,STEP045))
+//SYSOUT   DD SYSOUT=*
