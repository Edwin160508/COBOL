@@ -0,0 +1,73 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. MAINDRV.
+       AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
+      *================================================================*
+      ***********************DOCUMENTACAO*******************************
+      ******************************************************************
+      *>                                              NOME DA EMPRESA <*
+      *> DATA.: 22/09/2020                                            <*
+      *> ANALISTA.: EDWIN PEREIRA OLIVEIRA LIMA                       <*
+      *> OBJETIVO.:                                                   <*
+      *>              PROGRAMA DRIVER: CHAMA, EM SEQUENCIA, OS QUATRO <*
+      *>              SUBPROGRAMAS QUE ANTES DECLARAVAM O MESMO       <*
+      *>              PROGRAM-ID PROGRA001 (CMDACEPT, CMDMOVE,        <*
+      *>              VARIAVEI E VARCOMP), CADA UM AGORA COM SEU      <*
+      *>              PROPRIO PROGRAM-ID E UMA LISTA USING, PARA QUE  <*
+      *>              POSSAM SER LINKADOS NO MESMO RUN UNIT SEM       <*
+      *>              COLIDIR.                                       <*
+      *>                                                              <*
+      ******************************************************************
+      *********************FIN DOCUMENTACAO*****************************
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION                         SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                          SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                                  SECTION.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                       SECTION.
+      *----------------------------------------------------------------*
+      *    Devolvido por cada subprograma via USING; reaproveitado a
+      *    cada CALL, ja que cada um devolve "00" independentemente.
+       77  WS-RETURN-CODE       PIC 9(02) VALUE ZEROS.
+      *
+      *================================================================*
+       PROCEDURE                                     DIVISION.
+      *================================================================*
+           DISPLAY "DRIVER_PRINCIPAL - INICIANDO SEQUENCIA DE PROGRAMAS"
+
+           MOVE ZEROS TO WS-RETURN-CODE
+           CALL "CMDACEPT" USING WS-RETURN-CODE
+           DISPLAY "CMDACEPT - RETURN CODE: " WS-RETURN-CODE
+
+           MOVE ZEROS TO WS-RETURN-CODE
+           CALL "CMDMOVE" USING WS-RETURN-CODE
+           DISPLAY "CMDMOVE..- RETURN CODE: " WS-RETURN-CODE
+
+           MOVE ZEROS TO WS-RETURN-CODE
+           CALL "VARIAVEI" USING WS-RETURN-CODE
+           DISPLAY "VARIAVEI.- RETURN CODE: " WS-RETURN-CODE
+
+           MOVE ZEROS TO WS-RETURN-CODE
+           CALL "VARCOMP" USING WS-RETURN-CODE
+           DISPLAY "VARCOMP..- RETURN CODE: " WS-RETURN-CODE
+
+           DISPLAY "DRIVER_PRINCIPAL - SEQUENCIA CONCLUIDA"
+
+           STOP RUN.
