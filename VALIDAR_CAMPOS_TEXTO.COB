@@ -0,0 +1,87 @@
+      *================================================================*
+       IDENTIFICATION                                DIVISION.
+      *================================================================*
+       PROGRAM-ID. VALCAMPO.
+       AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
+      *================================================================*
+      ***********************DOCUMENTACAO*******************************
+      ******************************************************************
+      *>                                              NOME DA EMPRESA <*
+      *> OBJETIVO.:                                                   <*
+      *>   Valida um campo so-letras (tipo NOMEX) e um campo de texto <*
+      *>   livre obrigatorio (tipo NOMENUMERO), extraido de            <*
+      *>   VARIAVEIS.COB (req016) para ser um subprograma CALLed em    <*
+      *>   vez de um paragrafo local, assim qualquer programa que      <*
+      *>   aceite campos parecidos com nome pode reusar a mesma         <*
+      *>   validacao - mesma convencao de CALL-com-USING de             <*
+      *>   DRIVER_PRINCIPAL.COB (req047).                               <*
+      ******************************************************************
+      *********************FIN DOCUMENTACAO*****************************
+      *================================================================*
+       ENVIRONMENT                                   DIVISION.
+      *================================================================*
+      *----------------------------------------------------------------*
+       CONFIGURATION                         SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                          SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+
+      *================================================================*
+       DATA                                          DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                                  SECTION.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                       SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       LINKAGE                               SECTION.
+      *----------------------------------------------------------------*
+      *    Campo so-letras a validar (ex.: NOMEX em VARIAVEIS.COB).
+       01  LS-CAMPO-ALFA           PIC A(50).
+      *    Campo de texto livre obrigatorio a validar (ex.: NOMENUMERO).
+       01  LS-CAMPO-LIVRE          PIC X(50).
+      *    Devolvido ao chamador: "S"/"N" se LS-CAMPO-ALFA so tem letras
+      *    (ou esta em branco).
+       01  LS-CAMPO-ALFA-VALIDO    PIC X(01).
+           88  LS-CAMPO-ALFA-OK         VALUE "S".
+           88  LS-CAMPO-ALFA-INVALIDO   VALUE "N".
+      *    Devolvido ao chamador: "S"/"N" se LS-CAMPO-LIVRE nao esta
+      *    em branco.
+       01  LS-CAMPO-LIVRE-VALIDO   PIC X(01).
+           88  LS-CAMPO-LIVRE-OK        VALUE "S".
+           88  LS-CAMPO-LIVRE-INVALIDO  VALUE "N".
+      *    Devolvido ao chamador: tamanho (sem espacos a direita) de
+      *    LS-CAMPO-LIVRE.
+       01  LS-CAMPO-LIVRE-TAMANHO  PIC 9(03).
+      *================================================================*
+       PROCEDURE                                     DIVISION
+           USING LS-CAMPO-ALFA, LS-CAMPO-LIVRE, LS-CAMPO-ALFA-VALIDO,
+               LS-CAMPO-LIVRE-VALIDO, LS-CAMPO-LIVRE-TAMANHO.
+      *================================================================*
+           IF LS-CAMPO-ALFA IS ALPHABETIC OR LS-CAMPO-ALFA = SPACES
+               SET LS-CAMPO-ALFA-OK TO TRUE
+           ELSE
+               SET LS-CAMPO-ALFA-INVALIDO TO TRUE
+               DISPLAY "NOMEX INVALIDO - CONTEM CARACTER NAO ALFABETICO"
+           END-IF
+
+           IF LS-CAMPO-LIVRE = SPACES
+               SET LS-CAMPO-LIVRE-INVALIDO TO TRUE
+               MOVE ZEROS TO LS-CAMPO-LIVRE-TAMANHO
+               DISPLAY "NOMENUMERO INVALIDO - CAMPO EM BRANCO"
+           ELSE
+               SET LS-CAMPO-LIVRE-OK TO TRUE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(LS-CAMPO-LIVRE))
+                   TO LS-CAMPO-LIVRE-TAMANHO
+               DISPLAY "NOMENUMERO OK - TAMANHO=" LS-CAMPO-LIVRE-TAMANHO
+           END-IF
+
+           GOBACK.
