@@ -6,20 +6,149 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Relatorio de totais de controle do job.
+           SELECT LACO-RELATORIO ASSIGN TO "LACO.REL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RELATORIO-STATUS.
+      *    Arquivo de restart/checkpoint do job: guarda ate onde o
+      *    PROCESSAR chegou para retomar sem reprocessar tudo de novo.
+           SELECT LACO-CHECKPOINT ASSIGN TO "LACO.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+      *    Transacoes do job: PROCESSAR le um registro por iteracao em
+      *    vez de contar ate um total digitado no console.
+           SELECT LACO-TRANSACOES ASSIGN TO "data/LACO_TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACOES-STATUS.
+      *    Arquivo de trabalho do SORT que ordena as transacoes por
+      *    CPF antes do PROCESSAR le-las.
+           SELECT LACO-SORT-WORK ASSIGN TO "LACO.SRT".
+      *    Transacoes ja ordenadas por CPF: e esse arquivo que o
+      *    PROCESSAR realmente le.
+           SELECT LACO-TRANSACOES-ORD ASSIGN TO "LACO.TRN.ORD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACOES-ORD-STATUS.
+      *    Contador compartilhado de numero de sequencia de execucao -
+      *    qualquer job no formato INICIALIZAR/PROCESSAR/FINALIZAR
+      *    le/incrementa/grava o mesmo arquivo para tirar seu proprio
+      *    numero de sequencia.
+           SELECT RUNSEQ-CTL ASSIGN TO "RUNSEQ.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNSEQ-STATUS.
+      *    Log de operacoes compartilhado entre todos os jobs deste
+      *    formato - cada execucao grava uma linha de inicio e uma de
+      *    fim, com o numero de sequencia, para dar pra distinguir a
+      *    execucao de uma noite da de outra.
+           SELECT OPERACOES-LOG ASSIGN TO "OPERACOES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LACO-RELATORIO.
+       01  REL-LINHA                  PIC X(80) VALUE SPACES.
+
+       FD  LACO-CHECKPOINT.
+       01  CKP-LINHA.
+           05 CKP-SABERQUANT          PIC 9(05).
+           05 CKP-CONT                PIC 9(05).
+
+       FD  LACO-TRANSACOES.
+       01  TRN-REC.
+           05 TRN-CPF                 PIC X(11).
+           05 TRN-NUMERO              PIC 9(06).
+           05 TRN-VALOR               PIC 9(09)V99.
+
+       SD  LACO-SORT-WORK.
+       01  SRT-REC.
+           05 SRT-CPF                 PIC X(11).
+           05 SRT-NUMERO              PIC 9(06).
+           05 SRT-VALOR               PIC 9(09)V99.
+
+       FD  LACO-TRANSACOES-ORD.
+       01  TRN-ORD-REC.
+           05 TRN-ORD-CPF             PIC X(11).
+           05 TRN-ORD-NUMERO          PIC 9(06).
+           05 TRN-ORD-VALOR           PIC 9(09)V99.
+
+       FD  RUNSEQ-CTL.
+       01  RUNSEQ-REC                 PIC 9(08).
+
+       FD  OPERACOES-LOG.
+       01  OPLOG-LINHA                PIC X(100) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
 
        01  VARIAVEIS-AUXILIARES.
            05 SABERQUANT      PIC 9(05) VALUE ZEROS.
            05 CONT            PIC 9(05) VALUE ZEROS.
 
+       77  WS-RELATORIO-STATUS        PIC X(02) VALUE "00".
+      *    Monta a linha em memoria antes de gravar: STRING direto no
+      *    registro do FD nao fica estavel para WRITE neste runtime.
+       77  WS-REL-LINHA               PIC X(80) VALUE SPACES.
+       77  WS-CHECKPOINT-STATUS       PIC X(02) VALUE "00".
+           88 CHECKPOINT-OK              VALUE "00".
+           88 CHECKPOINT-NAO-ACHOU        VALUE "35".
+       77  WS-RETOMANDO                PIC X(01) VALUE "N".
+
+       77  WS-TRANSACOES-STATUS        PIC X(02) VALUE "00".
+           88 TRANSACOES-NAO-ACHOU        VALUE "35".
+       77  WS-TRANSACOES-ORD-STATUS    PIC X(02) VALUE "00".
+           88 TRANSACOES-ORD-NAO-ACHOU    VALUE "35".
+       77  WS-TRANSACOES-FIM           PIC X(01) VALUE "N".
+           88 TRANSACOES-FIM              VALUE "S".
+       77  WS-SKIP-IND                 PIC 9(05) VALUE ZEROS.
+
+      *    Job batch nao roda aos finais de semana: DAY-OF-WEEK 6 e
+      *    sabado, 7 e domingo.
+       77  WS-DIA-SEMANA-JOB           PIC 9(01) VALUE ZEROS.
+       77  WS-PULAR-PROCESSAMENTO      PIC X(01) VALUE "N".
+           88 PULAR-PROCESSAMENTO         VALUE "S".
+           88 PROCESSAR-NORMALMENTE       VALUE "N".
+
+       01  WS-TOTAIS-CONTROLE.
+           05 WS-REGISTROS-LIDOS      PIC 9(05) VALUE ZEROS.
+           05 WS-REGISTROS-PROC       PIC 9(05) VALUE ZEROS.
+
+       01  WS-HORA-INICIO             PIC 9(08) VALUE ZEROS.
+       01  WS-HORA-FIM                PIC 9(08) VALUE ZEROS.
+
+      *    Nome do job, como aparece no log de operacoes compartilhado.
+       77  WS-JOB-NOME                PIC X(08) VALUE "LACO".
 
+       77  WS-RUNSEQ-STATUS           PIC X(02) VALUE "00".
+           88 RUNSEQ-OK                  VALUE "00".
+           88 RUNSEQ-NAO-ACHOU            VALUE "35".
+       77  WS-SEQUENCIAL              PIC 9(08) VALUE ZEROS.
+
+       77  WS-OPLOG-STATUS            PIC X(02) VALUE "00".
+           88 OPLOG-NAO-ACHOU             VALUE "35".
+      *    Monta a linha em memoria antes de gravar: STRING direto no
+      *    registro do FD nao fica estavel para WRITE neste runtime.
+       77  WS-OPLOG-LINHA             PIC X(100) VALUE SPACES.
+
+      *    Status de termino do job: FINALIZAR so fechava com STOP RUN,
+      *    sem informar ao operador/JCL se chegou ate ali normalmente ou
+      *    se algo no meio do caminho falhou. PROCESSAR marca ANORMAL
+      *    assim que encontra uma condicao que impede o job de concluir
+      *    corretamente; FINALIZAR traduz isso em RETURN-CODE para os
+      *    steps seguintes do JCL poderem testar via COND.
+       77  WS-STATUS-JOB              PIC X(01) VALUE "N".
+           88 JOB-NORMAL                  VALUE "N".
+           88 JOB-ANORMAL                 VALUE "S".
+
+      *    ACCEPT FROM DATE YYYYMMDD devolve os 8 digitos nesta ordem:
+      *    ano com 4 digitos, mes com 2 e dia com 2.
        01 DATA-ATUAL.
            05 PG-ANO PIC X(04).
            05 PG-MES PIC X(02).
            05 PG-DIA PIC X(02).
 
+      *    Banner padrao DD/MM/AAAA exibido na abertura de todo job.
        01  DATA-FORMT.
            05 DIA    PIC X(02).
            05 BARRA1 PIC X(01) VALUE '/'.
@@ -30,32 +159,337 @@
 
        PROCEDURE DIVISION.
 
-       INICIALIZAR.
+      *    Mainline: encadeia as tres fases do formato do job. Cada
+      *    fase e sua propria SECTION (ver abaixo) para que o PERFORM
+      *    devolva o controle aqui ao chegar na proxima SECTION, em
+      *    vez de continuar direto (fall-through) para dentro dela.
+       MAINLINE SECTION.
+           PERFORM INICIALIZAR
+           PERFORM PROCESSAR
+           PERFORM FINALIZAR.
 
-       PROCESSAR .
+       INICIALIZAR SECTION.
 
-       FINALIZAR.
+          ACCEPT  DATA-ATUAL FROM DATE YYYYMMDD
+          ACCEPT  WS-HORA-INICIO FROM TIME
+          ACCEPT  WS-DIA-SEMANA-JOB FROM DAY-OF-WEEK
 
+           PERFORM LER-CHECKPOINT-RESTART
 
-       INICIALIZAR.
+           PERFORM CONSTRUIR-BANNER-DATA
 
-          ACCEPT  DATA-ATUAL FROM DATE YYYYMMDD
+           PERFORM VERIFICAR-FIM-DE-SEMANA
 
-           DISPLAY "VOU PARA ATE QUANTO ? "
-           ACCEPT SABERQUANT
+           PERFORM OBTER-PROXIMO-SEQUENCIAL
 
-           MOVE PG-ANO   TO ANO
-           MOVE PG-MES   TO MES
-           MOVE PG-DIA   TO DIA
+           PERFORM REGISTRAR-INICIO-OPERACAO
 
-           DISPLAY "PAGRAMA INICIADO " DATA-FORMT.
+           DISPLAY "PAGRAMA INICIADO " DATA-FORMT
+               " SEQUENCIAL " WS-SEQUENCIAL.
 
-       PROCESSAR.
+      *    Le as transacoes (ja ordenadas por CPF) uma por uma em vez
+      *    de apenas contar ate um total digitado no console. Num
+      *    restart, pula de novo as transacoes ja contabilizadas em
+      *    CONT antes de continuar.
+       PROCESSAR SECTION.
+           IF PULAR-PROCESSAMENTO
+               DISPLAY "PROCESSAR NAO EXECUTADO - FIM DE SEMANA"
+           ELSE
+               PERFORM ORDENAR-TRANSACOES
 
-           PERFORM VARYING CONT FROM 1 BY 1 UNTIL
-               CONT >=SABERQUANT
-           DISPLAY CONT
-           END-PERFORM.
+               OPEN INPUT LACO-TRANSACOES-ORD
+               IF TRANSACOES-ORD-NAO-ACHOU
+                   DISPLAY
+                       "ARQUIVO DE TRANSACOES ORDENADO NAO ENCONTRADO: "
+                       "LACO.TRN.ORD"
+                   SET JOB-ANORMAL TO TRUE
+               ELSE
+                   IF WS-RETOMANDO = "S"
+                       PERFORM PULAR-TRANSACOES-PROCESSADAS
+                   END-IF
+
+                   IF NOT TRANSACOES-FIM
+                       READ LACO-TRANSACOES-ORD
+                           AT END SET TRANSACOES-FIM TO TRUE
+                       END-READ
+                   END-IF
+
+                   PERFORM UNTIL TRANSACOES-FIM
+                       ADD 1 TO WS-REGISTROS-LIDOS
+                       ADD 1 TO CONT
+                       ADD 1 TO WS-REGISTROS-PROC
+                       PERFORM GRAVAR-CHECKPOINT
+                       READ LACO-TRANSACOES-ORD
+                           AT END SET TRANSACOES-FIM TO TRUE
+                       END-READ
+                   END-PERFORM
+
+                   CLOSE LACO-TRANSACOES-ORD
+               END-IF
+           END-IF.
+
+       FINALIZAR SECTION.
+
+           ACCEPT WS-HORA-FIM FROM TIME
+           PERFORM EMITIR-RELATORIO-TOTAIS
+           PERFORM REGISTRAR-FIM-OPERACAO
+
+           IF JOB-ANORMAL
+               MOVE 16 TO RETURN-CODE
+               DISPLAY "JOB TERMINOU DE FORMA ANORMAL - RETURN-CODE 16"
+           ELSE
+               MOVE 0 TO RETURN-CODE
+      *        So apaga o checkpoint quando o processamento de fato
+      *        rodou ate o fim - nem um job que aborta antes de
+      *        processar qualquer registro (JOB-ANORMAL) nem um run de
+      *        fim de semana que pula PROCESSAR inteiro (
+      *        PULAR-PROCESSAMENTO) pode destruir um checkpoint
+      *        legitimo deixado por uma execucao anterior interrompida,
+      *        mesmo que ambos cheguem aqui pelo ramo de "completou
+      *        normalmente".
+               IF NOT PULAR-PROCESSAMENTO
+                   PERFORM LIMPAR-CHECKPOINT
+               END-IF
+               DISPLAY "JOB TERMINOU NORMALMENTE - RETURN-CODE 0"
+           END-IF
 
-       FINALIZAR.
            STOP RUN.
+
+      *    Paragrafos auxiliares das tres fases acima, todos invocados
+      *    via PERFORM por nome - nunca por fall-through, ja que cada
+      *    fase acima e sua propria SECTION e devolve o controle ao
+      *    mainline assim que chega ao fim dela.
+       ROTINAS-AUXILIARES SECTION.
+
+      *    Le o proximo numero de sequencia do contador compartilhado
+      *    (RUNSEQ.CTL), incrementa e grava de volta, para este job
+      *    ter um numero que o distingue de qualquer outra execucao.
+       OBTER-PROXIMO-SEQUENCIAL.
+           MOVE ZEROS TO WS-SEQUENCIAL
+           OPEN INPUT RUNSEQ-CTL
+           IF RUNSEQ-OK
+               READ RUNSEQ-CTL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RUNSEQ-REC TO WS-SEQUENCIAL
+               END-READ
+           END-IF
+           CLOSE RUNSEQ-CTL
+
+           ADD 1 TO WS-SEQUENCIAL
+
+           OPEN OUTPUT RUNSEQ-CTL
+           MOVE WS-SEQUENCIAL TO RUNSEQ-REC
+           WRITE RUNSEQ-REC
+           CLOSE RUNSEQ-CTL.
+
+      *    Grava no log de operacoes compartilhado a linha de inicio
+      *    deste job, com nome, sequencial e timestamp.
+       REGISTRAR-INICIO-OPERACAO.
+           MOVE SPACES TO WS-OPLOG-LINHA
+           STRING "JOB="             DELIMITED BY SIZE
+                  WS-JOB-NOME        DELIMITED BY SIZE
+                  " SEQ="            DELIMITED BY SIZE
+                  WS-SEQUENCIAL      DELIMITED BY SIZE
+                  " EVENTO=INICIO"   DELIMITED BY SIZE
+                  " DATA="           DELIMITED BY SIZE
+                  DATA-ATUAL         DELIMITED BY SIZE
+                  " HORA="           DELIMITED BY SIZE
+                  WS-HORA-INICIO     DELIMITED BY SIZE
+                  INTO WS-OPLOG-LINHA
+           END-STRING
+           PERFORM GRAVAR-LINHA-OPLOG.
+
+      *    Grava no log de operacoes compartilhado a linha de fim
+      *    deste job, com nome, sequencial e timestamp.
+       REGISTRAR-FIM-OPERACAO.
+           MOVE SPACES TO WS-OPLOG-LINHA
+           IF JOB-ANORMAL
+               STRING "JOB="             DELIMITED BY SIZE
+                      WS-JOB-NOME        DELIMITED BY SIZE
+                      " SEQ="            DELIMITED BY SIZE
+                      WS-SEQUENCIAL      DELIMITED BY SIZE
+                      " EVENTO=FIM-ANORMAL" DELIMITED BY SIZE
+                      " DATA="           DELIMITED BY SIZE
+                      DATA-ATUAL         DELIMITED BY SIZE
+                      " HORA="           DELIMITED BY SIZE
+                      WS-HORA-FIM        DELIMITED BY SIZE
+                      INTO WS-OPLOG-LINHA
+               END-STRING
+           ELSE
+               STRING "JOB="             DELIMITED BY SIZE
+                      WS-JOB-NOME        DELIMITED BY SIZE
+                      " SEQ="            DELIMITED BY SIZE
+                      WS-SEQUENCIAL      DELIMITED BY SIZE
+                      " EVENTO=FIM-NORMAL" DELIMITED BY SIZE
+                      " DATA="           DELIMITED BY SIZE
+                      DATA-ATUAL         DELIMITED BY SIZE
+                      " HORA="           DELIMITED BY SIZE
+                      WS-HORA-FIM        DELIMITED BY SIZE
+                      INTO WS-OPLOG-LINHA
+               END-STRING
+           END-IF
+           PERFORM GRAVAR-LINHA-OPLOG.
+
+      *    Abre o log de operacoes em modo EXTEND (criando-o na
+      *    primeira vez) e grava a linha ja montada em WS-OPLOG-LINHA.
+       GRAVAR-LINHA-OPLOG.
+           OPEN EXTEND OPERACOES-LOG
+           IF OPLOG-NAO-ACHOU
+               CLOSE OPERACOES-LOG
+               OPEN OUTPUT OPERACOES-LOG
+           END-IF
+           MOVE WS-OPLOG-LINHA TO OPLOG-LINHA
+           WRITE OPLOG-LINHA
+           CLOSE OPERACOES-LOG.
+
+      *    Job batch nao deve consumir as transacoes do dia em finais
+      *    de semana; sinaliza para PROCESSAR pular o lote em vez de
+      *    processar normalmente (DAY-OF-WEEK 6=sabado, 7=domingo).
+       VERIFICAR-FIM-DE-SEMANA.
+           IF WS-DIA-SEMANA-JOB = 6 OR WS-DIA-SEMANA-JOB = 7
+               SET PULAR-PROCESSAMENTO TO TRUE
+               DISPLAY "FIM DE SEMANA (DIA " WS-DIA-SEMANA-JOB
+                   ") - PROCESSAMENTO BATCH PULADO"
+           ELSE
+               SET PROCESSAR-NORMALMENTE TO TRUE
+           END-IF.
+
+      *    Monta o banner DD/MM/AAAA a partir do ACCEPT FROM DATE
+      *    YYYYMMDD, validando que ano/mes/dia vieram numericos antes
+      *    de montar o literal exibido em toda abertura de job.
+       CONSTRUIR-BANNER-DATA.
+           IF DATA-ATUAL IS NOT NUMERIC
+               DISPLAY "DATA DO SISTEMA INVALIDA: " DATA-ATUAL
+               MOVE "??" TO DIA MES
+               MOVE "????" TO ANO
+           ELSE
+               MOVE PG-DIA   TO DIA
+               MOVE PG-MES   TO MES
+               MOVE PG-ANO   TO ANO
+           END-IF.
+
+      *    Le o checkpoint gravado por uma execucao anterior que foi
+      *    interrompida. Se existir, retoma de CKP-CONT em vez de
+      *    comecar do zero.
+       LER-CHECKPOINT-RESTART.
+           MOVE "N" TO WS-RETOMANDO
+           OPEN INPUT LACO-CHECKPOINT
+           IF CHECKPOINT-OK
+               READ LACO-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKP-SABERQUANT TO SABERQUANT
+                       MOVE CKP-CONT       TO CONT
+                       MOVE "S"            TO WS-RETOMANDO
+                       DISPLAY "RETOMANDO JOB A PARTIR DO REGISTRO "
+                           CONT
+               END-READ
+               CLOSE LACO-CHECKPOINT
+           END-IF.
+
+      *    Ordena as transacoes por CPF antes do PROCESSAR le-las, para
+      *    que qualquer cruzamento futuro com o cadastro de clientes
+      *    ou relatorio com quebra de controle receba os registros ja
+      *    na ordem certa em vez de na ordem de chegada do arquivo.
+       ORDENAR-TRANSACOES.
+           SORT LACO-SORT-WORK
+               ON ASCENDING KEY SRT-CPF
+               USING LACO-TRANSACOES
+               GIVING LACO-TRANSACOES-ORD.
+
+      *    Reposiciona a leitura apos as transacoes que ja tinham sido
+      *    processadas antes do job morrer, usando o CONT retomado do
+      *    checkpoint (LINE SEQUENTIAL nao tem acesso direto por
+      *    posicao, entao a releitura sequencial ate CONT e o jeito).
+       PULAR-TRANSACOES-PROCESSADAS.
+           MOVE ZEROS TO WS-SKIP-IND
+           PERFORM UNTIL WS-SKIP-IND >= CONT OR TRANSACOES-FIM
+               READ LACO-TRANSACOES-ORD
+                   AT END SET TRANSACOES-FIM TO TRUE
+               END-READ
+               ADD 1 TO WS-SKIP-IND
+           END-PERFORM.
+
+      *    Grava o progresso atual (CONT/SABERQUANT) no arquivo de
+      *    restart. Se o job morrer no meio do PROCESSAR, a proxima
+      *    execucao le este arquivo em LER-CHECKPOINT-RESTART e
+      *    continua dai em vez de reprocessar tudo de novo.
+       GRAVAR-CHECKPOINT.
+           MOVE CONT       TO SABERQUANT
+           MOVE SABERQUANT TO CKP-SABERQUANT
+           MOVE CONT       TO CKP-CONT
+           OPEN OUTPUT LACO-CHECKPOINT
+           WRITE CKP-LINHA
+           CLOSE LACO-CHECKPOINT.
+
+      *    Job terminou normalmente: apaga o checkpoint para que a
+      *    proxima execucao comece um lote novo, nao retome este.
+       LIMPAR-CHECKPOINT.
+           OPEN OUTPUT LACO-CHECKPOINT
+           CLOSE LACO-CHECKPOINT.
+
+      *    Emite o relatorio de totais de controle do batch: registros
+      *    lidos, registros processados e horario de inicio/fim do job.
+       EMITIR-RELATORIO-TOTAIS.
+           OPEN OUTPUT LACO-RELATORIO
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "RELATORIO DE TOTAIS DE CONTROLE - LACO"
+               DELIMITED BY SIZE INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "DATA DO JOB: " DELIMITED BY SIZE
+               DATA-FORMT          DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "HORA INICIO: " DELIMITED BY SIZE
+               WS-HORA-INICIO      DELIMITED BY SIZE
+               "   HORA FIM: "     DELIMITED BY SIZE
+               WS-HORA-FIM         DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "REGISTROS LIDOS......: " DELIMITED BY SIZE
+               WS-REGISTROS-LIDOS           DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES TO WS-REL-LINHA
+           STRING "REGISTROS PROCESSADOS: " DELIMITED BY SIZE
+               WS-REGISTROS-PROC            DELIMITED BY SIZE
+               INTO WS-REL-LINHA
+           END-STRING
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+
+           MOVE SPACES TO WS-REL-LINHA
+           IF JOB-ANORMAL
+               STRING "STATUS DE TERMINO: ANORMAL" DELIMITED BY SIZE
+                   INTO WS-REL-LINHA
+               END-STRING
+           ELSE
+               STRING "STATUS DE TERMINO: NORMAL" DELIMITED BY SIZE
+                   INTO WS-REL-LINHA
+               END-STRING
+           END-IF
+           MOVE WS-REL-LINHA TO REL-LINHA
+           WRITE REL-LINHA
+
+           CLOSE LACO-RELATORIO
+
+           DISPLAY "RELATORIO GRAVADO EM LACO.REL".
