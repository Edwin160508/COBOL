@@ -1,7 +1,7 @@
       *================================================================*
        IDENTIFICATION                                DIVISION.
       *================================================================*
-       PROGRAM-ID. PROGRA001.
+       PROGRAM-ID. VARCOMP.
        AUTHOR.     EDWIN PEREIRA OLIVEIRA LIMA.
       *================================================================*
       ***********************DOCUMENTACAO*******************************
@@ -28,6 +28,25 @@
        INPUT-OUTPUT                          SECTION.
       *----------------------------------------------------------------*
        FILE-CONTROL.
+      *    Cadastro mestre de clientes, indexado pelo CPF.
+           SELECT CADCLI-MESTRE ASSIGN TO "CADCLI.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CADCLI-CPF
+               ALTERNATE RECORD KEY IS CADCLI-RG
+               FILE STATUS IS WS-CADCLI-STATUS.
+      *    Lista de excecao de CPFs que falharam na validacao.
+           SELECT CADCLI-EXCECOES ASSIGN TO "CADCLI.EXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCECOES-STATUS.
+      *    Detalhe de idade calculada para cada cliente processado.
+           SELECT IDADE-RELATORIO ASSIGN TO "IDADE.REL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IDADE-REL-STATUS.
+      *    Totais acumulados da distribuicao de idade entre execucoes.
+           SELECT IDADE-CONTROLE ASSIGN TO "IDADE.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IDADE-CTL-STATUS.
 
       *================================================================*
        DATA                                          DIVISION.
@@ -36,8 +55,110 @@
       *----------------------------------------------------------------*
        FILE                                  SECTION.
       *----------------------------------------------------------------*
+       FD  CADCLI-MESTRE.
+       01  CADCLI-REC.
+           02 CADCLI-CPF          PIC X(11).
+           02 CADCLI-NOME         PIC X(50).
+           02 CADCLI-RG           PIC X(11).
+           02 CADCLI-ENDERECO.
+              03 CADCLI-LOGRADOURO   PIC X(40).
+              03 CADCLI-NUMERO       PIC X(06).
+              03 CADCLI-BAIRRO       PIC X(20).
+              03 CADCLI-CIDADE       PIC X(20).
+              03 CADCLI-UF           PIC X(02).
+              03 CADCLI-CEP          PIC X(08).
+           02 CADCLI-DATANASC.
+              03 CADCLI-DIA       PIC XX.
+              03 CADCLI-MES       PIC XX.
+              03 CADCLI-ANO       PIC X(04).
+           02 CADCLI-GENERO       PIC X(01).
+
+       FD  CADCLI-EXCECOES.
+       01  CADCLI-EXC-LINHA      PIC X(100) VALUE SPACES.
+
+       FD  IDADE-RELATORIO.
+       01  IDADE-REL-LINHA       PIC X(100) VALUE SPACES.
+
+       FD  IDADE-CONTROLE.
+       01  IDADE-CTL-LINHA.
+           05 IDADE-CTL-MENOR        PIC 9(06).
+           05 IDADE-CTL-18-25        PIC 9(06).
+           05 IDADE-CTL-26-40        PIC 9(06).
+           05 IDADE-CTL-41-60        PIC 9(06).
+           05 IDADE-CTL-60-MAIS      PIC 9(06).
       *----------------------------------------------------------------*
        WORKING-STORAGE                       SECTION.
+       77 WS-CADCLI-STATUS   PIC X(02) VALUE "00".
+           88 CADCLI-OK         VALUE "00".
+           88 CADCLI-NAO-ACHOU  VALUE "23" "35".
+       77 WS-EXCECOES-STATUS PIC X(02) VALUE "00".
+           88 EXCECOES-OK       VALUE "00".
+           88 EXCECOES-NAO-ACHOU VALUE "35".
+
+       77 WS-GENERO-VALIDO   PIC X(01) VALUE "N".
+
+       77 WS-CEP-VALIDO      PIC X(01) VALUE "N".
+           88 CEP-VALIDO         VALUE "S".
+           88 CEP-INVALIDO       VALUE "N".
+
+      *    RG valido quando tem formato numerico aceitavel e nao
+      *    colide com o RG de outro cliente ja cadastrado.
+       77 WS-RG-VALIDO       PIC X(01) VALUE "N".
+           88 RG-VALIDO          VALUE "S".
+           88 RG-INVALIDO        VALUE "N".
+       77 WS-RG-MOTIVO       PIC X(40) VALUE SPACES.
+
+      *    Ano de nascimento valido quando e numerico, nao esta no
+      *    futuro e nao implica uma idade maior do que plausivel.
+       77 WS-DATANASC-VALIDO PIC X(01) VALUE "N".
+           88 DATANASC-VALIDO    VALUE "S".
+           88 DATANASC-INVALIDO  VALUE "N".
+
+       77 WS-IDADE-REL-STATUS   PIC X(02) VALUE "00".
+           88 IDADE-REL-NAO-ACHOU   VALUE "35".
+       77 WS-IDADE-CTL-STATUS   PIC X(02) VALUE "00".
+           88 IDADE-CTL-OK          VALUE "00".
+           88 IDADE-CTL-NAO-ACHOU    VALUE "35".
+
+      *    Area de trabalho para o calculo de idade do cliente a partir
+      *    da data de nascimento e da data do sistema.
+       01  WS-DATA-SISTEMA.
+           05 WS-ANO-ATUAL        PIC 9(04).
+           05 WS-MES-ATUAL        PIC 9(02).
+           05 WS-DIA-ATUAL        PIC 9(02).
+       77 WS-IDADE-CLIENTE       PIC 9(03) VALUE ZEROS.
+       77 WS-MENOR-IDADE         PIC X(01) VALUE "N".
+           88 CLIENTE-MENOR-IDADE    VALUE "S".
+           88 CLIENTE-MAIOR-IDADE    VALUE "N".
+      *    Montam a linha em memoria antes de gravar: STRING direto no
+      *    registro do FD nao fica estavel para WRITE neste runtime.
+       77 WS-IDADE-REL-LINHA     PIC X(100) VALUE SPACES.
+       77 WS-CADCLI-EXC-LINHA    PIC X(100) VALUE SPACES.
+
+      *    CPF/RG nunca devem aparecer por inteiro em tela ou em
+      *    relatorio/arquivo de excecao - so os 2 ultimos digitos sao
+      *    mostrados, o resto vai mascarado.
+       01  WS-MASCARA-ENTRADA.
+           05 WS-MASCARA-9           PIC X(09).
+           05 WS-MASCARA-2           PIC X(02).
+       77  WS-CPF-MASCARADO          PIC X(11) VALUE SPACES.
+       77  WS-RG-MASCARADO           PIC X(11) VALUE SPACES.
+       77  WS-CADCLI-CPF-MASCARADO   PIC X(11) VALUE SPACES.
+
+      *    Area de trabalho para validacao do digito verificador do CPF.
+       01  WS-CPF-VALIDACAO.
+           05 WS-CPF-NUM          PIC 9(11).
+           05 WS-CPF-DIGITOS REDEFINES WS-CPF-NUM
+                                   PIC 9 OCCURS 11 TIMES.
+           05 WS-CPF-SOMA         PIC 9(04).
+           05 WS-CPF-PESO         PIC 9(02).
+           05 WS-CPF-RESTO        PIC 9(02).
+           05 WS-CPF-DV1          PIC 9(01).
+           05 WS-CPF-DV2          PIC 9(01).
+           05 WS-CPF-IND          PIC 9(02).
+           05 WS-CPF-VALIDO       PIC X(01) VALUE "N".
+               88 CPF-VALIDO         VALUE "S".
+               88 CPF-INVALIDO       VALUE "N".
       *----------------------------------------------------------------*
       *PIC / PICTURE � UMA CLAUSULA QUE DEFINE O TIPO E O TAMANHO DO CAMPO
       *TIPOS: NUMERICOS, ALFABETICOS E ALPHANUMERICOS
@@ -58,18 +179,9 @@
       *Variaveis composta
       *Registro Cliente Ou Item de Grupo CLIENTE
       *Variaveis de grupo podem ter niveis de 02 a 49
-       01 CLIENTE.
-           02 NOME          PIC X(50) VALUE "EDWIN PEREIRA OLIVEIRA LIMA
-      -"".
-           02 RG            PIC X(11) VALUE "1111111".
-           02 CPF           PIC X(11) VALUE "22222222222".
-           02 ENDERECO      PIC X(40) VALUE "RUA ALMIRANTE BARROSO".
-           02 DATANASC.
-              03 DIA       PIC XX VALUE "16".
-              03 MES       PIC XX VALUE "05".
-              03 ANO       PIC X(04) VALUE "1988".
-      *Nivel 66 serve para juntar valor de variaveis
-              66 MES-ANO   RENAMES MES THRU ANO.
+      *    Layout compartilhado com outros programas - ver
+      *    copybooks/CLIENTE.CPY.
+           COPY CLIENTE.
 
       *Constantes valore que nao pode mudar, sempre sao nivel 78.
       *Nivel 78 nao precisa da clausula PIC
@@ -83,15 +195,473 @@
            88 MASCULINO VALUE "M".
            88 FEMININO VALUE "F".
 
-
+      *----------------------------------------------------------------*
+       LINKAGE                               SECTION.
+      *----------------------------------------------------------------*
+      *    Recebido do programa chamador (ver DRIVER_PRINCIPAL.COB);
+      *    devolvido "00" quando o programa roda ate o fim sem excecao.
+       77  LS-RETURN-CODE                      PIC 9(02).
       *================================================================*
-       PROCEDURE                                     DIVISION.
+       PROCEDURE                                     DIVISION
+           USING LS-RETURN-CODE.
       *================================================================*
       *    Comandos de excu��o s� pode ser posto na coluna 12 at� 72
 
-           DISPLAY CLIENTE
+           PERFORM OBTER-DADOS-CLIENTE
+           PERFORM MASCARAR-CPF-CLIENTE
+           PERFORM MASCARAR-RG-CLIENTE
+           PERFORM OBTER-GENERO-CLIENTE
+           PERFORM VALIDAR-CPF-CLIENTE
+           PERFORM VALIDAR-CEP-CLIENTE
+           PERFORM VALIDAR-RG-CLIENTE
+           PERFORM VALIDAR-DATANASC-CLIENTE
+      *    So calcula idade (e soma na distribuicao acumulada) quando a
+      *    DATANASC em si e valida - ver comentario de
+      *    VALIDAR-DATANASC-CLIENTE acima: um ano de nascimento invalido
+      *    nao pode ser usado aqui antes de ser rejeitado.
+           IF DATANASC-VALIDO
+               PERFORM CALCULAR-IDADE-CLIENTE
+           END-IF
+           IF CPF-VALIDO AND CEP-VALIDO AND RG-VALIDO
+                   AND DATANASC-VALIDO
+               PERFORM GRAVAR-CLIENTE-MESTRE
+           ELSE
+               PERFORM REJEITAR-CLIENTE-CPF-INVALIDO
+           END-IF
+           DISPLAY "CLIENTE: " NOME OF CLIENTE
+           DISPLAY "CPF....: " WS-CPF-MASCARADO
+           DISPLAY "RG.....: " WS-RG-MASCARADO
+           DISPLAY ENDERECO OF CLIENTE
            DISPLAY MES-ANO
-      *Setando masculino pra true para imprimir o valor M no console.
-           SET MASCULINO TO TRUE
            DISPLAY GENERO
-           STOP RUN.
+           MOVE ZEROS TO LS-RETURN-CODE
+           GOBACK.
+
+      *    Recebe os dados do cliente pelo terminal em vez de depender
+      *    dos VALUEs de copybooks/CLIENTE.CPY - sem isso, o unico
+      *    registro que este programa jamais consegue gravar e o
+      *    literal baked into a copybook, e um cliente cadastrado hoje
+      *    nunca estaria aqui na proxima execucao (req000).
+      *    copybooks/CLIENTE.CPY continua fornecendo os VALUEs como
+      *    default de tela para quem so apertar ENTER.
+       OBTER-DADOS-CLIENTE.
+           DISPLAY "NOME DO CLIENTE: "
+           ACCEPT NOME OF CLIENTE
+           DISPLAY "CPF (SOMENTE NUMEROS): "
+           ACCEPT CPF OF CLIENTE
+           DISPLAY "RG (SOMENTE NUMEROS): "
+           ACCEPT RG OF CLIENTE
+           DISPLAY "LOGRADOURO: "
+           ACCEPT LOGRADOURO OF ENDERECO OF CLIENTE
+           DISPLAY "NUMERO: "
+           ACCEPT NUMERO OF ENDERECO OF CLIENTE
+           DISPLAY "BAIRRO: "
+           ACCEPT BAIRRO OF ENDERECO OF CLIENTE
+           DISPLAY "CIDADE: "
+           ACCEPT CIDADE OF ENDERECO OF CLIENTE
+           DISPLAY "UF: "
+           ACCEPT UF OF ENDERECO OF CLIENTE
+           DISPLAY "CEP (SOMENTE NUMEROS): "
+           ACCEPT CEP OF ENDERECO OF CLIENTE
+           DISPLAY "DIA DE NASCIMENTO (DD): "
+           ACCEPT DIA OF DATANASC OF CLIENTE
+           DISPLAY "MES DE NASCIMENTO (MM): "
+           ACCEPT MES OF DATANASC OF CLIENTE
+           DISPLAY "ANO DE NASCIMENTO (AAAA): "
+           ACCEPT ANO OF DATANASC OF CLIENTE.
+
+      *    Monta o CPF mascarado (so os 2 ultimos digitos visiveis) a
+      *    partir do CPF OF CLIENTE, para uso em qualquer DISPLAY ou
+      *    linha de relatorio/excecao que precise mostrar o cliente.
+       MASCARAR-CPF-CLIENTE.
+           MOVE CPF OF CLIENTE TO WS-MASCARA-ENTRADA
+           MOVE SPACES TO WS-CPF-MASCARADO
+           STRING "*********"   DELIMITED BY SIZE
+                  WS-MASCARA-2  DELIMITED BY SIZE
+                  INTO WS-CPF-MASCARADO
+           END-STRING.
+
+      *    Mesma mascara, para o RG OF CLIENTE.
+       MASCARAR-RG-CLIENTE.
+           MOVE RG OF CLIENTE TO WS-MASCARA-ENTRADA
+           MOVE SPACES TO WS-RG-MASCARADO
+           STRING "*********"   DELIMITED BY SIZE
+                  WS-MASCARA-2  DELIMITED BY SIZE
+                  INTO WS-RG-MASCARADO
+           END-STRING.
+
+      *    Mesma mascara aplicada ao CPF de um registro CADCLI-MESTRE
+      *    encontrado (cliente diferente do que esta sendo validado),
+      *    usada ao relatar um RG duplicado sem expor o CPF completo.
+       MASCARAR-CADCLI-CPF-ENCONTRADO.
+           MOVE CADCLI-CPF TO WS-MASCARA-ENTRADA
+           MOVE SPACES TO WS-CADCLI-CPF-MASCARADO
+           STRING "*********"   DELIMITED BY SIZE
+                  WS-MASCARA-2  DELIMITED BY SIZE
+                  INTO WS-CADCLI-CPF-MASCARADO
+           END-STRING.
+
+      *    Recebe o genero do operador e so aceita quando o valor
+      *    corresponde a uma das condicoes 88 MASCULINO/FEMININO,
+      *    em vez de assumir um valor padrao silenciosamente.
+       OBTER-GENERO-CLIENTE.
+           MOVE "N" TO WS-GENERO-VALIDO
+           PERFORM UNTIL WS-GENERO-VALIDO = "S"
+               DISPLAY "INFORME O GENERO DO CLIENTE (M=MASCULINO "
+                   "F=FEMININO): "
+               ACCEPT GENERO
+               IF MASCULINO OR FEMININO
+                   MOVE "S" TO WS-GENERO-VALIDO
+               ELSE
+                   DISPLAY "GENERO INVALIDO [" GENERO
+                       "] - INFORME M OU F"
+               END-IF
+           END-PERFORM.
+
+      *    Calcula os dois digitos verificadores do CPF pelo algoritmo
+      *    oficial (modulo 11) e compara com os digitos informados.
+       VALIDAR-CPF-CLIENTE.
+           SET CPF-INVALIDO TO TRUE
+           IF CPF OF CLIENTE IS NOT NUMERIC
+               DISPLAY "CPF NAO NUMERICO: " WS-CPF-MASCARADO
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE CPF OF CLIENTE TO WS-CPF-NUM
+
+      *    Um CPF com todos os 11 digitos iguais degenera no calculo
+      *    do modulo 11 (a soma pesada acaba multipla de 11 ou com
+      *    resto < 2 nos dois digitos) e "passaria" no teste de digito
+      *    verificador abaixo mesmo sendo invalido de fato -
+      *    validadores reais rejeitam esse caso explicitamente antes
+      *    de calcular qualquer coisa.
+           IF WS-CPF-DIGITOS (2)  = WS-CPF-DIGITOS (1)
+                   AND WS-CPF-DIGITOS (3)  = WS-CPF-DIGITOS (1)
+                   AND WS-CPF-DIGITOS (4)  = WS-CPF-DIGITOS (1)
+                   AND WS-CPF-DIGITOS (5)  = WS-CPF-DIGITOS (1)
+                   AND WS-CPF-DIGITOS (6)  = WS-CPF-DIGITOS (1)
+                   AND WS-CPF-DIGITOS (7)  = WS-CPF-DIGITOS (1)
+                   AND WS-CPF-DIGITOS (8)  = WS-CPF-DIGITOS (1)
+                   AND WS-CPF-DIGITOS (9)  = WS-CPF-DIGITOS (1)
+                   AND WS-CPF-DIGITOS (10) = WS-CPF-DIGITOS (1)
+                   AND WS-CPF-DIGITOS (11) = WS-CPF-DIGITOS (1)
+               DISPLAY "CPF INVALIDO - TODOS OS DIGITOS IGUAIS: "
+                   WS-CPF-MASCARADO
+               EXIT PARAGRAPH
+           END-IF
+
+      *    Primeiro digito verificador - pesos de 10 a 2 sobre os
+      *    9 primeiros digitos do CPF.
+           MOVE ZEROS TO WS-CPF-SOMA
+           MOVE 10 TO WS-CPF-PESO
+           PERFORM VARYING WS-CPF-IND FROM 1 BY 1
+                   UNTIL WS-CPF-IND > 9
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   (WS-CPF-DIGITOS (WS-CPF-IND) * WS-CPF-PESO)
+               SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM
+           DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-RESTO
+               REMAINDER WS-CPF-RESTO
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DV1
+           ELSE
+               COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO
+           END-IF
+
+      *    Segundo digito verificador - pesos de 11 a 2 sobre os
+      *    9 primeiros digitos mais o primeiro digito verificador.
+           MOVE ZEROS TO WS-CPF-SOMA
+           MOVE 11 TO WS-CPF-PESO
+           PERFORM VARYING WS-CPF-IND FROM 1 BY 1
+                   UNTIL WS-CPF-IND > 9
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   (WS-CPF-DIGITOS (WS-CPF-IND) * WS-CPF-PESO)
+               SUBTRACT 1 FROM WS-CPF-PESO
+           END-PERFORM
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA + (WS-CPF-DV1 * 2)
+           DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-RESTO
+               REMAINDER WS-CPF-RESTO
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DV2
+           ELSE
+               COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO
+           END-IF
+
+           IF WS-CPF-DIGITOS (10) = WS-CPF-DV1
+                   AND WS-CPF-DIGITOS (11) = WS-CPF-DV2
+               SET CPF-VALIDO TO TRUE
+           END-IF.
+
+      *    Verifica se o CEP informado tem formato valido (8 digitos
+      *    numericos), ja que o endereco agora guarda o CEP em campo
+      *    proprio em vez de dentro de uma linha de texto livre.
+       VALIDAR-CEP-CLIENTE.
+           SET CEP-INVALIDO TO TRUE
+           IF CEP OF ENDERECO OF CLIENTE IS NUMERIC
+               SET CEP-VALIDO TO TRUE
+           ELSE
+               DISPLAY "CEP INVALIDO: " CEP OF ENDERECO OF CLIENTE
+           END-IF.
+
+      *    Verifica se o RG informado tem formato numerico aceitavel
+      *    e, em seguida, se ja existe outro cliente cadastrado com o
+      *    mesmo RG, usando a chave alternativa CADCLI-RG do cadastro
+      *    mestre (reentrada do mesmo CPF atualizando seu proprio
+      *    registro nao conta como duplicidade).
+       VALIDAR-RG-CLIENTE.
+           SET RG-INVALIDO TO TRUE
+           MOVE SPACES TO WS-RG-MOTIVO
+      *    RG OF CLIENTE e PIC X(11); testar IS NUMERIC no campo
+      *    inteiro falha para qualquer RG mais curto que 11 digitos
+      *    porque os espacos de preenchimento nao sao numericos -
+      *    precisa testar so a parte preenchida, apos o TRIM.
+           IF FUNCTION TRIM(RG OF CLIENTE) IS NOT NUMERIC
+               OR FUNCTION LENGTH(FUNCTION TRIM(RG OF CLIENTE)) < 7
+               MOVE "FORMATO INVALIDO" TO WS-RG-MOTIVO
+               DISPLAY "RG INVALIDO: " WS-RG-MASCARADO
+           ELSE
+               PERFORM VERIFICAR-RG-DUPLICADO
+           END-IF.
+
+      *    Procura o RG atual no cadastro mestre pela chave alternativa.
+      *    Se achar um registro de OUTRO CPF, e duplicidade; se o RG
+      *    pertence ao proprio cliente (mesmo CPF) ou nao existe ainda,
+      *    o RG e aceito.
+       VERIFICAR-RG-DUPLICADO.
+           MOVE RG OF CLIENTE TO CADCLI-RG
+           OPEN INPUT CADCLI-MESTRE
+           IF NOT CADCLI-OK AND NOT CADCLI-NAO-ACHOU
+               SET RG-VALIDO TO TRUE
+           ELSE
+               IF CADCLI-NAO-ACHOU
+                   SET RG-VALIDO TO TRUE
+               ELSE
+                   READ CADCLI-MESTRE KEY IS CADCLI-RG
+                       INVALID KEY
+                           SET RG-VALIDO TO TRUE
+                       NOT INVALID KEY
+                           IF CADCLI-CPF = CPF OF CLIENTE
+                               SET RG-VALIDO TO TRUE
+                           ELSE
+                               SET RG-INVALIDO TO TRUE
+                               MOVE "RG DUPLICADO" TO WS-RG-MOTIVO
+                               PERFORM MASCARAR-CADCLI-CPF-ENCONTRADO
+                               DISPLAY "RG DUPLICADO: " WS-RG-MASCARADO
+                                   " JA CADASTRADO PARA CPF "
+                                   WS-CADCLI-CPF-MASCARADO
+                           END-IF
+                   END-READ
+                   CLOSE CADCLI-MESTRE
+               END-IF
+           END-IF.
+
+      *    Confere o ano de nascimento informado contra o ano do
+      *    sistema usando comparacoes relacionais simples (mesmo
+      *    estilo do relatorio de faixa etaria): nao numerico, no
+      *    futuro ou implicando mais de 120 anos de idade sao
+      *    rejeitados antes que CALCULAR-IDADE-CLIENTE use o valor.
+       VALIDAR-DATANASC-CLIENTE.
+           SET DATANASC-INVALIDO TO TRUE
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           IF ANO OF DATANASC OF CLIENTE IS NOT NUMERIC
+               DISPLAY "ANO DE NASCIMENTO NAO NUMERICO: "
+                   ANO OF DATANASC OF CLIENTE
+           ELSE
+               IF FUNCTION NUMVAL(ANO OF DATANASC OF CLIENTE)
+                       > WS-ANO-ATUAL
+                   DISPLAY "ANO DE NASCIMENTO NO FUTURO: "
+                       ANO OF DATANASC OF CLIENTE
+               ELSE
+                   IF WS-ANO-ATUAL -
+                           FUNCTION NUMVAL(ANO OF DATANASC OF CLIENTE)
+                           > 120
+                       DISPLAY "ANO DE NASCIMENTO IMPLAUSIVEL: "
+                           ANO OF DATANASC OF CLIENTE
+                   ELSE
+                       SET DATANASC-VALIDO TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    Calcula a idade do cliente a partir da data de nascimento e
+      *    da data do sistema, sinaliza menores de idade e atualiza a
+      *    distribuicao de idade acumulada entre execucoes.
+       CALCULAR-IDADE-CLIENTE.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+
+           COMPUTE WS-IDADE-CLIENTE EQUAL
+               WS-ANO-ATUAL -
+               FUNCTION NUMVAL(ANO OF DATANASC OF CLIENTE)
+           END-COMPUTE
+
+           IF WS-MES-ATUAL < FUNCTION NUMVAL(MES OF DATANASC OF CLIENTE)
+               OR (WS-MES-ATUAL =
+                       FUNCTION NUMVAL(MES OF DATANASC OF CLIENTE)
+                   AND WS-DIA-ATUAL <
+                       FUNCTION NUMVAL(DIA OF DATANASC OF CLIENTE))
+               SUBTRACT 1 FROM WS-IDADE-CLIENTE
+           END-IF
+
+           IF WS-IDADE-CLIENTE < 18
+               SET CLIENTE-MENOR-IDADE TO TRUE
+               DISPLAY "ATENCAO - CLIENTE MENOR DE IDADE: "
+                   WS-IDADE-CLIENTE " ANOS"
+           ELSE
+               SET CLIENTE-MAIOR-IDADE TO TRUE
+           END-IF
+
+           PERFORM ATUALIZAR-DISTRIBUICAO-IDADE
+           PERFORM GRAVAR-DETALHE-IDADE.
+
+      *    Le os totais acumulados da distribuicao de idade (ou assume
+      *    zero na primeira execucao), soma 1 na faixa do cliente atual
+      *    e regrava o arquivo de controle.
+       ATUALIZAR-DISTRIBUICAO-IDADE.
+           MOVE ZEROS TO IDADE-CTL-LINHA
+           OPEN INPUT IDADE-CONTROLE
+           IF NOT IDADE-CTL-NAO-ACHOU
+               READ IDADE-CONTROLE INTO IDADE-CTL-LINHA
+           END-IF
+           CLOSE IDADE-CONTROLE
+
+           EVALUATE TRUE
+               WHEN CLIENTE-MENOR-IDADE
+                   ADD 1 TO IDADE-CTL-MENOR
+               WHEN WS-IDADE-CLIENTE <= 25
+                   ADD 1 TO IDADE-CTL-18-25
+               WHEN WS-IDADE-CLIENTE <= 40
+                   ADD 1 TO IDADE-CTL-26-40
+               WHEN WS-IDADE-CLIENTE <= 60
+                   ADD 1 TO IDADE-CTL-41-60
+               WHEN OTHER
+                   ADD 1 TO IDADE-CTL-60-MAIS
+           END-EVALUATE
+
+           OPEN OUTPUT IDADE-CONTROLE
+           WRITE IDADE-CTL-LINHA
+           CLOSE IDADE-CONTROLE
+
+           DISPLAY "DISTRIBUICAO DE IDADE - MENOR=" IDADE-CTL-MENOR
+               " 18-25=" IDADE-CTL-18-25 " 26-40=" IDADE-CTL-26-40
+               " 41-60=" IDADE-CTL-41-60 " 60+=" IDADE-CTL-60-MAIS.
+
+      *    Grava uma linha de detalhe da idade calculada para o cliente
+      *    atual, acrescentando ao historico em vez de sobrescreve-lo.
+       GRAVAR-DETALHE-IDADE.
+           OPEN EXTEND IDADE-RELATORIO
+           IF IDADE-REL-NAO-ACHOU
+               CLOSE IDADE-RELATORIO
+               OPEN OUTPUT IDADE-RELATORIO
+           END-IF
+           MOVE SPACES TO WS-IDADE-REL-LINHA
+           STRING WS-CPF-MASCARADO        DELIMITED BY SIZE
+                  " "                     DELIMITED BY SIZE
+                  NOME OF CLIENTE         DELIMITED BY SIZE
+                  " IDADE="               DELIMITED BY SIZE
+                  WS-IDADE-CLIENTE        DELIMITED BY SIZE
+                  " MENOR="               DELIMITED BY SIZE
+                  WS-MENOR-IDADE          DELIMITED BY SIZE
+                  INTO WS-IDADE-REL-LINHA
+           END-STRING
+           MOVE WS-IDADE-REL-LINHA TO IDADE-REL-LINHA
+           WRITE IDADE-REL-LINHA
+           CLOSE IDADE-RELATORIO.
+
+      *    Grava o CPF ou CEP reprovado na lista de excecao em vez de
+      *    deixar o cliente seguir para o cadastro mestre.
+       REJEITAR-CLIENTE-CPF-INVALIDO.
+           OPEN EXTEND CADCLI-EXCECOES
+           IF EXCECOES-NAO-ACHOU
+               CLOSE CADCLI-EXCECOES
+               OPEN OUTPUT CADCLI-EXCECOES
+           END-IF
+           IF CPF-INVALIDO
+               DISPLAY "CPF REPROVADO NO DIGITO VERIFICADOR: "
+                   WS-CPF-MASCARADO
+               MOVE SPACES TO WS-CADCLI-EXC-LINHA
+               STRING WS-CPF-MASCARADO     DELIMITED BY SIZE
+                      " "                  DELIMITED BY SIZE
+                      NOME OF CLIENTE      DELIMITED BY SIZE
+                      " CPF INVALIDO"      DELIMITED BY SIZE
+                      INTO WS-CADCLI-EXC-LINHA
+               END-STRING
+               MOVE WS-CADCLI-EXC-LINHA TO CADCLI-EXC-LINHA
+               WRITE CADCLI-EXC-LINHA
+           END-IF
+           IF CEP-INVALIDO
+               MOVE SPACES TO WS-CADCLI-EXC-LINHA
+               STRING WS-CPF-MASCARADO             DELIMITED BY SIZE
+                      " "                           DELIMITED BY SIZE
+                      NOME OF CLIENTE               DELIMITED BY SIZE
+                      " CEP INVALIDO="              DELIMITED BY SIZE
+                      CEP OF ENDERECO OF CLIENTE    DELIMITED BY SIZE
+                      INTO WS-CADCLI-EXC-LINHA
+               END-STRING
+               MOVE WS-CADCLI-EXC-LINHA TO CADCLI-EXC-LINHA
+               WRITE CADCLI-EXC-LINHA
+           END-IF
+           IF RG-INVALIDO
+               MOVE SPACES TO WS-CADCLI-EXC-LINHA
+               STRING WS-CPF-MASCARADO     DELIMITED BY SIZE
+                      " "                  DELIMITED BY SIZE
+                      NOME OF CLIENTE      DELIMITED BY SIZE
+                      " RG="               DELIMITED BY SIZE
+                      WS-RG-MASCARADO      DELIMITED BY SIZE
+                      " "                  DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-RG-MOTIVO) DELIMITED BY SIZE
+                      INTO WS-CADCLI-EXC-LINHA
+               END-STRING
+               MOVE WS-CADCLI-EXC-LINHA TO CADCLI-EXC-LINHA
+               WRITE CADCLI-EXC-LINHA
+           END-IF
+           IF DATANASC-INVALIDO
+               MOVE SPACES TO WS-CADCLI-EXC-LINHA
+               STRING WS-CPF-MASCARADO             DELIMITED BY SIZE
+                      " "                           DELIMITED BY SIZE
+                      NOME OF CLIENTE               DELIMITED BY SIZE
+                      " ANO NASCIMENTO INVALIDO="   DELIMITED BY SIZE
+                      ANO OF DATANASC OF CLIENTE    DELIMITED BY SIZE
+                      INTO WS-CADCLI-EXC-LINHA
+               END-STRING
+               MOVE WS-CADCLI-EXC-LINHA TO CADCLI-EXC-LINHA
+               WRITE CADCLI-EXC-LINHA
+           END-IF
+           CLOSE CADCLI-EXCECOES.
+
+      *    Persiste o item de grupo CLIENTE no cadastro mestre CADCLI,
+      *    indexado por CPF, ao inves de mante-lo apenas em memoria.
+       GRAVAR-CLIENTE-MESTRE.
+           OPEN I-O CADCLI-MESTRE
+           IF NOT CADCLI-OK AND NOT CADCLI-NAO-ACHOU
+               DISPLAY "ERRO AO ABRIR CADCLI.DAT - STATUS "
+                   WS-CADCLI-STATUS
+           END-IF
+           IF CADCLI-NAO-ACHOU
+               OPEN OUTPUT CADCLI-MESTRE
+           END-IF
+
+           MOVE CPF OF CLIENTE              TO CADCLI-CPF
+           MOVE NOME OF CLIENTE             TO CADCLI-NOME
+           MOVE RG OF CLIENTE               TO CADCLI-RG
+           MOVE LOGRADOURO OF ENDERECO OF CLIENTE
+               TO CADCLI-LOGRADOURO
+           MOVE NUMERO OF ENDERECO OF CLIENTE    TO CADCLI-NUMERO
+           MOVE BAIRRO OF ENDERECO OF CLIENTE    TO CADCLI-BAIRRO
+           MOVE CIDADE OF ENDERECO OF CLIENTE    TO CADCLI-CIDADE
+           MOVE UF OF ENDERECO OF CLIENTE        TO CADCLI-UF
+           MOVE CEP OF ENDERECO OF CLIENTE       TO CADCLI-CEP
+           MOVE DIA OF DATANASC     TO CADCLI-DIA
+           MOVE MES OF DATANASC     TO CADCLI-MES
+           MOVE ANO OF DATANASC     TO CADCLI-ANO
+           MOVE GENERO              TO CADCLI-GENERO
+
+           WRITE CADCLI-REC
+               INVALID KEY
+                   REWRITE CADCLI-REC
+                       INVALID KEY
+                           DISPLAY "ERRO AO GRAVAR CADCLI - CPF "
+                               WS-CPF-MASCARADO
+                   END-REWRITE
+           END-WRITE
+
+           CLOSE CADCLI-MESTRE.
